@@ -1,12 +1,84 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  InputSort.
 *> AUTHOR.  Michael Coughlan.
-*> An example program using the SORT and an 
+*> An example program using the SORT and an
 *> INPUT PROCEDURE.  The program accepts records
 *> from the user and RELEASEs them to the work file
 *> where they are sorted.  This program
 *> allows student records to be entered in any order but
 *> produces a file sequenced on ascending StudentId.
+*>
+*> GetStudentDetails also keeps a small in-memory table of every
+*> StudentId entered so far during this run and rejects a re-entered
+*> StudentId before it is released to the work file, since downstream
+*> registration processes assume StudentId is unique.
+*>
+*> The program used to be hardwired to sort on ascending StudentId.
+*> An optional first command-line argument (read the way ELAPSED.cbl
+*> reads its date arguments, via ACCEPT FROM ARGUMENT-VALUE) now
+*> selects the key combination for the run - C for CourseCode then
+*> Surname (class rosters), G for Gender then DateOfBirth (mailing
+*> lists), or StudentId (the original order) when the argument is
+*> omitted or unrecognised.
+*>
+*> GetOneWorkRec used to only ever ACCEPT one WorkRec at a time from
+*> the terminal.  An optional second command-line argument now names
+*> a LINE SEQUENTIAL input file in the same 30-byte WorkRec layout;
+*> when supplied, records are read and validated from that file
+*> instead of prompted for interactively, so a batch of pre-typed
+*> enrollments can be sorted without retyping them one by one.
+*>
+*> SORT ... GIVING StudentFile used to leave SORTSTUD.DAT as nothing
+*> but N StudentDetails lines, with no way for a downstream program to
+*> tell how many records it should have received.  A trailer record is
+*> now appended (via WriteControlTrailer, re-opening StudentFile in
+*> EXTEND mode the way ELAPSED.cbl re-opens its error log) carrying the
+*> literal "TRAILER" plus the count of records sorted, so a program
+*> reading SORTSTUD.DAT can confirm it read that many detail lines
+*> before hitting the trailer instead of assuming the file is complete.
+*>
+*> SORT ... GIVING StudentFile has been replaced with an OUTPUT
+*> PROCEDURE (PutSortedRecords) so a header record can be written
+*> before the first sorted detail line - the header carries the
+*> producing program name, run date, and a sequential run number
+*> shared with SeqWrite and TIMELINE via RUNCTL.DAT.
+*>
+*> GetOneWorkRecInteractive used to RELEASE a typed-in record the
+*> moment it passed field validation, so a mistyped-but-valid record
+*> (wrong course code, transposed digits in the id) went straight into
+*> the sort with no way to catch it short of editing SORTSTUD.DAT by
+*> hand afterward. A confirmation step (ConfirmWorkRecEntry) now
+*> echoes the record back and asks the operator to accept it before it
+*> is handed off to GetStudentDetails for RELEASE; answering anything
+*> but Y discards the entry and re-prompts. Batch mode is unaffected -
+*> there is no operator at the keyboard to confirm anything, so a
+*> batch record that passes ValidateWorkRec is still released as
+*> before.
+*>
+*> WCourseCode and WGender used to accept any 4 bytes / any 1 byte at
+*> all. ValidateWorkRec now checks both against the
+*> CourseCatalogTable/GenderCodeTable shared with SeqWrite via the
+*> COURSES copybook, and rejects anything not found in the table.
+*>
+*> This program used to have no relationship at all to STUDENTS.DAT -
+*> it sorted whatever StudentId values were typed or read from a batch
+*> file straight to SORTSTUD.DAT with no check against the master file
+*> SeqWrite maintains, so the two files could silently diverge.
+*> ReconcileWithStudentMaster now runs after every sort, loading the
+*> StudentId set just written to SORTSTUD.DAT (skipping its own HEADER/
+*> TRAILER control records) and the StudentId set on STUDENTS.DAT
+*> (skipping its reserved 0000000 header key), and reports any
+*> StudentId found on one file but not the other. If STUDENTS.DAT does
+*> not exist yet, reconciliation is skipped with a message rather than
+*> treated as an error, since a brand-new site may run InputSort before
+*> ever running SeqWrite.
+*>
+*> This program used to open StudentFile for output with no regard for
+*> whether SeqWrite or another copy of InputSort was running against
+*> STUDENTS.DAT/SORTSTUD.DAT at the same moment.  AcquireLock now
+*> creates SORTSTUD.LOCK before the sort begins and ReleaseLock removes
+*> it before STOP RUN; if SORTSTUD.LOCK already exists when this run
+*> starts, it displays a message and stops without writing anything.
 
 
 ENVIRONMENT DIVISION.
@@ -15,6 +87,19 @@ FILE-CONTROL.
     SELECT StudentFile ASSIGN TO "SORTSTUD.DAT"
 		ORGANIZATION IS LINE SEQUENTIAL.
     SELECT WorkFile ASSIGN TO "WORK.TMP".
+    SELECT BatchInputFile ASSIGN TO DYNAMIC BatchInputFileName
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS BatchFileStatus.
+    SELECT RunControlFile ASSIGN TO "RUNCTL.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS RunControlFileStatus.
+    SELECT MasterFile ASSIGN TO "STUDENTS.DAT"
+		ORGANIZATION IS INDEXED
+		RECORD KEY IS MasterStudentId
+		FILE STATUS IS MasterFileStatus.
+    SELECT LockFile ASSIGN TO "SORTSTUD.LOCK"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS LockFileStatus.
 
 
 DATA DIVISION.
@@ -23,8 +108,8 @@ FD StudentFile.
 01 StudentDetails      PIC X(30).
 
 *> The StudentDetails record has the description shown below.
-*> But in this program we don't need to refer to any of the items in 
-*> the record and so we have described it as PIC X(32) 
+*> But in this program we don't need to refer to any of the items in
+*> the record and so we have described it as PIC X(32)
 *> 01 StudentDetails
 *>    02  StudentId       PIC 9(7).
 *>    02  StudentName.
@@ -38,25 +123,548 @@ FD StudentFile.
 *>    02  Gender          PIC X.
 
 
+*> WorkRec now carries the same field-level breakdown as
+*> StudentDetails as real subordinate items (rather than collapsing
+*> it to a comment block the way StudentFile above still does) so new
+*> sort keys - e.g. ASCENDING WSurname WITHIN WCourseCode - can be
+*> added without redefining the record from scratch.
 SD WorkFile.
 01 WorkRec.
    02 WStudentId       PIC 9(7).
-   02 FILLER           PIC X(23).
+   02 WStudentName.
+      03 WSurname      PIC X(8).
+      03 WInitials     PIC XX.
+   02 WDateOfBirth.
+      03 WYOBirth       PIC 9(4).
+      03 WMOBirth       PIC 9(2).
+      03 WDOBirth       PIC 9(2).
+   02 WCourseCode      PIC X(4).
+   02 WGender          PIC X.
+
+FD BatchInputFile.
+01 BatchRecord          PIC X(30).
+
+FD RunControlFile.
+01 RunControlRecord     PIC 9(07).
+
+*> STUDENTS.DAT's real record layout (SeqWrite.cbl) is 37 bytes wide;
+*> ReconcileWithStudentMaster only needs the key, so the rest is
+*> collapsed to FILLER the same way StudentFile's own detail line is
+*> above.
+FD MasterFile.
+01 MasterStudentDetails.
+   02 MasterStudentId    PIC 9(7).
+   02 FILLER             PIC X(30).
+
+FD LockFile.
+01 LockRecord           PIC X(40).
+
+WORKING-STORAGE SECTION.
+01  DetailsValidSwitch      PIC X.
+    88  DetailsAreValid     VALUE "Y".
+
+01  MonthMaxDayValues.
+    02  FILLER              PIC 99  VALUE 31.
+    02  FILLER              PIC 99  VALUE 29.
+    02  FILLER              PIC 99  VALUE 31.
+    02  FILLER              PIC 99  VALUE 30.
+    02  FILLER              PIC 99  VALUE 31.
+    02  FILLER              PIC 99  VALUE 30.
+    02  FILLER              PIC 99  VALUE 31.
+    02  FILLER              PIC 99  VALUE 31.
+    02  FILLER              PIC 99  VALUE 30.
+    02  FILLER              PIC 99  VALUE 31.
+    02  FILLER              PIC 99  VALUE 30.
+    02  FILLER              PIC 99  VALUE 31.
+01  MonthMaxDayTable REDEFINES MonthMaxDayValues.
+    02  MonthMaxDay         PIC 99  OCCURS 12 TIMES.
+
+    COPY COURSES.
+
+01  CourseCodeFoundSwitch   PIC X.
+    88  CourseCodeFound     VALUE "Y".
+01  CourseCodeIndex         PIC 9(2).
+
+01  GenderCodeFoundSwitch   PIC X.
+    88  GenderCodeFound     VALUE "Y".
+01  GenderCodeIndex         PIC 9(2).
+
+01  DuplicateFoundSwitch    PIC X.
+    88  DuplicateFound      VALUE "Y".
+
+01  SeenIdTableFullSwitch   PIC X VALUE "N".
+    88  SeenIdTableFull     VALUE "Y".
+
+01  SeenIdCount             PIC 9(4) VALUE ZERO.
+01  SeenIdIndex             PIC 9(4).
+01  SeenStudentIds.
+    02  SeenStudentId       PIC 9(7) OCCURS 500 TIMES.
+
+01  ArgumentCount           PIC 9(2).
+01  SortModeArgument        PIC X(12).
+01  SortModeCode            PIC X.
+    88  SortByStudentId     VALUE "S".
+    88  SortByCourse        VALUE "C".
+    88  SortByGender        VALUE "G".
+
+01  BatchInputFileName      PIC X(100).
+01  BatchFileStatus         PIC XX.
+    88  BatchInputFileOk    VALUE "00".
+01  BatchModeSwitch         PIC X VALUE "N".
+    88  BatchMode           VALUE "Y".
+
+01  ConfirmResponse         PIC X.
+    88  ConfirmAccepted     VALUE "Y" "y".
+
+01  SortedRecordCount       PIC 9(7) VALUE ZERO.
+
+*> Overlays the generic 30-byte StudentDetails record to write a
+*> control-total trailer in the same file, the same width as a normal
+*> detail line, so an unmodified reader can still LINE SEQUENTIAL its
+*> way through SORTSTUD.DAT and simply recognize TrailerMarker.
+01  TrailerRecord.
+    02  TrailerMarker       PIC X(7) VALUE "TRAILER".
+    02  FILLER              PIC X    VALUE SPACE.
+    02  TrailerRecordCount  PIC 9(7) VALUE ZERO.
+    02  FILLER              PIC X(15) VALUE SPACES.
+
+01  SortAtEndSwitch         PIC X VALUE "N".
+    88  SortAtEnd           VALUE "Y".
+
+01  RunControlFileStatus    PIC XX.
+    88  RunControlFileOk    VALUE "00".
+01  CurrentRunNumber        PIC 9(7) VALUE ZERO.
+
+01  MasterFileStatus        PIC XX.
+    88  MasterFileOk        VALUE "00".
+
+01  LockFileStatus          PIC XX.
+    88  LockFileOk          VALUE "00".
+01  LockFileName            PIC X(20) VALUE "SORTSTUD.LOCK".
+01  LockAcquiredSwitch      PIC X VALUE "N".
+    88  LockAcquired        VALUE "Y".
+
+01  SortstudIdTableFullSwitch PIC X VALUE "N".
+    88  SortstudIdTableFull   VALUE "Y".
+01  SortstudIdCount           PIC 9(4) VALUE ZERO.
+01  SortstudIdIndex           PIC 9(4).
+01  SortstudIds.
+    02  SortstudId            PIC 9(7) OCCURS 500 TIMES.
+
+01  MasterIdTableFullSwitch PIC X VALUE "N".
+    88  MasterIdTableFull   VALUE "Y".
+01  MasterIdCount           PIC 9(4) VALUE ZERO.
+01  MasterIdIndex           PIC 9(4).
+01  MasterIds.
+    02  MasterId              PIC 9(7) OCCURS 500 TIMES.
+
+01  ReconcileFoundSwitch    PIC X.
+    88  ReconcileFound      VALUE "Y".
+01  OrphanCount             PIC 9(4) VALUE ZERO.
+01  MissingCount            PIC 9(4) VALUE ZERO.
+
+*> Overlays the generic 30-byte StudentDetails record to write a
+*> run-header control record as the first line in SORTSTUD.DAT, the
+*> same width as a normal detail line.
+01  HeaderRecord.
+    02  HeaderMarker        PIC X(6) VALUE "HEADER".
+    02  HeaderProgram       PIC X(9) VALUE "INPUTSORT".
+    02  HeaderRunDate       PIC 9(8) VALUE ZERO.
+    02  HeaderRunNumber     PIC 9(7) VALUE ZERO.
 
 PROCEDURE DIVISION.
 Begin.
-   SORT WorkFile ON ASCENDING KEY WStudentId
-        INPUT PROCEDURE IS GetStudentDetails
-        GIVING StudentFile.
+   PERFORM AcquireLock
+   IF NOT LockAcquired
+      STOP RUN
+   END-IF
+
+   PERFORM GetRunArguments
+   IF BatchMode
+      OPEN INPUT BatchInputFile
+      IF NOT BatchInputFileOk
+         DISPLAY "Batch input file " BatchInputFileName " not found - reverting to interactive entry."
+         MOVE "N" TO BatchModeSwitch
+      END-IF
+   END-IF
+   EVALUATE TRUE
+      WHEN SortByCourse
+         SORT WorkFile ON ASCENDING KEY WCourseCode
+                        ON ASCENDING KEY WSurname
+              INPUT PROCEDURE IS GetStudentDetails
+              OUTPUT PROCEDURE IS PutSortedRecords
+      WHEN SortByGender
+         SORT WorkFile ON ASCENDING KEY WGender
+                        ON ASCENDING KEY WDateOfBirth
+              INPUT PROCEDURE IS GetStudentDetails
+              OUTPUT PROCEDURE IS PutSortedRecords
+      WHEN OTHER
+         SORT WorkFile ON ASCENDING KEY WStudentId
+              INPUT PROCEDURE IS GetStudentDetails
+              OUTPUT PROCEDURE IS PutSortedRecords
+   END-EVALUATE
+   IF BatchMode
+      CLOSE BatchInputFile
+   END-IF
+   PERFORM WriteControlTrailer
+   PERFORM ReconcileWithStudentMaster
+   PERFORM ReleaseLock
    STOP RUN.
 
+*> Guards against SeqWrite and InputSort writing to SORTSTUD.DAT /
+*> STUDENTS.DAT at the same time.  If SORTSTUD.LOCK already exists,
+*> another run still holds it, so this run displays a message and
+*> sets LockAcquiredSwitch to "N" rather than risk interleaving its
+*> sort output with that run's; the caller checks LockAcquired and
+*> STOPs RUN without ever opening StudentFile for output.  Otherwise
+*> it creates SORTSTUD.LOCK so this run becomes the holder.
+AcquireLock.
+    OPEN INPUT LockFile
+    IF LockFileOk
+       CLOSE LockFile
+       DISPLAY "SORTSTUD.LOCK is held by another run - try again once that run has finished."
+       MOVE "N" TO LockAcquiredSwitch
+    ELSE
+       OPEN OUTPUT LockFile
+       MOVE "LOCKED BY INPUTSORT" TO LockRecord
+       WRITE LockRecord
+       CLOSE LockFile
+       MOVE "Y" TO LockAcquiredSwitch
+    END-IF.
+
+ReleaseLock.
+    IF LockAcquired
+       CALL "CBL_DELETE_FILE" USING LockFileName
+       MOVE "N" TO LockAcquiredSwitch
+    END-IF.
+
+GetRunArguments.
+    MOVE "S" TO SortModeCode
+    MOVE "N" TO BatchModeSwitch
+    ACCEPT ArgumentCount FROM ARGUMENT-NUMBER
+    IF ArgumentCount > 0
+       DISPLAY 1 UPON ARGUMENT-NUMBER
+       ACCEPT SortModeArgument FROM ARGUMENT-VALUE
+       EVALUATE SortModeArgument (1:1)
+          WHEN "C" WHEN "c"
+             MOVE "C" TO SortModeCode
+          WHEN "G" WHEN "g"
+             MOVE "G" TO SortModeCode
+          WHEN OTHER
+             MOVE "S" TO SortModeCode
+       END-EVALUATE
+    END-IF
+    IF ArgumentCount > 1
+       DISPLAY 2 UPON ARGUMENT-NUMBER
+       ACCEPT BatchInputFileName FROM ARGUMENT-VALUE
+       IF BatchInputFileName NOT = SPACES
+          MOVE "Y" TO BatchModeSwitch
+       END-IF
+    END-IF.
+
 GetStudentDetails.
-    DISPLAY "Enter student details using template below."
-    DISPLAY "Enter no data to end.".
-    DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB, DOB, Course, Gender"
-    DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
-    ACCEPT  WorkRec.
+    PERFORM GetOneWorkRec
     PERFORM UNTIL WorkRec = SPACES
+       ADD 1 TO SortedRecordCount
        RELEASE WorkRec
-       ACCEPT WorkRec
+       PERFORM GetOneWorkRec
+    END-PERFORM.
+
+WriteControlTrailer.
+    MOVE SortedRecordCount TO TrailerRecordCount
+    OPEN EXTEND StudentFile
+    WRITE StudentDetails FROM TrailerRecord
+    CLOSE StudentFile.
+
+PutSortedRecords.
+    OPEN OUTPUT StudentFile
+    PERFORM GetRunNumber
+    PERFORM WriteHeaderRecord
+    PERFORM ReturnOneSortedRecord
+    PERFORM UNTIL SortAtEnd
+       WRITE StudentDetails
+       PERFORM ReturnOneSortedRecord
+    END-PERFORM
+    CLOSE StudentFile.
+
+ReturnOneSortedRecord.
+    RETURN WorkFile INTO StudentDetails
+       AT END SET SortAtEnd TO TRUE
+    END-RETURN.
+
+GetRunNumber.
+    OPEN INPUT RunControlFile
+    IF RunControlFileOk
+       READ RunControlFile
+          AT END
+             MOVE ZERO TO CurrentRunNumber
+          NOT AT END
+             MOVE RunControlRecord TO CurrentRunNumber
+       END-READ
+       CLOSE RunControlFile
+    ELSE
+       MOVE ZERO TO CurrentRunNumber
+    END-IF
+    ADD 1 TO CurrentRunNumber
+    OPEN OUTPUT RunControlFile
+    MOVE CurrentRunNumber TO RunControlRecord
+    WRITE RunControlRecord
+    CLOSE RunControlFile.
+
+WriteHeaderRecord.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO HeaderRunDate
+    MOVE CurrentRunNumber TO HeaderRunNumber
+    MOVE HeaderRecord TO StudentDetails
+    WRITE StudentDetails.
+
+GetOneWorkRec.
+    IF BatchMode
+       PERFORM GetOneWorkRecFromBatch
+    ELSE
+       PERFORM GetOneWorkRecInteractive
+    END-IF
+    IF WorkRec NOT = SPACES
+       PERFORM RecordSeenId
+    END-IF.
+
+GetOneWorkRecInteractive.
+    MOVE "N" TO DetailsValidSwitch
+    PERFORM UNTIL DetailsAreValid
+       DISPLAY "Enter student details using template below."
+       DISPLAY "Enter no data to end."
+       DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB, DOB, Course, Gender"
+       DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
+       ACCEPT  WorkRec
+       IF WorkRec = SPACES
+          SET DetailsAreValid TO TRUE
+       ELSE
+          PERFORM ValidateWorkRec
+          IF DetailsAreValid
+             PERFORM ConfirmWorkRecEntry
+          END-IF
+       END-IF
+    END-PERFORM.
+
+ConfirmWorkRecEntry.
+    DISPLAY "You entered:"
+    DISPLAY "  StudentId   : " WStudentId
+    DISPLAY "  Surname     : " WSurname
+    DISPLAY "  Initials    : " WInitials
+    DISPLAY "  DateOfBirth : " WYOBirth "-" WMOBirth "-" WDOBirth
+    DISPLAY "  CourseCode  : " WCourseCode
+    DISPLAY "  Gender      : " WGender
+    DISPLAY "Accept this record? (Y/N)"
+    ACCEPT ConfirmResponse
+    IF NOT ConfirmAccepted
+       DISPLAY "Record discarded - re-enter."
+       MOVE "N" TO DetailsValidSwitch
+    END-IF.
+
+GetOneWorkRecFromBatch.
+    MOVE "N" TO DetailsValidSwitch
+    PERFORM UNTIL DetailsAreValid
+       READ BatchInputFile INTO WorkRec
+          AT END
+             MOVE SPACES TO WorkRec
+             SET DetailsAreValid TO TRUE
+          NOT AT END
+             IF WorkRec = SPACES
+                SET DetailsAreValid TO TRUE
+             ELSE
+                PERFORM ValidateWorkRec
+                IF NOT DetailsAreValid
+                   DISPLAY "Batch record for student " WStudentId
+                      " failed validation - skipped."
+                END-IF
+             END-IF
+       END-READ
+    END-PERFORM.
+
+ValidateWorkRec.
+    SET DetailsAreValid TO TRUE
+    IF WStudentId NOT NUMERIC
+       DISPLAY "StudentId must be numeric - re-enter."
+       MOVE "N" TO DetailsValidSwitch
+    ELSE
+       PERFORM CheckForDuplicateId
+       IF DuplicateFound
+          DISPLAY "StudentId " WStudentId " already entered - re-enter."
+          MOVE "N" TO DetailsValidSwitch
+       END-IF
+    END-IF
+    IF WCourseCode = SPACES
+       DISPLAY "CourseCode must not be blank - re-enter."
+       MOVE "N" TO DetailsValidSwitch
+    ELSE
+       PERFORM CheckCourseCode
+       IF NOT CourseCodeFound
+          DISPLAY "CourseCode " WCourseCode " not found in course catalog - re-enter."
+          MOVE "N" TO DetailsValidSwitch
+       END-IF
+    END-IF
+    PERFORM CheckGenderCode
+    IF NOT GenderCodeFound
+       DISPLAY "Gender must be M or F - re-enter."
+       MOVE "N" TO DetailsValidSwitch
+    END-IF
+    IF WYOBirth NOT NUMERIC OR WMOBirth NOT NUMERIC
+       OR WDOBirth NOT NUMERIC
+       DISPLAY "DateOfBirth must be a numeric YYYYMMDD date - re-enter."
+       MOVE "N" TO DetailsValidSwitch
+    ELSE
+       IF WMOBirth < 1 OR WMOBirth > 12
+          DISPLAY "MOBirth is not a valid month - re-enter."
+          MOVE "N" TO DetailsValidSwitch
+       ELSE
+          IF WDOBirth < 1 OR WDOBirth > MonthMaxDay (WMOBirth)
+             DISPLAY "DOBirth is not a valid day for that month - re-enter."
+             MOVE "N" TO DetailsValidSwitch
+          END-IF
+       END-IF
+    END-IF.
+
+CheckCourseCode.
+    MOVE "N" TO CourseCodeFoundSwitch
+    PERFORM VARYING CourseCodeIndex FROM 1 BY 1
+       UNTIL CourseCodeIndex > 10 OR CourseCodeFound
+       IF CourseCatalogCode (CourseCodeIndex) = WCourseCode
+          SET CourseCodeFound TO TRUE
+       END-IF
+    END-PERFORM.
+
+CheckGenderCode.
+    MOVE "N" TO GenderCodeFoundSwitch
+    PERFORM VARYING GenderCodeIndex FROM 1 BY 1
+       UNTIL GenderCodeIndex > 4 OR GenderCodeFound
+       IF GenderCodeEntry (GenderCodeIndex) = WGender
+          SET GenderCodeFound TO TRUE
+       END-IF
+    END-PERFORM.
+
+CheckForDuplicateId.
+    MOVE "N" TO DuplicateFoundSwitch
+    PERFORM VARYING SeenIdIndex FROM 1 BY 1
+       UNTIL SeenIdIndex > SeenIdCount OR DuplicateFound
+       IF SeenStudentId (SeenIdIndex) = WStudentId
+          SET DuplicateFound TO TRUE
+       END-IF
+    END-PERFORM.
+
+RecordSeenId.
+    IF SeenIdCount < 500
+       ADD 1 TO SeenIdCount
+       MOVE WStudentId TO SeenStudentId (SeenIdCount)
+    ELSE
+       IF NOT SeenIdTableFull
+          DISPLAY "Duplicate-check table is full - further entries will not be checked."
+          SET SeenIdTableFull TO TRUE
+       END-IF
+    END-IF.
+
+ReconcileWithStudentMaster.
+    OPEN INPUT MasterFile
+    IF NOT MasterFileOk
+       DISPLAY "STUDENTS.DAT not found - skipping reconciliation with SORTSTUD.DAT."
+    ELSE
+       CLOSE MasterFile
+       PERFORM LoadSortstudIds
+       PERFORM LoadMasterIds
+       PERFORM ReportOrphanedSortstudIds
+       PERFORM ReportMissingMasterIds
+       DISPLAY "Reconciliation complete - " OrphanCount
+          " ID(s) on SORTSTUD.DAT not on STUDENTS.DAT, " MissingCount
+          " ID(s) on STUDENTS.DAT not on SORTSTUD.DAT."
+    END-IF.
+
+LoadSortstudIds.
+    MOVE ZERO TO SortstudIdCount
+    MOVE "N" TO SortstudIdTableFullSwitch
+    MOVE "N" TO SortAtEndSwitch
+    OPEN INPUT StudentFile
+    PERFORM ReadOneSortstudRecord
+    PERFORM UNTIL SortAtEnd
+       IF StudentDetails (1:6) NOT = "HEADER"
+          AND StudentDetails (1:7) NOT = "TRAILER"
+          IF SortstudIdCount < 500
+             ADD 1 TO SortstudIdCount
+             MOVE StudentDetails (1:7) TO SortstudId (SortstudIdCount)
+          ELSE
+             IF NOT SortstudIdTableFull
+                DISPLAY "SORTSTUD.DAT reconciliation table is full - "
+                   "further records will not be reconciled."
+                SET SortstudIdTableFull TO TRUE
+             END-IF
+          END-IF
+       END-IF
+       PERFORM ReadOneSortstudRecord
+    END-PERFORM
+    CLOSE StudentFile.
+
+ReadOneSortstudRecord.
+    READ StudentFile
+       AT END SET SortAtEnd TO TRUE
+    END-READ.
+
+LoadMasterIds.
+    MOVE ZERO TO MasterIdCount
+    MOVE "N" TO MasterIdTableFullSwitch
+    MOVE "N" TO SortAtEndSwitch
+    OPEN INPUT MasterFile
+    PERFORM ReadOneMasterRecord
+    PERFORM UNTIL SortAtEnd
+       IF MasterStudentId NOT = ZERO
+          IF MasterIdCount < 500
+             ADD 1 TO MasterIdCount
+             MOVE MasterStudentId TO MasterId (MasterIdCount)
+          ELSE
+             IF NOT MasterIdTableFull
+                DISPLAY "STUDENTS.DAT reconciliation table is full - "
+                   "further records will not be reconciled."
+                SET MasterIdTableFull TO TRUE
+             END-IF
+          END-IF
+       END-IF
+       PERFORM ReadOneMasterRecord
+    END-PERFORM
+    CLOSE MasterFile.
+
+ReadOneMasterRecord.
+    READ MasterFile NEXT
+       AT END SET SortAtEnd TO TRUE
+    END-READ.
+
+ReportOrphanedSortstudIds.
+    MOVE ZERO TO OrphanCount
+    PERFORM VARYING SortstudIdIndex FROM 1 BY 1
+       UNTIL SortstudIdIndex > SortstudIdCount
+       MOVE "N" TO ReconcileFoundSwitch
+       PERFORM VARYING MasterIdIndex FROM 1 BY 1
+          UNTIL MasterIdIndex > MasterIdCount OR ReconcileFound
+          IF MasterId (MasterIdIndex) = SortstudId (SortstudIdIndex)
+             SET ReconcileFound TO TRUE
+          END-IF
+       END-PERFORM
+       IF NOT ReconcileFound
+          DISPLAY "StudentId " SortstudId (SortstudIdIndex)
+             " is on SORTSTUD.DAT but not on STUDENTS.DAT."
+          ADD 1 TO OrphanCount
+       END-IF
+    END-PERFORM.
+
+ReportMissingMasterIds.
+    MOVE ZERO TO MissingCount
+    PERFORM VARYING MasterIdIndex FROM 1 BY 1
+       UNTIL MasterIdIndex > MasterIdCount
+       MOVE "N" TO ReconcileFoundSwitch
+       PERFORM VARYING SortstudIdIndex FROM 1 BY 1
+          UNTIL SortstudIdIndex > SortstudIdCount OR ReconcileFound
+          IF SortstudId (SortstudIdIndex) = MasterId (MasterIdIndex)
+             SET ReconcileFound TO TRUE
+          END-IF
+       END-PERFORM
+       IF NOT ReconcileFound
+          DISPLAY "StudentId " MasterId (MasterIdIndex)
+             " is on STUDENTS.DAT but not on SORTSTUD.DAT."
+          ADD 1 TO MissingCount
+       END-IF
     END-PERFORM.
