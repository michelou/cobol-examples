@@ -0,0 +1,40 @@
+*> COURSES.cpy
+*> Shared reference tables for the fields SeqWrite.cbl and
+*> InputSort.cbl both accept from an operator or a batch file -
+*> the course catalog CourseCode is checked against, and the Gender
+*> codes recognized as valid.  Kept as one copybook, COPYed into
+*> WORKING-STORAGE by both programs, so the two entry points can never
+*> drift apart on what counts as a valid course or gender code.
+01  CourseCatalogValues.
+    02  FILLER              PIC X(4)  VALUE "ACCT".
+    02  FILLER              PIC X(24) VALUE "Accounting".
+    02  FILLER              PIC X(4)  VALUE "ART ".
+    02  FILLER              PIC X(24) VALUE "Art".
+    02  FILLER              PIC X(4)  VALUE "BIOL".
+    02  FILLER              PIC X(24) VALUE "Biology".
+    02  FILLER              PIC X(4)  VALUE "CHEM".
+    02  FILLER              PIC X(24) VALUE "Chemistry".
+    02  FILLER              PIC X(4)  VALUE "CSCI".
+    02  FILLER              PIC X(24) VALUE "Computer Science".
+    02  FILLER              PIC X(4)  VALUE "ENGL".
+    02  FILLER              PIC X(24) VALUE "English".
+    02  FILLER              PIC X(4)  VALUE "HIST".
+    02  FILLER              PIC X(24) VALUE "History".
+    02  FILLER              PIC X(4)  VALUE "MATH".
+    02  FILLER              PIC X(24) VALUE "Mathematics".
+    02  FILLER              PIC X(4)  VALUE "PHED".
+    02  FILLER              PIC X(24) VALUE "Physical Education".
+    02  FILLER              PIC X(4)  VALUE "PHYS".
+    02  FILLER              PIC X(24) VALUE "Physics".
+01  CourseCatalogTable REDEFINES CourseCatalogValues.
+    02  CourseCatalogEntry  OCCURS 10 TIMES.
+        03  CourseCatalogCode         PIC X(4).
+        03  CourseCatalogDescription  PIC X(24).
+
+01  GenderCodeValues.
+    02  FILLER              PIC X     VALUE "M".
+    02  FILLER              PIC X     VALUE "m".
+    02  FILLER              PIC X     VALUE "F".
+    02  FILLER              PIC X     VALUE "f".
+01  GenderCodeTable REDEFINES GenderCodeValues.
+    02  GenderCodeEntry     PIC X     OCCURS 4 TIMES.
