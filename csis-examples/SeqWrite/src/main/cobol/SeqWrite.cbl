@@ -1,18 +1,90 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  SeqWrite.
 AUTHOR.  Michael Coughlan.
-*> Example program showing how to create a sequential file
-*> using the ACCEPT and the WRITE verbs.
+*> Example program showing how to maintain an indexed student file
+*> using the ACCEPT and the WRITE/REWRITE/DELETE verbs.
 *> Note: In this version of COBOL pressing the Carriage Return (CR)
 *> without entering any data results in StudentDetails being filled
 *> with spaces.
+*>
+*> Originally this program only ever OPENed StudentFile OUTPUT and
+*> wrote brand-new records to a LINE SEQUENTIAL STUDENTS.DAT, so a
+*> mistyped surname could only be fixed by editing the flat file in a
+*> text editor.  StudentFile is now a proper indexed STUDENT-MASTER
+*> keyed on StudentId, and the entry loop has been replaced with a
+*> transaction menu (Add, Change, Delete, Quit) so records can be
+*> looked up and corrected instead of only appended.
+*>
+*> GetStudentDetails also used to accept whatever 30 bytes of raw
+*> picture data the operator typed, so a non-numeric StudentId, an
+*> impossible DateOfBirth (e.g. month 13) or a blank CourseCode would
+*> go straight into the master.  It now re-prompts until StudentId is
+*> numeric, YOBirth/MOBirth/DOBirth form a real calendar date, and
+*> CourseCode is non-blank (a blank entry is still accepted as-is to
+*> mean "no more records" and ends the current transaction).
+*>
+*> StudentDetails also now carries EnrollmentStatus (A)ctive,
+*> G)raduated or W)ithdrawn and a free-form TermCode, so a student's
+*> current standing doesn't have to be tracked in a separate shadow
+*> file once written here.
+*>
+*> Begin used to CLOSE StudentFile and STOP RUN with no summary at
+*> all, leaving no on-screen record of how many students were added
+*> versus rejected during the session.  It now counts every successful
+*> Add and accumulates a hash total of the StudentId values added, and
+*> DISPLAYs both as a control report just before the file is closed,
+*> so the totals can be reconciled against the source paperwork.
+*>
+*> This program used to only ever gather new students one at a time
+*> from the keyboard.  An optional first command-line argument now
+*> names a LINE SEQUENTIAL input file in the same 37-byte
+*> StudentDetails layout; when supplied, every record in that file is
+*> validated and added automatically (skipping the transaction menu
+*> entirely, since a batch load is always a run of Adds) instead of
+*> prompting at the terminal, so a registrar's-office extract of new
+*> enrollments doesn't have to be retyped by hand.
+*>
+*> StudentId 0000000 is now a reserved key holding a run-header
+*> control record (producing program name, run date/time, and a
+*> sequential run number shared with InputSort and TIMELINE via
+*> RUNCTL.DAT), written or rewritten every run by WriteHeaderRecord,
+*> so a copy of STUDENTS.DAT found later can be traced back to the
+*> run that produced it.
+*>
+*> CourseCode and Gender used to accept any 4 bytes / any 1 byte at
+*> all, so a mistyped course code or gender never surfaced until a
+*> downstream report turned it up. ValidateStudentDetails now checks
+*> both against the CourseCatalogTable/GenderCodeTable shared with
+*> InputSort via the COURSES copybook, and rejects anything not found
+*> in the table.
+*>
+*> Begin used to OPEN StudentFile with no regard for whether another
+*> run was already working against STUDENTS.DAT, so two people running
+*> SeqWrite/InputSort at once could clobber each other's in-progress
+*> work with no warning. AcquireLock now creates a STUDENTS.LOCK marker
+*> file before StudentFile is opened and refuses to proceed (with a
+*> clear message) if that marker already exists; ReleaseLock removes it
+*> again once this run is done, whether it finished normally or never
+*> got past AcquireLock to begin with.
 
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-		ORGANIZATION IS LINE SEQUENTIAL.
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS StudentId
+		FILE STATUS IS StudentFileStatus.
+    SELECT BatchInputFile ASSIGN TO DYNAMIC BatchInputFileName
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS BatchFileStatus.
+    SELECT RunControlFile ASSIGN TO "RUNCTL.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS RunControlFileStatus.
+    SELECT LockFile ASSIGN TO "STUDENTS.LOCK"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS LockFileStatus.
 
 DATA DIVISION.
 FILE SECTION.
@@ -28,21 +100,377 @@ FD StudentFile.
        03 DOBirth      PIC 9(2).
    02  CourseCode      PIC X(4).
    02  Gender          PIC X.
+   02  EnrollmentStatus PIC X.
+       88  EnrollmentActive     VALUE "A" "a".
+       88  EnrollmentGraduated  VALUE "G" "g".
+       88  EnrollmentWithdrawn  VALUE "W" "w".
+   02  TermCode        PIC X(6).
+
+FD BatchInputFile.
+01 BatchRecord          PIC X(37).
+
+FD RunControlFile.
+01 RunControlRecord     PIC 9(07).
+
+FD LockFile.
+01 LockRecord           PIC X(40).
+
+WORKING-STORAGE SECTION.
+01  StudentFileStatus       PIC XX.
+    88  StudentFileOk       VALUE "00".
+    88  StudentFileNotFound VALUE "23".
+    88  StudentFileDuplicate VALUE "22".
+
+01  LockFileStatus           PIC XX.
+    88  LockFileOk           VALUE "00".
+01  LockFileName             PIC X(20) VALUE "STUDENTS.LOCK".
+01  LockAcquiredSwitch       PIC X VALUE "N".
+    88  LockAcquired         VALUE "Y".
+
+01  TransactionCode         PIC X.
+    88  AddTransaction      VALUE "A" "a".
+    88  ChangeTransaction   VALUE "C" "c".
+    88  DeleteTransaction   VALUE "D" "d".
+    88  QuitTransaction     VALUE "Q" "q".
+
+01  LookupStudentId          PIC 9(7).
+
+01  DetailsValidSwitch       PIC X.
+    88  DetailsAreValid      VALUE "Y".
+
+01  MonthMaxDayValues.
+    02  FILLER               PIC 99  VALUE 31.
+    02  FILLER               PIC 99  VALUE 29.
+    02  FILLER               PIC 99  VALUE 31.
+    02  FILLER               PIC 99  VALUE 30.
+    02  FILLER               PIC 99  VALUE 31.
+    02  FILLER               PIC 99  VALUE 30.
+    02  FILLER               PIC 99  VALUE 31.
+    02  FILLER               PIC 99  VALUE 31.
+    02  FILLER               PIC 99  VALUE 30.
+    02  FILLER               PIC 99  VALUE 31.
+    02  FILLER               PIC 99  VALUE 30.
+    02  FILLER               PIC 99  VALUE 31.
+01  MonthMaxDayTable REDEFINES MonthMaxDayValues.
+    02  MonthMaxDay          PIC 99  OCCURS 12 TIMES.
+
+    COPY COURSES.
+
+01  CourseCodeFoundSwitch    PIC X.
+    88  CourseCodeFound      VALUE "Y".
+01  CourseCodeIndex          PIC 9(2).
+
+01  GenderCodeFoundSwitch    PIC X.
+    88  GenderCodeFound      VALUE "Y".
+01  GenderCodeIndex          PIC 9(2).
+
+01  AddedCount               PIC 9(7) VALUE ZERO.
+01  StudentIdHashTotal       PIC 9(10) VALUE ZERO.
+
+01  ArgumentCount            PIC 9(2).
+01  BatchInputFileName       PIC X(100).
+01  BatchFileStatus          PIC XX.
+    88  BatchInputFileOk     VALUE "00".
+01  BatchModeSwitch          PIC X VALUE "N".
+    88  BatchMode            VALUE "Y".
+
+01  ControlReportLine.
+    02  FILLER                  PIC X(17) VALUE "Students added: ".
+    02  CRL-AddedCount          PIC ZZZZZZ9.
+    02  FILLER                  PIC X(4) VALUE SPACES.
+    02  FILLER                  PIC X(21) VALUE "StudentId checksum: ".
+    02  CRL-HashTotal           PIC Z(9)9.
+
+01  RunControlFileStatus     PIC XX.
+    88  RunControlFileOk     VALUE "00".
+01  CurrentRunNumber         PIC 9(7) VALUE ZERO.
+
+*> Overlays StudentDetails at the reserved key 0000000 to carry a
+*> run-header control record instead of a real student.
+01  HeaderRecord.
+    02  HeaderKey            PIC 9(7) VALUE ZERO.
+    02  HeaderProgram        PIC X(8) VALUE "SEQWRITE".
+    02  HeaderRunDate        PIC 9(8) VALUE ZERO.
+    02  HeaderRunTime        PIC 9(6) VALUE ZERO.
+    02  HeaderRunNumber      PIC 9(7) VALUE ZERO.
+    02  FILLER               PIC X    VALUE SPACE.
 
 PROCEDURE DIVISION.
 Begin.
-    OPEN OUTPUT StudentFile
-    DISPLAY "Enter student details using template below.  Enter no data to end."
+    PERFORM AcquireLock
+    IF NOT LockAcquired
+       STOP RUN
+    END-IF
 
-    PERFORM GetStudentDetails
-    PERFORM UNTIL StudentDetails = SPACES
-       WRITE StudentDetails
-       PERFORM GetStudentDetails
-    END-PERFORM
+    OPEN I-O StudentFile
+    IF NOT StudentFileOk
+       DISPLAY "STUDENTS.DAT not found - creating a new file."
+       CLOSE StudentFile
+       OPEN OUTPUT StudentFile
+       CLOSE StudentFile
+       OPEN I-O StudentFile
+    END-IF
+
+    PERFORM GetRunNumber
+    PERFORM WriteHeaderRecord
+
+    PERFORM GetBatchModeArgument
+    IF BatchMode
+       PERFORM ProcessBatchInput
+    ELSE
+       PERFORM GetTransactionCode
+       PERFORM UNTIL QuitTransaction
+          EVALUATE TRUE
+             WHEN AddTransaction
+                PERFORM AddStudent
+             WHEN ChangeTransaction
+                PERFORM ChangeStudent
+             WHEN DeleteTransaction
+                PERFORM DeleteStudent
+             WHEN OTHER
+                DISPLAY "Invalid transaction code - enter A, C, D or Q."
+          END-EVALUATE
+          PERFORM GetTransactionCode
+       END-PERFORM
+    END-IF
     CLOSE StudentFile
+    PERFORM DisplayControlReport
+    PERFORM ReleaseLock
     STOP RUN.
 
+*> Guards against two runs of SeqWrite/InputSort writing to
+*> STUDENTS.DAT at the same time.  If STUDENTS.LOCK already exists,
+*> another run still holds it, so this run displays a message and
+*> sets LockAcquiredSwitch to "N" rather than risk clobbering the
+*> other run's in-progress work; the caller checks LockAcquired and
+*> STOPs RUN without ever opening StudentFile.  Otherwise it creates
+*> STUDENTS.LOCK so this run becomes the holder.
+AcquireLock.
+    OPEN INPUT LockFile
+    IF LockFileOk
+       CLOSE LockFile
+       DISPLAY "STUDENTS.LOCK is held by another run - try again once that run has finished."
+       MOVE "N" TO LockAcquiredSwitch
+    ELSE
+       OPEN OUTPUT LockFile
+       MOVE "LOCKED BY SEQWRITE" TO LockRecord
+       WRITE LockRecord
+       CLOSE LockFile
+       MOVE "Y" TO LockAcquiredSwitch
+    END-IF.
+
+ReleaseLock.
+    IF LockAcquired
+       CALL "CBL_DELETE_FILE" USING LockFileName
+       MOVE "N" TO LockAcquiredSwitch
+    END-IF.
+
+GetRunNumber.
+    OPEN INPUT RunControlFile
+    IF RunControlFileOk
+       READ RunControlFile
+          AT END
+             MOVE ZERO TO CurrentRunNumber
+          NOT AT END
+             MOVE RunControlRecord TO CurrentRunNumber
+       END-READ
+       CLOSE RunControlFile
+    ELSE
+       MOVE ZERO TO CurrentRunNumber
+    END-IF
+    ADD 1 TO CurrentRunNumber
+    OPEN OUTPUT RunControlFile
+    MOVE CurrentRunNumber TO RunControlRecord
+    WRITE RunControlRecord
+    CLOSE RunControlFile.
+
+WriteHeaderRecord.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO HeaderRunDate
+    MOVE FUNCTION CURRENT-DATE(9:6) TO HeaderRunTime
+    MOVE CurrentRunNumber TO HeaderRunNumber
+    MOVE HeaderRecord TO StudentDetails
+    WRITE StudentDetails
+    IF NOT StudentFileOk
+       REWRITE StudentDetails
+    END-IF.
+
+GetBatchModeArgument.
+    MOVE "N" TO BatchModeSwitch
+    ACCEPT ArgumentCount FROM ARGUMENT-NUMBER
+    IF ArgumentCount > 0
+       DISPLAY 1 UPON ARGUMENT-NUMBER
+       ACCEPT BatchInputFileName FROM ARGUMENT-VALUE
+       IF BatchInputFileName NOT = SPACES
+          MOVE "Y" TO BatchModeSwitch
+       END-IF
+    END-IF.
+
+ProcessBatchInput.
+    OPEN INPUT BatchInputFile
+    IF NOT BatchInputFileOk
+       DISPLAY "Batch input file " BatchInputFileName " not found - no records loaded."
+    ELSE
+       PERFORM ReadOneBatchRecord
+       PERFORM UNTIL BatchRecord = SPACES
+          MOVE BatchRecord TO StudentDetails
+          PERFORM AddStudentFromBatch
+          PERFORM ReadOneBatchRecord
+       END-PERFORM
+       CLOSE BatchInputFile
+    END-IF.
+
+ReadOneBatchRecord.
+    READ BatchInputFile
+       AT END MOVE SPACES TO BatchRecord
+    END-READ.
+
+GetTransactionCode.
+    DISPLAY "Enter transaction - A)dd, C)hange, D)elete, Q)uit".
+    ACCEPT TransactionCode.
+
 GetStudentDetails.
-    DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB, DOB, Course, Gender"
-    DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
-    ACCEPT  StudentDetails.  
+    MOVE "N" TO DetailsValidSwitch
+    PERFORM UNTIL DetailsAreValid
+       DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB, DOB, Course, Gender, Status, Term"
+       DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCGSTTTTTT"
+       ACCEPT  StudentDetails
+       IF StudentDetails = SPACES
+          SET DetailsAreValid TO TRUE
+       ELSE
+          PERFORM ValidateStudentDetails
+       END-IF
+    END-PERFORM.
+
+ValidateStudentDetails.
+    SET DetailsAreValid TO TRUE
+    IF StudentId NOT NUMERIC
+       DISPLAY "StudentId must be numeric - re-enter."
+       MOVE "N" TO DetailsValidSwitch
+    ELSE
+       IF StudentId = ZERO
+          DISPLAY "StudentId 0000000 is reserved for the run header - re-enter."
+          MOVE "N" TO DetailsValidSwitch
+       END-IF
+    END-IF
+    IF CourseCode = SPACES
+       DISPLAY "CourseCode must not be blank - re-enter."
+       MOVE "N" TO DetailsValidSwitch
+    ELSE
+       PERFORM CheckCourseCode
+       IF NOT CourseCodeFound
+          DISPLAY "CourseCode " CourseCode " not found in course catalog - re-enter."
+          MOVE "N" TO DetailsValidSwitch
+       END-IF
+    END-IF
+    PERFORM CheckGenderCode
+    IF NOT GenderCodeFound
+       DISPLAY "Gender must be M or F - re-enter."
+       MOVE "N" TO DetailsValidSwitch
+    END-IF
+    IF YOBirth NOT NUMERIC OR MOBirth NOT NUMERIC OR DOBirth NOT NUMERIC
+       DISPLAY "DateOfBirth must be a numeric YYYYMMDD date - re-enter."
+       MOVE "N" TO DetailsValidSwitch
+    ELSE
+       IF MOBirth < 1 OR MOBirth > 12
+          DISPLAY "MOBirth is not a valid month - re-enter."
+          MOVE "N" TO DetailsValidSwitch
+       ELSE
+          IF DOBirth < 1 OR DOBirth > MonthMaxDay (MOBirth)
+             DISPLAY "DOBirth is not a valid day for that month - re-enter."
+             MOVE "N" TO DetailsValidSwitch
+          END-IF
+       END-IF
+    END-IF
+    IF NOT EnrollmentActive AND NOT EnrollmentGraduated
+       AND NOT EnrollmentWithdrawn
+       DISPLAY "EnrollmentStatus must be A, G or W - re-enter."
+       MOVE "N" TO DetailsValidSwitch
+    END-IF.
+
+CheckCourseCode.
+    MOVE "N" TO CourseCodeFoundSwitch
+    PERFORM VARYING CourseCodeIndex FROM 1 BY 1
+       UNTIL CourseCodeIndex > 10 OR CourseCodeFound
+       IF CourseCatalogCode (CourseCodeIndex) = CourseCode
+          SET CourseCodeFound TO TRUE
+       END-IF
+    END-PERFORM.
+
+CheckGenderCode.
+    MOVE "N" TO GenderCodeFoundSwitch
+    PERFORM VARYING GenderCodeIndex FROM 1 BY 1
+       UNTIL GenderCodeIndex > 4 OR GenderCodeFound
+       IF GenderCodeEntry (GenderCodeIndex) = Gender
+          SET GenderCodeFound TO TRUE
+       END-IF
+    END-PERFORM.
+
+AddStudent.
+    PERFORM GetStudentDetails
+    IF StudentDetails = SPACES
+       DISPLAY "No data entered - add cancelled."
+    ELSE
+       PERFORM WriteNewStudent
+    END-IF.
+
+AddStudentFromBatch.
+    PERFORM ValidateStudentDetails
+    IF NOT DetailsAreValid
+       DISPLAY "Batch record for student " StudentId " failed validation - skipped."
+    ELSE
+       PERFORM WriteNewStudent
+    END-IF.
+
+WriteNewStudent.
+    WRITE StudentDetails
+    IF StudentFileDuplicate
+       DISPLAY "Student " StudentId " already exists - not added."
+    ELSE
+       IF NOT StudentFileOk
+          DISPLAY "Error " StudentFileStatus " writing student " StudentId
+       ELSE
+          DISPLAY "Student " StudentId " added."
+          ADD 1 TO AddedCount
+          ADD StudentId TO StudentIdHashTotal
+       END-IF
+    END-IF.
+
+DisplayControlReport.
+    MOVE AddedCount TO CRL-AddedCount
+    MOVE StudentIdHashTotal TO CRL-HashTotal
+    DISPLAY ControlReportLine.
+
+ChangeStudent.
+    DISPLAY "Enter StudentId of the student to change".
+    ACCEPT LookupStudentId
+    MOVE LookupStudentId TO StudentId
+    READ StudentFile
+       INVALID KEY
+          DISPLAY "Student " LookupStudentId " not found - not changed."
+       NOT INVALID KEY
+          DISPLAY "Current details - re-enter the full record below."
+          PERFORM GetStudentDetails
+          MOVE LookupStudentId TO StudentId
+          REWRITE StudentDetails
+          IF NOT StudentFileOk
+             DISPLAY "Error " StudentFileStatus " changing student " StudentId
+          ELSE
+             DISPLAY "Student " StudentId " changed."
+          END-IF
+    END-READ.
+
+DeleteStudent.
+    DISPLAY "Enter StudentId of the student to delete".
+    ACCEPT LookupStudentId
+    MOVE LookupStudentId TO StudentId
+    READ StudentFile
+       INVALID KEY
+          DISPLAY "Student " LookupStudentId " not found - not deleted."
+       NOT INVALID KEY
+          DELETE StudentFile
+          IF NOT StudentFileOk
+             DISPLAY "Error " StudentFileStatus " deleting student " StudentId
+          ELSE
+             DISPLAY "Student " StudentId " deleted."
+          END-IF
+    END-READ.
