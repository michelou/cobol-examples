@@ -0,0 +1,161 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  ClassRoster.
+AUTHOR.  Michael Coughlan.
+*> Reads a StudentDetails-format file (the same 30-byte layout
+*> written by SeqWrite/InputSort - this program points at
+*> SORTSTUD.DAT, the batch extract InputSort produces, but will work
+*> unchanged against any file in that layout), breaks control on
+*> CourseCode, and prints a roster per course with a per-course
+*> headcount and a grand total, since up to now the only way to see
+*> how many students are in a given course was to grep the flat file.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT StudentFile ASSIGN TO "SORTSTUD.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SortWorkFile ASSIGN TO "CRWORK.TMP".
+    SELECT ReportFile ASSIGN TO "CLASSROST.RPT"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+01 StudentDetails.
+   02  StudentId       PIC 9(7).
+   02  StudentName.
+       03 Surname      PIC X(8).
+       03 Initials     PIC XX.
+   02  DateOfBirth.
+       03 YOBirth      PIC 9(4).
+       03 MOBirth      PIC 9(2).
+       03 DOBirth      PIC 9(2).
+   02  CourseCode      PIC X(4).
+   02  Gender          PIC X.
+
+*> SortRec mirrors StudentDetails field-for-field, in the same order
+*> and at the same byte positions, so that the implicit record move
+*> SORT ... USING performs lines up correctly; only the field prefix
+*> changes, to keep the sort work copy distinct from StudentDetails.
+SD SortWorkFile.
+01 SortRec.
+   02  SR-StudentId    PIC 9(7).
+   02  SR-StudentName.
+       03 SR-Surname   PIC X(8).
+       03 SR-Initials  PIC XX.
+   02  SR-DateOfBirth.
+       03 SR-YOBirth   PIC 9(4).
+       03 SR-MOBirth   PIC 9(2).
+       03 SR-DOBirth   PIC 9(2).
+   02  SR-CourseCode   PIC X(4).
+   02  SR-Gender       PIC X.
+
+FD ReportFile.
+01 ReportLine                  PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  EndOfSortSwitch             PIC X VALUE "N".
+    88  EndOfSort               VALUE "Y".
+
+01  EndOfStudentFileSwitch      PIC X VALUE "N".
+    88  EndOfStudentFile        VALUE "Y".
+
+01  PriorCourseCode             PIC X(4) VALUE SPACES.
+01  CourseHeadcount             PIC 9(5) VALUE ZERO.
+01  GrandTotal                  PIC 9(6) VALUE ZERO.
+
+01  BlankLine                   PIC X(80) VALUE SPACES.
+
+01  HeadingLine.
+    02  FILLER                  PIC X(13) VALUE "Course code: ".
+    02  HL-CourseCode           PIC X(4).
+    02  FILLER                  PIC X(63) VALUE SPACES.
+
+01  DetailLine.
+    02  FILLER                  PIC X(4)  VALUE SPACES.
+    02  DL-StudentId            PIC 9(7).
+    02  FILLER                  PIC X(2)  VALUE SPACES.
+    02  DL-Surname              PIC X(8).
+    02  FILLER                  PIC X(1)  VALUE SPACE.
+    02  DL-Initials             PIC XX.
+    02  FILLER                  PIC X(2)  VALUE SPACES.
+    02  DL-Gender               PIC X.
+    02  FILLER                  PIC X(53) VALUE SPACES.
+
+01  HeadcountLine.
+    02  FILLER                  PIC X(4)  VALUE SPACES.
+    02  FILLER                  PIC X(11) VALUE "Headcount: ".
+    02  HCL-Count               PIC ZZZZ9.
+    02  FILLER                  PIC X(60) VALUE SPACES.
+
+01  GrandTotalLine.
+    02  FILLER                  PIC X(16) VALUE "Total students: ".
+    02  GTL-Count               PIC ZZZZZ9.
+    02  FILLER                  PIC X(58) VALUE SPACES.
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN OUTPUT ReportFile
+    SORT SortWorkFile
+        ON ASCENDING KEY SR-CourseCode
+        ON ASCENDING KEY SR-StudentId
+        INPUT PROCEDURE IS SelectStudentRecords
+        OUTPUT PROCEDURE IS PrintRoster
+    CLOSE ReportFile
+    STOP RUN.
+
+SelectStudentRecords.
+    OPEN INPUT StudentFile
+    PERFORM ReadOneStudentRecord
+    PERFORM UNTIL EndOfStudentFile
+       IF StudentDetails (1:6) NOT = "HEADER"
+          AND StudentDetails (1:7) NOT = "TRAILER"
+          RELEASE SortRec FROM StudentDetails
+       END-IF
+       PERFORM ReadOneStudentRecord
+    END-PERFORM
+    CLOSE StudentFile.
+
+ReadOneStudentRecord.
+    READ StudentFile
+       AT END SET EndOfStudentFile TO TRUE
+    END-READ.
+
+PrintRoster.
+    RETURN SortWorkFile AT END
+       SET EndOfSort TO TRUE
+    END-RETURN
+    PERFORM UNTIL EndOfSort
+       PERFORM PrintOneSortedStudent
+       RETURN SortWorkFile AT END
+          SET EndOfSort TO TRUE
+       END-RETURN
+    END-PERFORM
+    IF PriorCourseCode NOT = SPACES
+       PERFORM PrintCourseHeadcount
+    END-IF
+    MOVE GrandTotal TO GTL-Count
+    WRITE ReportLine FROM GrandTotalLine.
+
+PrintOneSortedStudent.
+    IF SR-CourseCode NOT = PriorCourseCode
+       IF PriorCourseCode NOT = SPACES
+          PERFORM PrintCourseHeadcount
+       END-IF
+       MOVE SR-CourseCode TO PriorCourseCode
+       MOVE ZERO TO CourseHeadcount
+       MOVE SR-CourseCode TO HL-CourseCode
+       WRITE ReportLine FROM HeadingLine
+    END-IF
+    MOVE SR-StudentId TO DL-StudentId
+    MOVE SR-Surname TO DL-Surname
+    MOVE SR-Initials TO DL-Initials
+    MOVE SR-Gender TO DL-Gender
+    WRITE ReportLine FROM DetailLine
+    ADD 1 TO CourseHeadcount
+    ADD 1 TO GrandTotal.
+
+PrintCourseHeadcount.
+    MOVE CourseHeadcount TO HCL-Count
+    WRITE ReportLine FROM HeadcountLine
+    WRITE ReportLine FROM BlankLine.
