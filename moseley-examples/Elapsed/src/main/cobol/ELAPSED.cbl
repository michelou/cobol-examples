@@ -20,6 +20,11 @@
       *               arguments rather than parse commandline with    *
       *               code.                                           *
       * 22 Apr 2021 - Replaced argument retrieval/validation logic.   *
+      *  8 Aug 2026 - Added optional 3rd argument /B to report only  *
+      *               business days (Mon-Fri) between the two dates. *
+      *  8 Aug 2026 - Added a /F filename batch mode that reads      *
+      *               DATE1/DATE2 pairs from a file and writes one   *
+      *               report line per pair to ELAPSED.RPT.           *
       * ************************************************************* *
       /
        ENVIRONMENT DIVISION.
@@ -28,9 +33,29 @@
            FUNCTION ALL INTRINSIC.
 
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ELAPSED-BATCH-FILE ASSIGN TO DYNAMIC
+                                     WS-BATCH-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FILE-STATUS.
+           SELECT ELAPSED-REPORT-FILE ASSIGN TO 'ELAPSED.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ELAPSED-ERROR-FILE ASSIGN TO 'ELAPSED-ERRORS.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-LOG-STATUS.
 
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  ELAPSED-BATCH-FILE.
+       01  ELAPSED-BATCH-RECORD           PIC X(40).
+
+       FD  ELAPSED-REPORT-FILE.
+       01  ELAPSED-REPORT-LINE            PIC X(90).
+
+       FD  ELAPSED-ERROR-FILE.
+       01  ELAPSED-ERROR-LINE             PIC X(90).
+
        WORKING-STORAGE SECTION.
 
       * ************************************************************* *
@@ -49,8 +74,26 @@
            02  WS-ARGUMENT-COUNT       PIC 9(2).
            02  WS-ARGUMENT-1           PIC X(12) VALUE SPACES.
            02  WS-ARGUMENT-2           PIC X(12) VALUE SPACES.
+           02  WS-ARGUMENT-3           PIC X(12) VALUE SPACES.
            02  WS-COUNT                PIC S99.
 
+           02  WS-BUSINESS-DAYS-SWITCH PIC X(1) VALUE 'N'.
+               88  BUSINESS-DAYS-MODE          VALUE 'Y'.
+
+           02  WS-BATCH-MODE-SWITCH    PIC X(1) VALUE 'N'.
+               88  BATCH-MODE                   VALUE 'Y'.
+           02  WS-BATCH-FILE-NAME      PIC X(100) VALUE SPACES.
+           02  WS-BATCH-FILE-STATUS    PIC X(02).
+               88  BATCH-FILE-OK                VALUE '00'.
+           02  WS-BATCH-EOF-SWITCH     PIC X(1) VALUE 'N'.
+               88  WS-BATCH-EOF                 VALUE 'Y'.
+           02  WS-PERIOD-ERROR-SWITCH  PIC X(1) VALUE 'N'.
+               88  PERIOD-ERROR                 VALUE 'Y'.
+
+           02  WS-ERROR-MESSAGE        PIC X(60) VALUE SPACES.
+           02  WS-ERROR-LOG-STATUS     PIC X(02).
+               88  ERROR-LOG-OK                 VALUE '00'.
+
            02  WS-ARGUMENT-INPUT       PIC X(12).
            02  WS-ARGUMENT-INPUT-LEN   PIC 9(02).
                88  VALID-LENGTH                  VALUE 4, 6, 7, 
@@ -71,7 +114,25 @@
            02  WS-EDIT-MONTHS          PIC Z9 BLANK WHEN ZERO.
            02  WS-EDIT-YEARS           PIC ZZ,ZZ9 BLANK WHEN ZERO.
            02  WS-SEP                  PIC X(03).
-           02  WS-REPORT               PIC X(50) VALUE SPACES.
+           02  WS-REPORT               PIC X(90) VALUE SPACES.
+
+      * ************************************************************* *
+      * FIELDS USED BY THE BUSINESS-DAYS-ONLY LOOP (/B ARGUMENT).     *
+      * ************************************************************* *
+           02  WS-ANUM-1               PIC S9(7).
+           02  WS-ANUM-2               PIC S9(7).
+           02  WS-START-ANUM           PIC S9(7).
+           02  WS-END-ANUM             PIC S9(7).
+           02  WS-ANCHOR-DATE          PIC 9(8).
+           02  WS-DAY-INDEX            PIC S9(7).
+           02  WS-TOTAL-DAYS           PIC S9(7).
+           02  WS-BUSINESS-DAY-COUNT   PIC S9(7).
+           02  WS-EDIT-BUSINESS-DAYS   PIC ZZZZZZ9.
+
+           02  WS-PROJ-INCREMENT-NUM   PIC S9(6).
+           02  WS-PROJ-INCREMENT-ALPHA REDEFINES
+                                       WS-PROJ-INCREMENT-NUM
+                                       PIC X(6).
 
            02  WS-CURRENT-DATE         PIC X(8).
            02  FILLER                  REDEFINES WS-CURRENT-DATE.
@@ -88,6 +149,10 @@
                ' -or-   mm/dd/yyyy [system date used for 2nd date]'.
                03  WS-S4               PIC X(50) VALUE
                ' -or-   mm/yyyy mm/yyyy [01 assumed for day value'.
+               03  WS-S5               PIC X(50) VALUE
+               ' Add /B as a 3rd argument for business days only'.
+               03  WS-S6               PIC X(50) VALUE
+               ' -or-   /F filename [batch date-pair file mode]'.
 
        COPY 'Y2K.cpy'.
 
@@ -115,14 +180,45 @@
                    DISPLAY 1 UPON ARGUMENT-NUMBER
                    ACCEPT WS-ARGUMENT-1 FROM ARGUMENT-VALUE
                WHEN 2
+                   DISPLAY 1 UPON ARGUMENT-NUMBER
+                   ACCEPT WS-ARGUMENT-1 FROM ARGUMENT-VALUE
+                   IF WS-ARGUMENT-1 (1:2) = '/F' OR '/f'
+                       DISPLAY 2 UPON ARGUMENT-NUMBER
+                       ACCEPT WS-BATCH-FILE-NAME FROM ARGUMENT-VALUE
+                       SET BATCH-MODE TO TRUE
+                   ELSE
+                       DISPLAY 2 UPON ARGUMENT-NUMBER
+                       ACCEPT WS-ARGUMENT-2 FROM ARGUMENT-VALUE
+                   END-IF
+               WHEN 3
                    DISPLAY 1 UPON ARGUMENT-NUMBER
                    ACCEPT WS-ARGUMENT-1 FROM ARGUMENT-VALUE
                    DISPLAY 2 UPON ARGUMENT-NUMBER
                    ACCEPT WS-ARGUMENT-2 FROM ARGUMENT-VALUE
+                   DISPLAY 3 UPON ARGUMENT-NUMBER
+                   ACCEPT WS-ARGUMENT-3 FROM ARGUMENT-VALUE
+                   IF WS-ARGUMENT-3 (1:2) = '/B' OR '/b'
+                       SET BUSINESS-DAYS-MODE TO TRUE
+                   ELSE
+                       MOVE '3rd argument must be /B'
+                         TO WS-ERROR-MESSAGE
+                       GO TO 0300-SHOW-SYNTAX
+                   END-IF
                WHEN OTHER
+                   MOVE 'Invalid number of arguments'
+                     TO WS-ERROR-MESSAGE
                    GO TO 0300-SHOW-SYNTAX
            END-EVALUATE.
 
+      * ************************************************************* *
+      * /F FILENAME SWITCHES TO BATCH MODE - PROCESS THE WHOLE FILE   *
+      * OF DATE PAIRS AND EXIT, BYPASSING THE SINGLE-PAIR LOGIC BELOW.*
+      * ************************************************************* *
+           IF BATCH-MODE
+               PERFORM 0500-PROCESS-BATCH THRU 0509-PROCESS-BATCH-EXIT
+               GO TO 0400-EXIT-PROGRAM
+           END-IF.
+
       * ************************************************************* *
       * PARSE FIRST ARGUMENT INTO DATE FIELDS. IF ERROR OCCURS, SHOW  *
       * SYNTAX AND EXIT PROGRAM.                                      *
@@ -134,23 +230,28 @@
            ELSE
              EVALUATE TRUE
                WHEN ARGUMENT-LENGTH-ERROR
-                 DISPLAY '1st argument length must be 4, 6, 7, '
-                         '8, 9, or 10'
+                 MOVE '1st argument length must be 4, 6, 7, 8, 9,'
+                   & ' or 10' TO WS-ERROR-MESSAGE
                  GO TO 0300-SHOW-SYNTAX
                WHEN ARGUMENT-SLASH-ERROR
-                 DISPLAY '1st argument must contain 1 or 2 slashes'
+                 MOVE '1st argument must contain 1 or 2 slashes'
+                   TO WS-ERROR-MESSAGE
                  GO TO 0300-SHOW-SYNTAX
                WHEN ARGUMENT-Y2K-ERROR
-                 DISPLAY '1st argument contains invalid characters'
+                 MOVE '1st argument contains invalid characters'
+                   TO WS-ERROR-MESSAGE
                  GO TO 0300-SHOW-SYNTAX
                WHEN ARGUMENT-Y2K-YEAR-ERROR
-                 DISPLAY '1st argument year is not valid'
+                 MOVE '1st argument year is not valid'
+                   TO WS-ERROR-MESSAGE
                  GO TO 0300-SHOW-SYNTAX
                WHEN ARGUMENT-Y2K-MONTH-ERROR
-                 DISPLAY '1st argument month is not valid'
+                 MOVE '1st argument month is not valid'
+                   TO WS-ERROR-MESSAGE
                  GO TO 0300-SHOW-SYNTAX
                WHEN ARGUMENT-Y2K-DAY-ERROR
-                 DISPLAY '1st argument day is not valid'
+                 MOVE '1st argument day is not valid'
+                   TO WS-ERROR-MESSAGE
                  GO TO 0300-SHOW-SYNTAX
              END-EVALUATE
            END-IF.
@@ -173,23 +274,28 @@
            ELSE
              EVALUATE TRUE
                WHEN ARGUMENT-LENGTH-ERROR
-                 DISPLAY '2nd argument length must be 4, 6, 7, '
-                         '8, 9, or 10'
+                 MOVE '2nd argument length must be 4, 6, 7, 8, 9,'
+                   & ' or 10' TO WS-ERROR-MESSAGE
                  GO TO 0300-SHOW-SYNTAX
                WHEN ARGUMENT-SLASH-ERROR
-                 DISPLAY '2nd argument must contain 1 or 2 slashes'
+                 MOVE '2nd argument must contain 1 or 2 slashes'
+                   TO WS-ERROR-MESSAGE
                  GO TO 0300-SHOW-SYNTAX
                WHEN ARGUMENT-Y2K-ERROR
-                 DISPLAY '2nd argument contains invalid characters'
+                 MOVE '2nd argument contains invalid characters'
+                   TO WS-ERROR-MESSAGE
                  GO TO 0300-SHOW-SYNTAX
                WHEN ARGUMENT-Y2K-YEAR-ERROR
-                 DISPLAY '2nd argument year is not valid'
+                 MOVE '2nd argument year is not valid'
+                   TO WS-ERROR-MESSAGE
                  GO TO 0300-SHOW-SYNTAX
                WHEN ARGUMENT-Y2K-MONTH-ERROR
-                 DISPLAY '2nd argument month is not valid'
+                 MOVE '2nd argument month is not valid'
+                   TO WS-ERROR-MESSAGE
                  GO TO 0300-SHOW-SYNTAX
                WHEN ARGUMENT-Y2K-DAY-ERROR
-                 DISPLAY '2nd argument day is not valid'
+                 MOVE '2nd argument day is not valid'
+                   TO WS-ERROR-MESSAGE
                  GO TO 0300-SHOW-SYNTAX
              END-EVALUATE
            END-IF.
@@ -197,101 +303,328 @@
        100-COMPUTE.
 
       * ************************************************************* *
-      * CALL Y2K ROUTINE TO CALCULATE PERIOD. IF ERROR RETURNED,      *
-      * SHOW SYNTAX AND EXIT.                                         *
+      * IF THE /B ARGUMENT WAS SUPPLIED, REPORT BUSINESS DAYS ONLY    *
+      * INSTEAD OF THE USUAL YEARS/MONTHS/DAYS BREAKDOWN.             *
+      * ************************************************************* *
+           IF BUSINESS-DAYS-MODE
+               PERFORM 0150-COMPUTE-BUSINESS-DAYS
+                  THRU 0159-COMPUTE-BUSINESS-DAYS-EXIT
+               GO TO 0400-EXIT-PROGRAM
+           END-IF.
+
+      * ************************************************************* *
+      * CALL Y2K ROUTINE TO CALCULATE PERIOD, BUILD THE REPORT LINE   *
+      * INTO WS-REPORT, THEN DISPLAY IT.                              *
+      * ************************************************************* *
+           PERFORM 0170-COMPUTE-PERIOD THRU 0179-COMPUTE-PERIOD-EXIT.
+           DISPLAY TRIM(WS-REPORT).
+           IF PERIOD-ERROR
+               MOVE WS-REPORT TO WS-ERROR-MESSAGE
+               PERFORM 0310-LOG-ERROR
+                  THRU 0319-LOG-ERROR-EXIT
+           END-IF.
+
+           GO TO 0400-EXIT-PROGRAM.
+
+      * ************************************************************* *
+      * CONVERT BOTH DATES TO ASTRONOMICAL NUMBERS, WORK OUT WHICH IS *
+      * THE EARLIER, THEN STEP DAY-BY-DAY OVER THE RANGE TALLYING     *
+      * WEEKDAYS (MONDAY THROUGH FRIDAY) ONLY.                        *
       * ************************************************************* *
+       0150-COMPUTE-BUSINESS-DAYS.
+
+           MOVE ZERO TO WS-BUSINESS-DAY-COUNT.
+
+           MOVE WS-DATE-1 TO Y2K-GTOAP-DATE-G.
+           CALL 'Y2KGTOA' USING Y2K-GTOA-PARAMETERS.
+           IF Y2K-GTOAP-RETURN-CODE NOT = 0
+               DISPLAY 'Error returned from Y2KGTOA on 1st date'
+               MOVE 'Error returned from Y2KGTOA on 1st date'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 0310-LOG-ERROR
+                  THRU 0319-LOG-ERROR-EXIT
+               GO TO 0159-COMPUTE-BUSINESS-DAYS-EXIT
+           END-IF.
+           MOVE Y2K-GTOAP-ANUM TO WS-ANUM-1.
+
+           MOVE WS-DATE-2 TO Y2K-GTOAP-DATE-G.
+           CALL 'Y2KGTOA' USING Y2K-GTOA-PARAMETERS.
+           IF Y2K-GTOAP-RETURN-CODE NOT = 0
+               DISPLAY 'Error returned from Y2KGTOA on 2nd date'
+               MOVE 'Error returned from Y2KGTOA on 2nd date'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 0310-LOG-ERROR
+                  THRU 0319-LOG-ERROR-EXIT
+               GO TO 0159-COMPUTE-BUSINESS-DAYS-EXIT
+           END-IF.
+           MOVE Y2K-GTOAP-ANUM TO WS-ANUM-2.
+
+           IF WS-ANUM-1 NOT GREATER THAN WS-ANUM-2
+               MOVE WS-DATE-1 TO WS-ANCHOR-DATE
+               MOVE WS-ANUM-1 TO WS-START-ANUM
+               MOVE WS-ANUM-2 TO WS-END-ANUM
+           ELSE
+               MOVE WS-DATE-2 TO WS-ANCHOR-DATE
+               MOVE WS-ANUM-2 TO WS-START-ANUM
+               MOVE WS-ANUM-1 TO WS-END-ANUM
+           END-IF.
+
+           COMPUTE WS-TOTAL-DAYS = WS-END-ANUM - WS-START-ANUM.
+           MOVE ZERO TO WS-DAY-INDEX.
+
+           PERFORM 0160-COUNT-ONE-DAY
+              THRU 0169-COUNT-ONE-DAY-EXIT
+             UNTIL WS-DAY-INDEX > WS-TOTAL-DAYS.
+
+           MOVE WS-BUSINESS-DAY-COUNT TO WS-EDIT-BUSINESS-DAYS.
+           DISPLAY 'Period '
+                   WS-DATE-1(1:2) '/'
+                   WS-DATE-1(3:2) '/'
+                   WS-DATE-1(5:4) ' through '
+                   WS-DATE-2(1:2) '/'
+                   WS-DATE-2(3:2) '/'
+                   WS-DATE-2(5:4) ': '
+                   TRIM(WS-EDIT-BUSINESS-DAYS) ' Business Day(s)'.
+
+       0159-COMPUTE-BUSINESS-DAYS-EXIT.
+           EXIT.
+
+      * ************************************************************* *
+      * PROJECT ONE DAY FORWARD FROM THE ANCHOR DATE, LOOK UP ITS DAY *
+      * OF WEEK, AND TALLY IT IF IT FALLS MONDAY THROUGH FRIDAY.      *
+      * ************************************************************* *
+       0160-COUNT-ONE-DAY.
+
+           MOVE WS-ANCHOR-DATE TO Y2K-PROJP-DATE.
+           MOVE WS-DAY-INDEX TO WS-PROJ-INCREMENT-NUM.
+           MOVE WS-PROJ-INCREMENT-ALPHA TO Y2K-PROJP-INCREMENT.
+           CALL 'Y2KPROJ' USING Y2K-PROJ-PARAMETERS.
+           IF Y2K-PROJP-RETURN-CODE NOT = 0
+               DISPLAY 'Error returned from Y2KPROJ'
+               MOVE 'Error returned from Y2KPROJ' TO WS-ERROR-MESSAGE
+               PERFORM 0310-LOG-ERROR
+                  THRU 0319-LOG-ERROR-EXIT
+               ADD 1 TO WS-TOTAL-DAYS GIVING WS-DAY-INDEX
+               GO TO 0169-COUNT-ONE-DAY-EXIT
+           END-IF.
+
+           MOVE Y2K-PROJP-NEW-DATE TO Y2K-DOWNP-DATE.
+           CALL 'Y2KDOWN' USING Y2K-DOWN-PARAMETERS.
+           IF Y2K-DOWNP-RETURN-CODE = 0 AND Y2K-DOWNP-DAY-NUMBER < 5
+               ADD 1 TO WS-BUSINESS-DAY-COUNT
+           END-IF.
+
+           ADD 1 TO WS-DAY-INDEX.
+
+       0169-COUNT-ONE-DAY-EXIT.
+           EXIT.
+
+      * ************************************************************* *
+      * CALL Y2KLAGE FOR WS-DATE-1/WS-DATE-2 AND BUILD THE RESULTING  *
+      * "Period ... : N Years, M Months, D Days" LINE INTO WS-REPORT, *
+      * OR AN ERROR LINE IF Y2KLAGE REJECTS EITHER DATE.  SHARED BY   *
+      * THE SINGLE-PAIR PATH (100-COMPUTE) AND BATCH MODE.            *
+      * ************************************************************* *
+       0170-COMPUTE-PERIOD.
+
+           MOVE 'N' TO WS-PERIOD-ERROR-SWITCH.
+           MOVE SPACES TO WS-REPORT.
 
            MOVE  WS-DATE-1 TO Y2K-LAGEP-DATE1.
            MOVE  WS-DATE-2 TO Y2K-LAGEP-DATE2.
            CALL 'Y2KLAGE' USING Y2K-LAGE-PARAMETERS.
            IF Y2K-LAGEP-RETURN-CODE NOT = 0
-               DISPLAY 'Error returned from Y2KLAGE:'
+               SET PERIOD-ERROR TO TRUE
+               MOVE 'Error returned from Y2KLAGE: ' TO WS-REPORT
+               MOVE +30 TO WS-COUNT
                EVALUATE Y2K-LAGEP-RETURN-CODE
                    WHEN 2
-                       DISPLAY '  Date 1 not numeric'
+                       STRING 'Date 1 not numeric' DELIMITED BY SIZE
+                           INTO WS-REPORT WITH POINTER WS-COUNT
                    WHEN 3
-                       DISPLAY '  Date 2 not numeric'
+                       STRING 'Date 2 not numeric' DELIMITED BY SIZE
+                           INTO WS-REPORT WITH POINTER WS-COUNT
                    WHEN 4
-                       DISPLAY '  Date 1 (Year) range error'
+                       STRING 'Date 1 (Year) range error'
+                           DELIMITED BY SIZE
+                           INTO WS-REPORT WITH POINTER WS-COUNT
                    WHEN 5
-                       DISPLAY '  Date 2 (Year) range error'
+                       STRING 'Date 2 (Year) range error'
+                           DELIMITED BY SIZE
+                           INTO WS-REPORT WITH POINTER WS-COUNT
                    WHEN 6
-                       DISPLAY '  Date 1 (Month) range error'
+                       STRING 'Date 1 (Month) range error'
+                           DELIMITED BY SIZE
+                           INTO WS-REPORT WITH POINTER WS-COUNT
                    WHEN 7
-                       DISPLAY '  Date 2 (Month) range error'
+                       STRING 'Date 2 (Month) range error'
+                           DELIMITED BY SIZE
+                           INTO WS-REPORT WITH POINTER WS-COUNT
                    WHEN 8
-                       DISPLAY '  Date 1 (Day) range error'
+                       STRING 'Date 1 (Day) range error'
+                           DELIMITED BY SIZE
+                           INTO WS-REPORT WITH POINTER WS-COUNT
                    WHEN 9
-                       DISPLAY '  Date 2 (Day) range error'
+                       STRING 'Date 2 (Day) range error'
+                           DELIMITED BY SIZE
+                           INTO WS-REPORT WITH POINTER WS-COUNT
                END-EVALUATE
-           ELSE
-               MOVE Y2K-LAGEP-DAYS-PAST TO WS-EDIT-DAYS
-               MOVE Y2K-LAGEP-MONTHS-PAST TO WS-EDIT-MONTHS
-               MOVE Y2K-LAGEP-YEARS-PAST TO WS-EDIT-YEARS
-               DISPLAY 'Period '
-                       WS-DATE-1(1:2) '/'
-                       WS-DATE-1(3:2) '/'
-                       WS-DATE-1(5:4) ' through '
-                       WS-DATE-2(1:2) '/'
-                       WS-DATE-2(3:2) '/'
-                       WS-DATE-2(5:4) ': '
-                   WITH NO ADVANCING
-               MOVE +1 TO WS-COUNT
-               MOVE '~' TO WS-SEP
-               IF WS-EDIT-YEARS NOT = SPACES
-                   STRING TRIM(WS-EDIT-YEARS) 
-                       DELIMITED BY SIZE
-                       INTO WS-REPORT 
+               GO TO 0179-COMPUTE-PERIOD-EXIT
+           END-IF.
+
+           MOVE Y2K-LAGEP-DAYS-PAST TO WS-EDIT-DAYS.
+           MOVE Y2K-LAGEP-MONTHS-PAST TO WS-EDIT-MONTHS.
+           MOVE Y2K-LAGEP-YEARS-PAST TO WS-EDIT-YEARS.
+           MOVE +1 TO WS-COUNT.
+           STRING 'Period '
+                   WS-DATE-1(1:2) '/'
+                   WS-DATE-1(3:2) '/'
+                   WS-DATE-1(5:4) ' through '
+                   WS-DATE-2(1:2) '/'
+                   WS-DATE-2(3:2) '/'
+                   WS-DATE-2(5:4) ': '
+               DELIMITED BY SIZE
+               INTO WS-REPORT
+               WITH POINTER WS-COUNT.
+           MOVE '~' TO WS-SEP.
+           IF WS-EDIT-YEARS NOT = SPACES
+               STRING TRIM(WS-EDIT-YEARS)
+                   DELIMITED BY SIZE
+                   INTO WS-REPORT
+                   WITH POINTER WS-COUNT
+               IF Y2K-LAGEP-YEARS-PAST > 1
+                   STRING ' Years' DELIMITED BY SIZE
+                       INTO WS-REPORT
+                       WITH POINTER WS-COUNT
+               ELSE
+                   STRING ' Year' DELIMITED BY SIZE
+                       INTO WS-REPORT
                        WITH POINTER WS-COUNT
-                   IF Y2K-LAGEP-YEARS-PAST > 1
-                       STRING ' Years' DELIMITED BY SIZE
-                           INTO WS-REPORT 
-                           WITH POINTER WS-COUNT
-                   ELSE
-                       STRING ' Year' DELIMITED BY SIZE
-                           INTO WS-REPORT 
-                           WITH POINTER WS-COUNT
-                   END-IF
-                   MOVE ', ~' TO WS-SEP
                END-IF
-               IF WS-EDIT-MONTHS NOT = SPACES
-                   STRING WS-SEP DELIMITED BY '~'
-                       TRIM(WS-EDIT-MONTHS) 
-                       DELIMITED BY SIZE
-                       INTO WS-REPORT 
+               MOVE ', ~' TO WS-SEP
+           END-IF.
+           IF WS-EDIT-MONTHS NOT = SPACES
+               STRING WS-SEP DELIMITED BY '~'
+                   TRIM(WS-EDIT-MONTHS)
+                   DELIMITED BY SIZE
+                   INTO WS-REPORT
+                   WITH POINTER WS-COUNT
+               IF Y2K-LAGEP-MONTHS-PAST > 1
+                   STRING ' Months' DELIMITED BY SIZE
+                       INTO WS-REPORT
+                       WITH POINTER WS-COUNT
+               ELSE
+                   STRING ' Month' DELIMITED BY SIZE
+                       INTO WS-REPORT
                        WITH POINTER WS-COUNT
-                   IF Y2K-LAGEP-MONTHS-PAST > 1
-                       STRING ' Months' DELIMITED BY SIZE
-                           INTO WS-REPORT 
-                           WITH POINTER WS-COUNT
-                   ELSE
-                       STRING ' Month' DELIMITED BY SIZE
-                           INTO WS-REPORT 
-                           WITH POINTER WS-COUNT
-                   END-IF
-                   MOVE ', ~' TO WS-SEP
                END-IF
-               IF WS-EDIT-DAYS NOT = SPACES
-                   STRING WS-SEP DELIMITED BY '~'
-                       TRIM(WS-EDIT-DAYS) 
+               MOVE ', ~' TO WS-SEP
+           END-IF.
+           IF WS-EDIT-DAYS NOT = SPACES
+               STRING WS-SEP DELIMITED BY '~'
+                   TRIM(WS-EDIT-DAYS)
+                   DELIMITED BY SIZE
+                   INTO WS-REPORT
+                   WITH POINTER WS-COUNT
+               IF Y2K-LAGEP-DAYS-PAST > 1
+                   STRING ' Days'
                        DELIMITED BY SIZE
-                       INTO WS-REPORT 
+                       INTO WS-REPORT
                        WITH POINTER WS-COUNT
-                   IF Y2K-LAGEP-DAYS-PAST > 1
-                       STRING ' Days' 
-                           DELIMITED BY SIZE
-                           INTO WS-REPORT 
-                           WITH POINTER WS-COUNT
-                   ELSE
-                       STRING ' Day' 
-                           DELIMITED BY SIZE
-                           INTO WS-REPORT 
-                           WITH POINTER WS-COUNT
+               ELSE
+                   STRING ' Day'
+                       DELIMITED BY SIZE
+                       INTO WS-REPORT
+                       WITH POINTER WS-COUNT
+               END-IF
+           END-IF.
+
+       0179-COMPUTE-PERIOD-EXIT.
+           EXIT.
+
+      * ************************************************************* *
+      * BATCH MODE: READ DATE1/DATE2 PAIRS (SPACE-SEPARATED, ONE PAIR *
+      * PER LINE) FROM WS-BATCH-FILE-NAME AND WRITE ONE REPORT LINE   *
+      * PER PAIR TO ELAPSED.RPT.                                      *
+      * ************************************************************* *
+       0500-PROCESS-BATCH.
+
+           OPEN INPUT ELAPSED-BATCH-FILE.
+           IF NOT BATCH-FILE-OK
+               DISPLAY 'Batch input file ' WS-BATCH-FILE-NAME
+                       ' not found.'
+               GO TO 0509-PROCESS-BATCH-EXIT
+           END-IF.
+
+           OPEN OUTPUT ELAPSED-REPORT-FILE.
+
+           PERFORM 0510-READ-BATCH-RECORD.
+           PERFORM 0520-PROCESS-BATCH-RECORD
+              THRU 0529-PROCESS-BATCH-RECORD-EXIT
+             UNTIL WS-BATCH-EOF.
+
+           CLOSE ELAPSED-BATCH-FILE.
+           CLOSE ELAPSED-REPORT-FILE.
+
+       0509-PROCESS-BATCH-EXIT.
+           EXIT.
+
+       0510-READ-BATCH-RECORD.
+           READ ELAPSED-BATCH-FILE
+               AT END SET WS-BATCH-EOF TO TRUE
+           END-READ.
+
+       0520-PROCESS-BATCH-RECORD.
+
+           MOVE SPACES TO WS-ARGUMENT-1.
+           MOVE SPACES TO WS-ARGUMENT-2.
+           UNSTRING ELAPSED-BATCH-RECORD DELIMITED BY SPACE
+               INTO WS-ARGUMENT-1, WS-ARGUMENT-2
+           END-UNSTRING.
+
+           MOVE WS-ARGUMENT-1 TO WS-ARGUMENT-INPUT.
+           PERFORM 200-PARSE-DATE.
+           IF NO-ARGUMENT-ERROR
+               MOVE WS-ARGUMENT-DATE TO WS-DATE-1
+               MOVE WS-ARGUMENT-2 TO WS-ARGUMENT-INPUT
+               PERFORM 200-PARSE-DATE
+               IF NO-ARGUMENT-ERROR
+                   MOVE WS-ARGUMENT-DATE TO WS-DATE-2
+                   PERFORM 0170-COMPUTE-PERIOD
+                      THRU 0179-COMPUTE-PERIOD-EXIT
+                   IF PERIOD-ERROR
+                       MOVE WS-REPORT TO WS-ERROR-MESSAGE
+                       PERFORM 0310-LOG-ERROR
+                          THRU 0319-LOG-ERROR-EXIT
                    END-IF
-               END-IF.
-               DISPLAY TRIM(WS-REPORT).
+               ELSE
+                   MOVE SPACES TO WS-REPORT
+                   STRING 'Bad 2nd date on batch line: '
+                           ELAPSED-BATCH-RECORD
+                       DELIMITED BY SIZE
+                       INTO WS-REPORT
+                   MOVE WS-REPORT TO WS-ERROR-MESSAGE
+                   PERFORM 0310-LOG-ERROR
+                      THRU 0319-LOG-ERROR-EXIT
+               END-IF
+           ELSE
+               MOVE SPACES TO WS-REPORT
+               STRING 'Bad 1st date on batch line: '
+                       ELAPSED-BATCH-RECORD
+                   DELIMITED BY SIZE
+                   INTO WS-REPORT
+               MOVE WS-REPORT TO WS-ERROR-MESSAGE
+               PERFORM 0310-LOG-ERROR
+                  THRU 0319-LOG-ERROR-EXIT
+           END-IF.
 
-           GO TO 0400-EXIT-PROGRAM.
+           MOVE WS-REPORT TO ELAPSED-REPORT-LINE.
+           WRITE ELAPSED-REPORT-LINE.
+
+           PERFORM 0510-READ-BATCH-RECORD.
+
+       0529-PROCESS-BATCH-RECORD-EXIT.
+           EXIT.
 
        200-PARSE-DATE.
 
@@ -344,10 +677,45 @@
            END-IF.
 
        0300-SHOW-SYNTAX.
+           PERFORM 0310-LOG-ERROR
+              THRU 0319-LOG-ERROR-EXIT.
            DISPLAY WS-S1.
            DISPLAY WS-S2.
            DISPLAY WS-S3.
            DISPLAY WS-S4.
+           DISPLAY WS-S5.
+           DISPLAY WS-S6.
+           GO TO 0400-EXIT-PROGRAM.
+
+      * ************************************************************* *
+      * APPEND WS-ERROR-MESSAGE, TIMESTAMPED, TO ELAPSED-ERRORS.LOG SO *
+      * FAILURES FROM A SCHEDULED/BATCH RUN CAN BE FOUND AFTER THE     *
+      * FACT WITHOUT DIGGING THROUGH A JOB LOG.                        *
+      * ************************************************************* *
+       0310-LOG-ERROR.
+           IF WS-ERROR-MESSAGE = SPACES
+               MOVE 'Unspecified validation error' TO WS-ERROR-MESSAGE
+           END-IF.
+
+           OPEN EXTEND ELAPSED-ERROR-FILE.
+           IF NOT ERROR-LOG-OK
+               OPEN OUTPUT ELAPSED-ERROR-FILE
+               CLOSE ELAPSED-ERROR-FILE
+               OPEN EXTEND ELAPSED-ERROR-FILE
+           END-IF.
+
+           MOVE SPACES TO ELAPSED-ERROR-LINE.
+           STRING CURRENT-DATE(1:8) '-' CURRENT-DATE(9:6) '  '
+                   WS-ERROR-MESSAGE
+               DELIMITED BY SIZE
+               INTO ELAPSED-ERROR-LINE.
+           WRITE ELAPSED-ERROR-LINE.
+           CLOSE ELAPSED-ERROR-FILE.
+
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+
+       0319-LOG-ERROR-EXIT.
+           EXIT.
 
        0400-EXIT-PROGRAM.
            DISPLAY '999999999999999999999999'.
