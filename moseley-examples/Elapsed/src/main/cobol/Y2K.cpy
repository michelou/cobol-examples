@@ -19,7 +19,7 @@
       
        01  Y2K-DFMT-PARAMETERS.
            02  Y2K-DFMTP-DATEIN        PIC X(8).
-           02  Y2K-DFMTP-MAJOR         PIC X(1).
+           02  Y2K-DFMTP-MAJOR         PIC 9(2).
                88  DFMT-MAJOR-COMMERCIAL        VALUE 1.
                88  DFMT-MAJOR-EUROPEAN          VALUE 2.
                88  DFMT-MAJOR-FIPS              VALUE 3.
@@ -29,6 +29,7 @@
                88  DFMT-MAJOR-TEXT4             VALUE 7.
                88  DFMT-MAJOR-TEXT5             VALUE 8.
                88  DFMT-MAJOR-TEXT6             VALUE 9.
+               88  DFMT-MAJOR-SHORT             VALUE 10.
            02  Y2K-DFMTP-MINOR         PIC X(1).
                88  DFMT-MINOR-NO-INSERT         VALUE 1.
                88  DFMT-MINOR-SPACE             VALUE 2.
@@ -54,8 +55,14 @@
       *      6 = TEXT 3 (SUNDAY, JANUARY 5, 1997)   1 = U.S.        
       *      7 = TEXT 4 (SUNDAY, 5 JAN 1997)        2 = EUROPEAN    
       *      8 = TEXT 5 (SUN, JANUARY 5, 1997)      1 = U.S.        
-      *      9 = TEXT 6 (SUN, 5 JAN 1997)           2 = EUROPEAN    
-      ******************************************************************      
+      *      9 = TEXT 6 (SUN, 5 JAN 1997)           2 = EUROPEAN
+      *    ---------------------------------------------------------
+      *     10 = SHORT (01/05/97)                   1 = NO INSERT
+      *     10 = SHORT (01 05 97)                   2 = SPACE
+      *     10 = SHORT (01/05/97)                   3 = SLASH
+      *     10 = SHORT (01-05-97)                   4 = HYPHEN
+      *     10 = SHORT (01.05.97)                   5 = PERIOD
+      ******************************************************************
            02  Y2K-DFMTP-RETURN-CODE   PIC 9(1).
            02  Y2K-DFMTP-OUTPUT-SIZE   PIC S9(2).
            02  Y2K-DFMTP-OUTPUT        PIC X(29).
@@ -120,7 +127,7 @@
        01  Y2K-TDOW-PARAMETERS.
            02  Y2K-TDOWP-DATEIN        PIC X(8).
            02  Y2K-TDOWP-DIRECTION     PIC X(1).
-           02  Y2K-TDOWP-DAY-NUMBER    PIC X(1).
+           02  Y2K-TDOWP-DAY-NUMBER    PIC 9(1).
                88  Y2K-TDOW-MONDAY     VALUE 0.
                88  Y2K-TDOW-TUESDAY    VALUE 1.
                88  Y2K-TDOW-WEDNESDAY  VALUE 2.
