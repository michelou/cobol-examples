@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Y2KALOG.
+       AUTHOR. JAY MOSELEY.
+       DATE-WRITTEN. AUGUST, 2026.
+       DATE-COMPILED.
+      *************************************************************** *
+      * THIS SUBROUTINE APPENDS ONE LINE TO Y2K-AUDIT.LOG RECORDING A  *
+      * CALL INTO ONE OF THE Y2K* DATE ROUTINES: THE ROUTINE NAME, A   *
+      * SHORT DESCRIPTION OF ITS INPUT, AND THE RETURN CODE IT IS      *
+      * ABOUT TO HAND BACK TO ITS OWN CALLER.  Y2KGTOA, Y2KDOWN,       *
+      * Y2KLAGE, Y2KDFMT, AND Y2KATOG EACH CALL THIS SUBROUTINE        *
+      * THEMSELVES, IMMEDIATELY BEFORE EVERY GOBACK, SO THAT A         *
+      * GARBLED DOWNSTREAM REPORT LINE CAN BE TRACED BACK TO THE       *
+      * EXACT BAD INPUT AND RETURN CODE THAT CAUSED IT WITHOUT HAVING  *
+      * TO GUESS.                                                      *
+      *                                                                *
+      *  THREE FIELDS ARE PASSED AS PARAMETERS TO THE ROUTINE (SEE     *
+      *  Y2KAUDIT.CPY):                                                *
+      *  1)  AN 8 BYTE FIELD CONTAINING THE CALLING ROUTINE'S NAME,    *
+      *  2)  A 40 BYTE FIELD DESCRIBING THE INPUT PASSED TO IT, AND    *
+      *  3)  A 1 BYTE ZONED-DECIMAL RETURN CODE.                       *
+      *  THIS ROUTINE HAS NO RETURN CODE OF ITS OWN - A FAILURE TO     *
+      *  OPEN OR WRITE THE LOG IS NOT ALLOWED TO DISRUPT THE CALLING   *
+      *  Y2K* ROUTINE'S OWN RESULT.                                    *
+      *************************************************************** *
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT Y2K-AUDIT-FILE ASSIGN TO 'Y2K-AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  Y2K-AUDIT-FILE
+           DATA RECORD IS Y2K-AUDIT-LINE.
+       01  Y2K-AUDIT-LINE              PIC X(80).
+
+       LOCAL-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+           VALUE 'Y2KALOG STORAGE BEGINS->'.
+
+      * ************************************************************* *
+      * THESE ARE PROGRAM CONTROL SWITCHES AND WORK FIELDS.           *
+      * ************************************************************* *
+       01  PROGRAM-CONTROL-FIELDS.
+           02  WS-AUDIT-LOG-STATUS     PIC X(02).
+               88  AUDIT-LOG-OK        VALUE '00'.
+
+       01  FILLER                      PIC X(24)
+           VALUE '<-Y2KALOG STORAGE ENDS'.
+
+       LINKAGE SECTION.
+
+           COPY Y2KAUDIT.
+      /
+       PROCEDURE DIVISION USING Y2K-ALOG-PARAMETERS.
+
+       0000-MAIN SECTION.
+       0050-WRITE-AUDIT-LINE.
+
+           OPEN EXTEND Y2K-AUDIT-FILE.
+           IF NOT AUDIT-LOG-OK
+               OPEN OUTPUT Y2K-AUDIT-FILE
+               CLOSE Y2K-AUDIT-FILE
+               OPEN EXTEND Y2K-AUDIT-FILE
+           END-IF.
+
+           MOVE SPACES TO Y2K-AUDIT-LINE.
+           STRING FUNCTION CURRENT-DATE(1:8) '-'
+                  FUNCTION CURRENT-DATE(9:6) '  '
+                  Y2K-ALOGP-ROUTINE '  '
+                  Y2K-ALOGP-INPUT '  RC='
+                  Y2K-ALOGP-RETURN-CODE
+                  DELIMITED BY SIZE
+             INTO Y2K-AUDIT-LINE.
+           WRITE Y2K-AUDIT-LINE.
+           CLOSE Y2K-AUDIT-FILE.
+
+           GOBACK.
+
+       END PROGRAM Y2KALOG.
