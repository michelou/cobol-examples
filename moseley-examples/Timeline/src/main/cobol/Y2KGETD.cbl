@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Y2KGETD.
+       AUTHOR. JAY MOSELEY.
+       DATE-WRITTEN. AUGUST, 2026.
+       DATE-COMPILED.
+      *************************************************************** *
+      * THIS SUBROUTINE RETURNS TODAY'S DATE (AS OBTAINED FROM THE    *
+      * SYSTEM CLOCK) IN ALL THREE OF THE DATE REPRESENTATIONS THIS   *
+      * Y2K SUBROUTINE FAMILY UNDERSTANDS: THE GREGORIAN DATE         *
+      * (MMDDYYYY), THE "JULIAN" ORDINAL DATE (YYYYDDD), AND THE      *
+      * ASTRONOMICAL NUMBER.  IT TAKES NO INPUT.                      *
+      *                                                                *
+      *  ONE FIELD (A GROUP ITEM) IS PASSED AS A PARAMETER TO THE     *
+      *  ROUTINE:                                                     *
+      *  1)  AN 8 BYTE FIELD WHICH WILL RECEIVE TODAY'S GREGORIAN     *
+      *      DATE (MMDDYYYY, IN ZONED-DECIMAL FORMAT),                *
+      *  2)  A 7 BYTE FIELD WHICH WILL RECEIVE TODAY'S JULIAN DATE    *
+      *      (YYYYDDD, IN ZONED-DECIMAL FORMAT), AND                  *
+      *  3)  A 7 BYTE FIELD WHICH WILL RECEIVE TODAY'S ASTRONOMICAL   *
+      *      NUMBER (IN ZONED-DECIMAL FORMAT).                        *
+      *                                                                *
+      *  SUGGESTED CALLING SYNTAX FOR COBOL CALLERS:                  *
+      *                                                                *
+      *       01  GETD-PARAMETERS.                                    *
+      *           02  DATE-G PIC 9(8) VALUE 0.                       *
+      *           02  DATE-J PIC 9(7) VALUE 0.                       *
+      *           02  ANUM   PIC S9(7) VALUE 0.                      *
+      *       CALL 'Y2KGETD' USING GETD-PARAMETERS.                   *
+      *                                                                *
+      *  THIS ROUTINE HAS NO RETURN CODE - THE SYSTEM CLOCK IS        *
+      *  ASSUMED TO ALWAYS HOLD A VALID CURRENT DATE.                 *
+      *                                                                *
+      *  THE ROUTINE OBTAINS TODAY'S DATE FROM THE SYSTEM CLOCK (A    *
+      *  6 BYTE YYMMDD FIELD) AND CALLS Y2KCONV, WITH A CENTURY-      *
+      *  BREAK PIVOT OF 80, TO EXPAND AND NORMALIZE IT - THE SAME     *
+      *  WAY ANY OTHER LEGACY 2-DIGIT-YEAR DATE FEED IS NORMALIZED.   *
+      *  THE PIVOT OF 80 IS CHOSEN SO THE ROUTINE KEEPS WORKING       *
+      *  CORRECTLY UNTIL THE SYSTEM CLOCK REACHES THE YEAR 2080.      *
+      *---------------------------------------------------------------*
+      *************************************************************** *
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LOCAL-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+           VALUE 'Y2KGETD STORAGE BEGINS->'.
+
+      * ************************************************************* *
+      * THESE ARE PROGRAM CONTROL SWITCHES AND WORK FIELDS.           *
+      * ************************************************************* *
+       01  PROGRAM-CONTROL-FIELDS.
+           02  TODAYS-DATE             PIC 9(6).
+           02  CONV-PARAMETERS.
+               03  CONVP-DATEIN        PIC X(6).
+               03  CONVP-FORMAT        PIC X(1).
+               03  CONVP-BREAK         PIC X(2).
+               03  CONVP-RETURN-CODE   PIC 9(1).
+               03  CONVP-DATE-G        PIC 9(8).
+               03  CONVP-DATE-J        PIC 9(7).
+               03  CONVP-ANUM          PIC S9(7).
+
+       01  FILLER                      PIC X(24)
+           VALUE '<-Y2KGETD STORAGE ENDS'.
+
+       LINKAGE SECTION.
+
+      * ************************************************************* *
+      * THESE ARE THE FIELDS USED TO PASS RESULT FIELDS BACK TO THE   *
+      * CALLER.                                                       *
+      * ************************************************************* *
+       01  GETD-PARAMETERS.
+           02  GETDP-DATE-G            PIC 9(8).
+           02  GETDP-DATE-J            PIC 9(7).
+           02  GETDP-ANUM              PIC S9(7).
+
+      /
+       PROCEDURE DIVISION USING GETD-PARAMETERS.
+
+       0000-MAIN SECTION.
+       0050-OBTAIN-TODAYS-DATE.
+           ACCEPT TODAYS-DATE FROM DATE.
+           MOVE TODAYS-DATE TO CONVP-DATEIN.
+           MOVE 'Y' TO CONVP-FORMAT.
+           MOVE '80' TO CONVP-BREAK.
+
+       0100-NORMALIZE-TODAYS-DATE.
+           CALL 'Y2KCONV' USING CONV-PARAMETERS.
+           MOVE CONVP-DATE-G TO GETDP-DATE-G.
+           MOVE CONVP-DATE-J TO GETDP-DATE-J.
+           MOVE CONVP-ANUM TO GETDP-ANUM.
+           GOBACK.
+
+       END PROGRAM Y2KGETD.
