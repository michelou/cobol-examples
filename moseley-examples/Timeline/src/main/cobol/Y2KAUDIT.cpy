@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: Jay Moseley, CCP
+      * Date: August, 2026
+      * Purpose: Parameters passed to Y2KALOG to record one audit
+      *          trail entry (routine, input, return code) in
+      *          Y2K-AUDIT.LOG for a Y2K* routine invocation.
+      ******************************************************************
+       01  Y2K-ALOG-PARAMETERS.
+           02  Y2K-ALOGP-ROUTINE       PIC X(8).
+           02  Y2K-ALOGP-INPUT         PIC X(40).
+           02  Y2K-ALOGP-RETURN-CODE   PIC 9(1).
