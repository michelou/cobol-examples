@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Y2KJTOG.
+       AUTHOR. JAY MOSELEY.
+       DATE-WRITTEN. AUGUST, 2026.
+       DATE-COMPILED.
+      *************************************************************** *
+      * THIS SUBROUTINE CONVERTS A "JULIAN" DATE OF THE FORM YYYYDDD  *
+      * (WHERE DDD IS THE ORDINAL DAY NUMBER 001-366 OF THE YEAR)     *
+      * INTO A GREGORIAN DATE (MMDDYYYY).  THIS IS THE REVERSE OF     *
+      * Y2KGTOJ.                                                      *
+      *                                                                *
+      *  VALID INPUT YEARS FOR THIS ROUTINE ARE THE YEARS 1601        *
+      *  THROUGH 3399 A. D. (INCLUSIVE)                               *
+      *                                                                *
+      *  THREE FIELDS ARE PASSED AS PARAMETERS TO THE ROUTINE:        *
+      *  1)  A 7 BYTE FIELD CONTAINING THE JULIAN DATE (YYYYDDD, IN   *
+      *      ZONED-DECIMAL FORMAT),                                  *
+      *  2)  A 1 BYTE ZONED-DECIMAL RETURN CODE, AND                 *
+      *  3)  AN 8 BYTE FIELD WHICH WILL RECEIVE THE GREGORIAN DATE    *
+      *      (MMDDYYYY, IN ZONED-DECIMAL FORMAT).                    *
+      *  THE ROUTINE WILL NOT ALTER THE DATE PASSED TO IT.            *
+      *                                                                *
+      *  SUGGESTED CALLING SYNTAX FOR COBOL CALLERS:                  *
+      *                                                                *
+      *       01  JTOG-PARAMETERS.                                    *
+      *           02  DATE-J PIC 9(7) VALUE 1997001.                 *
+      *           02  RC     PIC 9(1) VALUE 0.                       *
+      *           02  DATE-G PIC 9(8) VALUE 0.                       *
+      *       CALL 'Y2KJTOG' USING JTOG-PARAMETERS.                   *
+      *                                                                *
+      *  THE POSSIBLE VALUES FOR THE RETURN CODE FIELD ARE:           *
+      *  0 = SUCCESSFUL EXECUTION.                                    *
+      *  2 = INVALID (NON-NUMERIC) DATE-J FIELD.                      *
+      *  4 = YEAR NOT IN VALID RANGE.                                 *
+      *  8 = ORDINAL DAY NUMBER NOT IN VALID RANGE FOR THE YEAR.      *
+      *                                                                *
+      *  UPON SUCCESSFUL EXECUTION, THE GREGORIAN DATE IS PLACED IN   *
+      *  THE 3RD PARAMETER FIELD.  IF THE RETURN CODE IS NON-ZERO,    *
+      *  THE 3RD FIELD WILL CONTAIN ZEROS.                            *
+      *---------------------------------------------------------------*
+      *************************************************************** *
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * ************************************************************* *
+      * THESE ARE CONSTANT FIELDS WHICH SHOULD NOT CHANGE.            *
+      * ************************************************************* *
+       01  PROGRAM-CONSTANT-FIELDS.
+           02  DAYS-IN-MONTHS-INIT.
+               03  FILLER PIC X(16) VALUE '3131282931313030'.
+               03  FILLER PIC X(16) VALUE '3131303031313131'.
+               03  FILLER PIC X(16) VALUE '3030313130303131'.
+           02  DAYS-IN-MONTHS-TABLE    REDEFINES DAYS-IN-MONTHS-INIT.
+               03  DIM-ENTRY           OCCURS 12 TIMES.
+                   05  DIM-NORMAL      PIC 9(2).
+                   05  DIM-LEAP        PIC 9(2).
+
+       LOCAL-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+           VALUE 'Y2KJTOG STORAGE BEGINS->'.
+
+      * ************************************************************* *
+      * THESE ARE PROGRAM CONTROL SWITCHES AND WORK FIELDS.           *
+      * ************************************************************* *
+       01  PROGRAM-CONTROL-FIELDS.
+           02  WORK-A                  PIC S9(15) COMP-3.
+           02  WORK-B                  PIC S9(15) COMP-3.
+           02  LEAP-YEAR-SWITCH        PIC 9(1).
+               88  IS-LEAP-YEAR        VALUE 1.
+           02  DAYS-IN-YEAR            PIC 9(3).
+           02  REMAINING-DAYS          PIC S9(3).
+           02  MONTH-INDEX             PIC 9(2) COMP.
+
+       01  FILLER                      PIC X(24)
+           VALUE '<-Y2KJTOG STORAGE ENDS'.
+
+       LINKAGE SECTION.
+
+      * ************************************************************* *
+      * THESE ARE THE FIELDS USED TO RECEIVE INPUT DATA FROM THE      *
+      * CALLER AND PASS RESULT FIELDS BACK TO THE CALLER.             *
+      * ************************************************************* *
+       01  JTOG-PARAMETERS.
+           02  JTOGP-DATE-J.
+               03  JTOGP-DATE-J-Y      PIC 9(4).
+               03  JTOGP-DATE-J-DDD    PIC 9(3).
+           02  JTOGP-RETURN-CODE       PIC 9(1).
+           02  JTOGP-DATE-G.
+               03  JTOGP-DATE-G-M      PIC 9(2).
+               03  JTOGP-DATE-G-D      PIC 9(2).
+               03  JTOGP-DATE-G-Y      PIC 9(4).
+
+      /
+       PROCEDURE DIVISION USING JTOG-PARAMETERS.
+
+       0000-MAIN SECTION.
+       0050-INITIALIZE.
+
+           MOVE ZERO TO JTOGP-RETURN-CODE.
+           MOVE ZERO TO JTOGP-DATE-G.
+
+       0075-VALIDATE-INPUT-DATA.
+           IF JTOGP-DATE-J IS NOT NUMERIC
+               MOVE 2 TO JTOGP-RETURN-CODE
+               GOBACK.
+
+           IF JTOGP-DATE-J-Y < 1601
+           OR JTOGP-DATE-J-Y > 3399
+               MOVE 4 TO JTOGP-RETURN-CODE
+               GOBACK.
+
+           MOVE ZERO TO LEAP-YEAR-SWITCH.
+           DIVIDE JTOGP-DATE-J-Y BY 4 GIVING WORK-A
+                                      REMAINDER WORK-B.
+           IF WORK-B NOT EQUAL ZERO
+               NEXT SENTENCE
+           ELSE
+               DIVIDE JTOGP-DATE-J-Y BY 100 GIVING WORK-A
+                                            REMAINDER WORK-B
+               IF WORK-B NOT EQUAL ZERO
+                   MOVE 1 TO LEAP-YEAR-SWITCH
+               ELSE
+                   DIVIDE JTOGP-DATE-J-Y BY 400 GIVING WORK-A
+                                                REMAINDER WORK-B
+                   IF WORK-B NOT EQUAL ZERO
+                       NEXT SENTENCE
+                   ELSE
+                       MOVE 1 TO LEAP-YEAR-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF IS-LEAP-YEAR
+               MOVE 366 TO DAYS-IN-YEAR
+           ELSE
+               MOVE 365 TO DAYS-IN-YEAR.
+
+           IF JTOGP-DATE-J-DDD < 1
+           OR JTOGP-DATE-J-DDD > DAYS-IN-YEAR
+               MOVE 8 TO JTOGP-RETURN-CODE
+               GOBACK.
+
+       0100-COMPUTE-MONTH-AND-DAY.
+
+           MOVE JTOGP-DATE-J-DDD TO REMAINING-DAYS.
+           MOVE ZERO TO MONTH-INDEX.
+
+           PERFORM 0150-SUBTRACT-MONTH
+             VARYING MONTH-INDEX FROM 1 BY 1
+             UNTIL MONTH-INDEX > 12.
+
+       0150-SUBTRACT-MONTH.
+           IF IS-LEAP-YEAR
+               IF REMAINING-DAYS NOT GREATER THAN DIM-LEAP (MONTH-INDEX)
+                   MOVE MONTH-INDEX TO JTOGP-DATE-G-M
+                   MOVE REMAINING-DAYS TO JTOGP-DATE-G-D
+                   MOVE JTOGP-DATE-J-Y TO JTOGP-DATE-G-Y
+                   GOBACK
+               ELSE
+                   SUBTRACT DIM-LEAP (MONTH-INDEX) FROM REMAINING-DAYS
+               END-IF
+           ELSE
+               IF REMAINING-DAYS NOT GREATER
+                                    THAN DIM-NORMAL (MONTH-INDEX)
+                   MOVE MONTH-INDEX TO JTOGP-DATE-G-M
+                   MOVE REMAINING-DAYS TO JTOGP-DATE-G-D
+                   MOVE JTOGP-DATE-J-Y TO JTOGP-DATE-G-Y
+                   GOBACK
+               ELSE
+                   SUBTRACT DIM-NORMAL (MONTH-INDEX) FROM REMAINING-DAYS
+               END-IF
+           END-IF.
+
+       END PROGRAM Y2KJTOG.
