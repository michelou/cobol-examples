@@ -124,6 +124,8 @@
                88  IS-LEAP-YEAR        VALUE 1.
            02  DAYS-IN-CURRENT-MONTH   PIC 9(2).
 
+           COPY Y2KAUDIT.
+
        01  FILLER                      PIC X(24)
            VALUE '<-Y2KGTOA STORAGE ENDS'.
 
@@ -153,16 +155,19 @@
        0075-VALIDATE-INPUT-DATA.
            IF GTOAP-DATE-G IS NOT NUMERIC
                MOVE 2 TO GTOAP-RETURN-CODE
+               PERFORM 0900-WRITE-AUDIT-LOG
                GOBACK.
 
            IF GTOAP-DATE-G-Y < 1601
            OR GTOAP-DATE-G-Y > 3399
                MOVE 4 TO GTOAP-RETURN-CODE
+               PERFORM 0900-WRITE-AUDIT-LOG
                GOBACK.
 
            IF GTOAP-DATE-G-M < 01
            OR GTOAP-DATE-G-M > 12
                MOVE 6 TO GTOAP-RETURN-CODE
+               PERFORM 0900-WRITE-AUDIT-LOG
                GOBACK.
 
            MOVE ZERO TO LEAP-YEAR-SWITCH.
@@ -195,6 +200,7 @@
            IF GTOAP-DATE-G-D < 01
            OR GTOAP-DATE-G-D > DAYS-IN-CURRENT-MONTH
                MOVE 8 TO GTOAP-RETURN-CODE
+               PERFORM 0900-WRITE-AUDIT-LOG
                GOBACK.
 
        0100-COMPUTE-ASTRO.
@@ -223,6 +229,22 @@
            MOVE WORK-A TO GTOAP-ANUM.
            ADD WORK-B TO GTOAP-ANUM.
            ADD WORK-C TO GTOAP-ANUM.
+           PERFORM 0900-WRITE-AUDIT-LOG.
            GOBACK.
 
+      * ************************************************************* *
+      * THIS PARAGRAPH APPENDS ONE ENTRY TO Y2K-AUDIT.LOG (VIA THE    *
+      * SHARED Y2KALOG SUBROUTINE) RECORDING THE INPUT DATE AND THE   *
+      * RETURN CODE ABOUT TO BE HANDED BACK TO THE CALLER.  IT IS     *
+      * PERFORMED IMMEDIATELY BEFORE EVERY GOBACK IN THIS PROGRAM.    *
+      * ************************************************************* *
+       0900-WRITE-AUDIT-LOG.
+
+           MOVE 'Y2KGTOA' TO Y2K-ALOGP-ROUTINE.
+           MOVE SPACES TO Y2K-ALOGP-INPUT.
+           MOVE GTOAP-DATE-G TO Y2K-ALOGP-INPUT (1:8).
+           MOVE GTOAP-RETURN-CODE TO Y2K-ALOGP-RETURN-CODE.
+           CALL 'Y2KALOG' USING Y2K-ALOG-PARAMETERS.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
        END PROGRAM Y2KGTOA.
