@@ -53,6 +53,12 @@
       *      7 = TEXT 4 (SUNDAY, 5 JAN 1997)        2 = EUROPEAN      *
       *      8 = TEXT 5 (SUN, JANUARY 5, 1997)      1 = U.S.          *
       *      9 = TEXT 6 (SUN, 5 JAN 1997)           2 = EUROPEAN      *
+      *    ---------------------------------------------------------  *
+      *     10 = SHORT      (01/05/97)              1 = NO INSERT     *
+      *     10 = SHORT      (01 05 97)               2 = SPACE        *
+      *     10 = SHORT      (01/05/97)               3 = SLASH        *
+      *     10 = SHORT      (01-05-97)               4 = HYPHEN       *
+      *     10 = SHORT      (01.05.97)               5 = PERIOD       *
       *                                                               *
       *  SIX FIELDS ARE PASSED AS PARAMETERS TO THE ROUTINE:          *
       *  1)  AN 8 BYTE FIELD CONTAINING THE DATE (IN ZONED-           *
@@ -127,6 +133,11 @@
       *               onment, and Mixed case works better for the     *
       *               current target environments.                    *
       *                                                               *
+      *  8 Aug 2026 - Added MAJOR format 10, a short MM/DD/YY form,   *
+      *               for narrow report headers that don't need a     *
+      *               4-digit year.  DFMTP-MAJOR widened from a       *
+      *               single digit to 2 digits to hold it.            *
+      *                                                               *
       *************************************************************** *
       /
        ENVIRONMENT DIVISION.
@@ -189,6 +200,8 @@
                03  DOWNP-RC            PIC 9(1).
                03  DOWNP-DAYNUMBER     PIC 9(1).
 
+           COPY Y2KAUDIT.
+
        01  FILLER                      PIC X(24)
            VALUE '<-Y2KDFMT STORAGE ENDS'.
 
@@ -206,7 +219,10 @@
                    05  DFMTP-DATEG-D1  PIC 9(1).
                    05  DFMTP-DATEG-D2  PIC 9(1).
                03  DFMTP-DATEG-YYYY    PIC 9(4).
-               03  DFMTP-MAJOR         PIC 9(1).
+               03  FILLER              REDEFINES DFMTP-DATEG-YYYY.
+                   05  FILLER          PIC 9(2).
+                   05  DFMTP-DATEG-YY  PIC 9(2).
+               03  DFMTP-MAJOR         PIC 9(2).
                03  DFMTP-MINOR         PIC 9(1).
                03  DFMTP-RC            PIC 9(1).
                03  DFMTP-OUTSIZE       PIC S9(2).
@@ -223,6 +239,7 @@
            CALL 'Y2KDOWN' USING DOWN-PARAMETERS.
            IF DOWNP-RC NOT EQUAL '0'
                MOVE DOWNP-RC TO DFMTP-RC
+               PERFORM 0950-WRITE-AUDIT-LOG
                GOBACK.
 
            ADD 1 TO DOWNP-DAYNUMBER.
@@ -230,15 +247,18 @@
        0075-VALIDATE-MINOR-CODE.
            EVALUATE DFMTP-MAJOR
                WHEN 1 THROUGH 3
+               WHEN 10
                    IF DFMTP-MINOR IS LESS THAN 1
                    OR DFMTP-MINOR IS GREATER THAN 5
                        MOVE 5 TO DFMTP-RC
+                       PERFORM 0950-WRITE-AUDIT-LOG
                        GOBACK
                    END-IF
                WHEN 4 THROUGH 9
                    IF DFMTP-MINOR IS LESS THAN 1
                    OR DFMTP-MINOR IS GREATER THAN 2
                        MOVE 5 TO DFMTP-RC
+                       PERFORM 0950-WRITE-AUDIT-LOG
                        GOBACK
                    END-IF
            END-EVALUATE.
@@ -263,8 +283,11 @@
                    GO TO 0275-TEXT5
                WHEN 9
                    GO TO 0300-TEXT6
+               WHEN 10
+                   GO TO 0110-SHORT
                WHEN OTHER
                    MOVE 3 TO DFMTP-RC
+                   PERFORM 0950-WRITE-AUDIT-LOG
                    GOBACK.
 
        0100-COMMERCIAL.
@@ -284,6 +307,23 @@
            ADD 4 TO INDEX-1.
            GO TO 0325-FINISH.
 
+       0110-SHORT.
+           PERFORM 0400-SELECT-SEPARATOR.
+           MOVE 1 TO INDEX-1.
+           MOVE DFMTP-DATEG-MM TO DFMTP-OUTPUT(INDEX-1 : 2).
+           ADD 2 TO INDEX-1.
+           IF SEPARATOR-CHARACTER NOT EQUAL '#'
+               MOVE SEPARATOR-CHARACTER TO DFMTP-OUTPUT(INDEX-1 : 2)
+               ADD 1 TO INDEX-1.
+           MOVE DFMTP-DATEG-DD TO DFMTP-OUTPUT(INDEX-1 : 2).
+           ADD 2 TO INDEX-1.
+           IF SEPARATOR-CHARACTER NOT EQUAL '#'
+               MOVE SEPARATOR-CHARACTER TO DFMTP-OUTPUT(INDEX-1 : 2)
+               ADD 1 TO INDEX-1.
+           MOVE DFMTP-DATEG-YY TO DFMTP-OUTPUT(INDEX-1 : 2).
+           ADD 2 TO INDEX-1.
+           GO TO 0325-FINISH.
+
        0125-EUROPEAN.
            PERFORM 0400-SELECT-SEPARATOR.
            MOVE 1 TO INDEX-1.
@@ -427,6 +467,7 @@
        0325-FINISH.
            SUBTRACT 1 FROM INDEX-1 GIVING DFMTP-OUTSIZE.
 
+           PERFORM 0950-WRITE-AUDIT-LOG.
            GOBACK.
 
        0400-SELECT-SEPARATOR.
@@ -481,4 +522,19 @@
                MOVE DFMTP-DATEG-DD TO DFMTP-OUTPUT(INDEX-1 : 2)
                ADD 2 TO INDEX-1.
 
+      * ************************************************************* *
+      * THIS PARAGRAPH APPENDS ONE ENTRY TO Y2K-AUDIT.LOG (VIA THE    *
+      * SHARED Y2KALOG SUBROUTINE) RECORDING THE INPUT DATE AND THE  *
+      * RETURN CODE ABOUT TO BE HANDED BACK TO THE CALLER.  IT IS     *
+      * PERFORMED IMMEDIATELY BEFORE EVERY GOBACK IN THIS PROGRAM.    *
+      * ************************************************************* *
+       0950-WRITE-AUDIT-LOG.
+
+           MOVE 'Y2KDFMT' TO Y2K-ALOGP-ROUTINE.
+           MOVE SPACES TO Y2K-ALOGP-INPUT.
+           MOVE DFMTP-DATEG TO Y2K-ALOGP-INPUT (1:8).
+           MOVE DFMTP-RC TO Y2K-ALOGP-RETURN-CODE.
+           CALL 'Y2KALOG' USING Y2K-ALOG-PARAMETERS.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
        END PROGRAM Y2KDFMT.
