@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Y2KGTST.
+       AUTHOR. JAY MOSELEY.
+       DATE-WRITTEN. AUGUST, 2026.
+       DATE-COMPILED.
+      *************************************************************** *
+      * THIS PROGRAM IS A STANDING REGRESSION TEST FOR Y2KGTOA'S      *
+      * LEAP-YEAR DETERMINATION.  0075-VALIDATE-INPUT-DATA IN         *
+      * Y2KGTOA.CBL COMPUTES IS-LEAP-YEAR WITH THE STANDARD DIVIDE-   *
+      * BY-4/100/400 RULE AND THEN INDEXES THE DAYS-IN-MONTH TABLE BY *
+      * MONTH; THAT IS EXACTLY THE KIND OF LOGIC THAT SILENTLY BREAKS *
+      * ON CENTURY BOUNDARIES IF ANYONE EVER TOUCHES IT.               *
+      *                                                                *
+      * THIS PROGRAM CALLS Y2KGTOA THE SAME WAY TIMELINE AND ELAPSED  *
+      * DO (VIA Y2K-GTOA-PARAMETERS, COPIED FROM Y2K.CPY) AND CHECKS  *
+      * FEBRUARY 29TH OF A FIXED SET OF KNOWN LEAP AND NON-LEAP       *
+      * CENTURY-BOUNDARY YEARS: 1900 (NOT LEAP), 2000 (LEAP), 2004    *
+      * (LEAP), 2100 (NOT LEAP), AND 2400 (LEAP).  A YEAR IS LEAP     *
+      * WHEN Y2KGTOA ACCEPTS FEB 29 (RETURN CODE 0) AND NOT LEAP WHEN *
+      * Y2KGTOA REJECTS IT AS AN INVALID DAY (RETURN CODE 8).         *
+      *                                                                *
+      * RUN THIS PROGRAM STANDALONE AFTER ANY MAINTENANCE TO Y2KGTOA  *
+      * TO RE-VERIFY ITS LEAP-YEAR LOGIC WITHOUT HAND-CHECKING DATES. *
+      *                                                                *
+      * A NON-ZERO RETURN CODE ON STOP RUN INDICATES ONE OR MORE      *
+      * TESTS FAILED.                                                 *
+      *************************************************************** *
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * ************************************************************* *
+      * THE FIXED SET OF KNOWN LEAP/NON-LEAP CENTURY-BOUNDARY YEARS.  *
+      * ************************************************************* *
+       01  PROGRAM-CONSTANT-FIELDS.
+           02  LEAP-TEST-INIT.
+               03  FILLER PIC X(5) VALUE '1900N'.
+               03  FILLER PIC X(5) VALUE '2000Y'.
+               03  FILLER PIC X(5) VALUE '2004Y'.
+               03  FILLER PIC X(5) VALUE '2100N'.
+               03  FILLER PIC X(5) VALUE '2400Y'.
+           02  LEAP-TEST-TABLE        REDEFINES LEAP-TEST-INIT.
+               03  LEAP-TEST-ENTRY    OCCURS 5 TIMES.
+                   05  LTE-YEAR           PIC 9(4).
+                   05  LTE-EXPECT-LEAP    PIC X(1).
+                       88  LTE-EXPECT-LEAP-YES     VALUE 'Y'.
+
+      * ************************************************************* *
+      * THESE ARE PROGRAM CONTROL SWITCHES AND WORK FIELDS.           *
+      * ************************************************************* *
+       01  PROGRAM-CONTROL-FIELDS.
+           02  TEST-INDEX              PIC 9(2) VALUE 1.
+           02  TEST-PASS-COUNT         PIC 9(2) VALUE ZERO.
+           02  TEST-FAIL-COUNT         PIC 9(2) VALUE ZERO.
+           02  TEST-RESULT-LABEL       PIC X(4).
+
+       COPY Y2K.
+
+      /
+       PROCEDURE DIVISION.
+
+       0000-MAIN SECTION.
+       0050-SETUP.
+           DISPLAY 'Y2KGTOA LEAP-YEAR / CENTURY-BOUNDARY SELF-TEST'.
+           DISPLAY '-----------------------------------------------'.
+
+           PERFORM 0100-RUN-ONE-TEST THRU 0100-RUN-ONE-TEST-EXIT
+              UNTIL TEST-INDEX > 5.
+
+           DISPLAY '-----------------------------------------------'.
+           DISPLAY 'TESTS PASSED: ' TEST-PASS-COUNT
+                   '   TESTS FAILED: ' TEST-FAIL-COUNT.
+
+           IF TEST-FAIL-COUNT > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       0100-RUN-ONE-TEST.
+           MOVE SPACES TO Y2K-GTOAP-DATE-G.
+           MOVE '0229' TO Y2K-GTOAP-DATE-G (1:4).
+           MOVE LTE-YEAR (TEST-INDEX) TO Y2K-GTOAP-DATE-G (5:4).
+           CALL 'Y2KGTOA' USING Y2K-GTOA-PARAMETERS.
+
+           IF (LTE-EXPECT-LEAP-YES (TEST-INDEX)
+                   AND Y2K-GTOAP-RETURN-CODE = 0)
+           OR (NOT LTE-EXPECT-LEAP-YES (TEST-INDEX)
+                   AND Y2K-GTOAP-RETURN-CODE NOT = 0)
+               ADD 1 TO TEST-PASS-COUNT
+               MOVE 'PASS' TO TEST-RESULT-LABEL
+           ELSE
+               ADD 1 TO TEST-FAIL-COUNT
+               MOVE 'FAIL' TO TEST-RESULT-LABEL
+           END-IF.
+
+           DISPLAY TEST-RESULT-LABEL ' - FEB 29 ' LTE-YEAR (TEST-INDEX)
+                   ' RETURN CODE ' Y2K-GTOAP-RETURN-CODE
+                   ' (EXPECTED LEAP: ' LTE-EXPECT-LEAP (TEST-INDEX) ')'.
+
+           ADD 1 TO TEST-INDEX.
+
+       0100-RUN-ONE-TEST-EXIT.
+           EXIT.
+
+       END PROGRAM Y2KGTST.
