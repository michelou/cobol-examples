@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Y2KPROJ.
+       AUTHOR. JAY MOSELEY.
+       DATE-WRITTEN. AUGUST, 2026.
+       DATE-COMPILED.
+      *************************************************************** *
+      * THIS SUBROUTINE PROJECTS A NEW GREGORIAN DATE (MMDDYYYY) A    *
+      * GIVEN SIGNED NUMBER OF DAYS FORWARD OR BACKWARD FROM A        *
+      * STARTING GREGORIAN DATE.  IT ANSWERS QUESTIONS SUCH AS "WHAT  *
+      * DATE IS 365 DAYS AFTER THIS CONTRACT DATE?".                 *
+      *                                                                *
+      *  VALID INPUT YEARS FOR THIS ROUTINE ARE THE YEARS 1601        *
+      *  THROUGH 3399 A. D. (INCLUSIVE), AND THE PROJECTED DATE MUST  *
+      *  ALSO FALL WITHIN THAT RANGE.                                 *
+      *                                                                *
+      *  FOUR FIELDS ARE PASSED AS PARAMETERS TO THE ROUTINE:         *
+      *  1)  AN 8 BYTE FIELD CONTAINING THE STARTING GREGORIAN DATE   *
+      *      (IN ZONED-DECIMAL FORMAT),                               *
+      *  2)  A 6 BYTE SIGNED ZONED-DECIMAL FIELD CONTAINING THE       *
+      *      NUMBER OF DAYS TO PROJECT (POSITIVE = FORWARD IN TIME,   *
+      *      NEGATIVE = BACKWARD IN TIME).  TO PROJECT BY A NUMBER    *
+      *      OF MONTHS OR YEARS, THE CALLER SHOULD CONVERT THAT       *
+      *      INTERVAL TO A DAY COUNT BEFORE CALLING,                  *
+      *  3)  A 1 BYTE ZONED-DECIMAL RETURN CODE, AND                 *
+      *  4)  AN 8 BYTE FIELD WHICH WILL RECEIVE THE PROJECTED         *
+      *      GREGORIAN DATE (IN ZONED-DECIMAL FORMAT).                *
+      *  THE ROUTINE WILL NOT ALTER THE DATE PASSED TO IT.            *
+      *                                                                *
+      *  SUGGESTED CALLING SYNTAX FOR COBOL CALLERS:                  *
+      *                                                                *
+      *       01  PROJ-PARAMETERS.                                    *
+      *           02  DATE      PIC 9(8)   VALUE 01011997.            *
+      *           02  INCREMENT PIC S9(6)  VALUE +365.                *
+      *           02  RC        PIC 9(1)   VALUE 0.                   *
+      *           02  NEWDATE   PIC 9(8)   VALUE 0.                   *
+      *       CALL 'Y2KPROJ' USING PROJ-PARAMETERS.                   *
+      *                                                                *
+      *  THE POSSIBLE VALUES FOR THE RETURN CODE FIELD ARE:           *
+      *  0 = SUCCESSFUL EXECUTION.                                    *
+      *  2 = INVALID (NON-NUMERIC) DATE FIELD.                        *
+      *  4 = YEAR NOT IN VALID RANGE.                                 *
+      *  6 = MONTH NOT IN VALID RANGE.                                *
+      *  8 = DAY NOT IN VALID RANGE.                                  *
+      *  9 = PROJECTED DATE FALLS OUTSIDE THE VALID YEAR RANGE.       *
+      *                                                                *
+      *  UPON SUCCESSFUL EXECUTION, THE PROJECTED DATE IS PLACED IN   *
+      *  THE 4TH PARAMETER FIELD.  IF THE RETURN CODE IS NON-ZERO,    *
+      *  THIS FIELD WILL CONTAIN ZEROS.                                *
+      *                                                                *
+      *  THE ROUTINE OBTAINS THE ASTRONOMICAL NUMBER OF THE STARTING  *
+      *  DATE BY CALLING Y2KGTOA, ADDS THE INCREMENT, AND CONVERTS    *
+      *  THE RESULT BACK TO A GREGORIAN DATE USING THE STANDARD       *
+      *  FLIEGEL/VAN FLANDERN INVERSE ALGORITHM (THE COMPANION OF     *
+      *  THE FORMULA USED BY Y2KGTOA).                                *
+      *---------------------------------------------------------------*
+      *************************************************************** *
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LOCAL-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+           VALUE 'Y2KPROJ STORAGE BEGINS->'.
+
+      * ************************************************************* *
+      * THESE ARE PROGRAM CONTROL SWITCHES AND WORK FIELDS.           *
+      * ************************************************************* *
+       01  PROGRAM-CONTROL-FIELDS.
+           02  GTOA-PARAMETERS.
+               03  GTOAP-DATEG         PIC 9(8).
+               03  GTOAP-RC            PIC 9(1).
+               03  GTOAP-ANUM          PIC S9(7).
+           02  NEW-ANUM                PIC S9(9) COMP-3.
+           02  WORK-L                  PIC S9(9) COMP-3.
+           02  WORK-N                  PIC S9(9) COMP-3.
+           02  WORK-I                  PIC S9(9) COMP-3.
+           02  WORK-J                  PIC S9(9) COMP-3.
+           02  WORK-YEAR               PIC S9(9) COMP-3.
+           02  WORK-MONTH              PIC S9(9) COMP-3.
+           02  WORK-DAY                PIC S9(9) COMP-3.
+           02  RESULT-DATE.
+               03  WORK-M              PIC 9(2).
+               03  WORK-D              PIC 9(2).
+               03  WORK-Y              PIC 9(4).
+
+       01  FILLER                      PIC X(24)
+           VALUE '<-Y2KPROJ STORAGE ENDS'.
+
+       LINKAGE SECTION.
+
+      * ************************************************************* *
+      * THESE ARE THE FIELDS USED TO RECEIVE INPUT DATA FROM THE      *
+      * CALLER AND PASS RESULT FIELDS BACK TO THE CALLER.             *
+      * ************************************************************* *
+       01  PROJ-PARAMETERS.
+           02  PROJP-DATE              PIC 9(8).
+           02  PROJP-INCREMENT         PIC S9(6).
+           02  PROJP-RC                PIC 9(1).
+           02  PROJP-NEWDATE           PIC 9(8).
+
+      /
+       PROCEDURE DIVISION USING PROJ-PARAMETERS.
+
+       0000-MAIN SECTION.
+       0025-INITIALIZE.
+           MOVE ZERO TO PROJP-RC.
+           MOVE ZERO TO PROJP-NEWDATE.
+
+       0050-CONVERT-STARTING-DATE.
+           MOVE PROJP-DATE TO GTOAP-DATEG.
+           CALL 'Y2KGTOA' USING GTOA-PARAMETERS.
+           IF GTOAP-RC NOT EQUAL ZERO
+               MOVE GTOAP-RC TO PROJP-RC
+               GOBACK.
+
+       0075-APPLY-INCREMENT.
+           COMPUTE NEW-ANUM = GTOAP-ANUM + PROJP-INCREMENT.
+
+       0100-CONVERT-BACK-TO-GREGORIAN.
+      * ************************************************************* *
+      * FLIEGEL/VAN FLANDERN INVERSE ALGORITHM.                       *
+      * ************************************************************* *
+           COMPUTE WORK-L = NEW-ANUM + 68569.
+           COMPUTE WORK-N = (4 * WORK-L) / 146097.
+           COMPUTE WORK-L = WORK-L - ((146097 * WORK-N + 3) / 4).
+           COMPUTE WORK-I = (4000 * (WORK-L + 1)) / 1461001.
+           COMPUTE WORK-L = WORK-L - ((1461 * WORK-I) / 4) + 31.
+           COMPUTE WORK-J = (80 * WORK-L) / 2447.
+           COMPUTE WORK-DAY = WORK-L - ((2447 * WORK-J) / 80).
+           COMPUTE WORK-L = WORK-J / 11.
+           COMPUTE WORK-MONTH = WORK-J + 2 - (12 * WORK-L).
+           COMPUTE WORK-YEAR = 100 * (WORK-N - 49) + WORK-I + WORK-L.
+
+           IF WORK-YEAR < 1601 OR WORK-YEAR > 3399
+               MOVE 9 TO PROJP-RC
+               GOBACK.
+
+           MOVE WORK-MONTH TO WORK-M.
+           MOVE WORK-DAY TO WORK-D.
+           MOVE WORK-YEAR TO WORK-Y.
+           MOVE RESULT-DATE TO PROJP-NEWDATE.
+           GOBACK.
+
+       END PROGRAM Y2KPROJ.
