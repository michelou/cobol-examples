@@ -150,6 +150,8 @@
                03  GTOAP-RC            PIC 9(1).
                03  GTOAP-ANUM          PIC S9(7).
 
+           COPY Y2KAUDIT.
+
        01  FILLER                      PIC X(24)
            VALUE '<-Y2KLAGE STORAGE ENDS'.
 
@@ -184,35 +186,41 @@
        0050-VALIDATE-DATE1.
            IF LAGEP-DATE1 IS NOT NUMERIC
                MOVE 2 TO LAGEP-RC
+               PERFORM 0900-WRITE-AUDIT-LOG
                GOBACK.
 
        0075-VALIDATE-DATE2.
            IF LAGEP-DATE2 IS NOT NUMERIC
                MOVE 3 TO LAGEP-RC
+               PERFORM 0900-WRITE-AUDIT-LOG
                GOBACK.
 
        0100-VALIDATE-YEAR1.
            IF LAGEP-DATE1-Y IS LESS THAN 1601
            OR LAGEP-DATE1-Y IS GREATER THAN 3399
                MOVE 4 TO LAGEP-RC
+               PERFORM 0900-WRITE-AUDIT-LOG
                GOBACK.
 
        0125-VALIDATE-YEAR2.
            IF LAGEP-DATE2-Y IS LESS THAN 1601
            OR LAGEP-DATE2-Y IS GREATER THAN 3399
                MOVE 5 TO LAGEP-RC
+               PERFORM 0900-WRITE-AUDIT-LOG
                GOBACK.
 
        0150-VALIDATE-MONTH1.
            IF LAGEP-DATE1-M IS LESS THAN 01
            OR LAGEP-DATE1-M IS GREATER THAN 12
                MOVE 6 TO LAGEP-RC
+               PERFORM 0900-WRITE-AUDIT-LOG
                GOBACK.
 
        0175-VALIDATE-MONTH2.
            IF LAGEP-DATE2-M IS LESS THAN 01
            OR LAGEP-DATE2-M IS GREATER THAN 12
                MOVE 7 TO LAGEP-RC
+               PERFORM 0900-WRITE-AUDIT-LOG
                GOBACK.
 
        0200-VALIDATE-DAY1.
@@ -222,6 +230,7 @@
            IF LAGEP-DATE1-D IS LESS THAN 01
            OR LAGEP-DATE1-D IS GREATER THAN DAYS-IN-CURRENT-MONTH
                MOVE 8 TO LAGEP-RC
+               PERFORM 0900-WRITE-AUDIT-LOG
                GOBACK.
 
        0225-VALIDATE-DAY2.
@@ -231,6 +240,7 @@
            IF LAGEP-DATE2-D IS LESS THAN 01
            OR LAGEP-DATE2-D IS GREATER THAN DAYS-IN-CURRENT-MONTH
                MOVE 9 TO LAGEP-RC
+               PERFORM 0900-WRITE-AUDIT-LOG
                GOBACK.
 
        0250-LOAD-FROM-AND-TO-FIELDS.
@@ -266,6 +276,7 @@
 
            IF (FROM-Y EQUAL TO-Y) AND (FROM-M EQUAL TO-M)
                SUBTRACT FROM-D FROM TO-D GIVING LAGEP-DAYS
+               PERFORM 0900-WRITE-AUDIT-LOG
                GOBACK.
 
            MOVE FROM-Y TO CURRENT-YEAR.
@@ -323,6 +334,7 @@
       *    ELSE
                MOVE TO-D TO LAGEP-DAYS.
 
+           PERFORM 0900-WRITE-AUDIT-LOG.
            GOBACK.
 
        0375-FIND-MAX-DAYS-FOR-MONTH.
@@ -354,4 +366,21 @@
                     TO DAYS-IN-CURRENT-MONTH
            END-IF.
 
+      * ************************************************************* *
+      * THIS PARAGRAPH APPENDS ONE ENTRY TO Y2K-AUDIT.LOG (VIA THE    *
+      * SHARED Y2KALOG SUBROUTINE) RECORDING THE TWO INPUT DATES AND  *
+      * THE RETURN CODE ABOUT TO BE HANDED BACK TO THE CALLER.  IT IS *
+      * PERFORMED IMMEDIATELY BEFORE EVERY GOBACK IN THIS PROGRAM.    *
+      * ************************************************************* *
+       0900-WRITE-AUDIT-LOG.
+
+           MOVE 'Y2KLAGE' TO Y2K-ALOGP-ROUTINE.
+           MOVE SPACES TO Y2K-ALOGP-INPUT.
+           STRING LAGEP-DATE1 '/' LAGEP-DATE2
+               DELIMITED BY SIZE
+               INTO Y2K-ALOGP-INPUT.
+           MOVE LAGEP-RC TO Y2K-ALOGP-RETURN-CODE.
+           CALL 'Y2KALOG' USING Y2K-ALOG-PARAMETERS.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
        END PROGRAM Y2KLAGE.
