@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Y2KCONV.
+       AUTHOR. JAY MOSELEY.
+       DATE-WRITTEN. AUGUST, 2026.
+       DATE-COMPILED.
+      *************************************************************** *
+      * THIS SUBROUTINE NORMALIZES A LEGACY 6 BYTE, 2-DIGIT-YEAR DATE *
+      * FIELD (MMDDYY, DDMMYY, OR YYMMDD) INTO ALL THREE OF THE       *
+      * MODERN, FULL 4-DIGIT-YEAR DATE REPRESENTATIONS THIS Y2K       *
+      * SUBROUTINE FAMILY UNDERSTANDS: THE GREGORIAN DATE (MMDDYYYY), *
+      * THE "JULIAN" ORDINAL DATE (YYYYDDD), AND THE ASTRONOMICAL     *
+      * NUMBER.  IT IS THE SINGLE FRONT END A LOAD PROGRAM CAN CALL   *
+      * TO PICK UP A MIXED BAG OF INCOMING DATE FORMATS AND HAND      *
+      * EVERY ONE OF THEM TO Y2KGTOA/Y2KGTOJ IN THE SAME SHAPE.       *
+      *                                                                *
+      *  A 2-DIGIT YEAR IS EXPANDED TO 4 DIGITS USING A CALLER-       *
+      *  SUPPLIED "CENTURY BREAK" PIVOT VALUE: IF THE 2-DIGIT YEAR    *
+      *  IS LESS THAN THE BREAK VALUE, IT IS TAKEN TO BE IN THE       *
+      *  20XX CENTURY; OTHERWISE IT IS TAKEN TO BE IN THE 19XX        *
+      *  CENTURY.  FOR EXAMPLE, A BREAK VALUE OF 50 TREATS 00-49 AS   *
+      *  2000-2049 AND 50-99 AS 1950-1999.                            *
+      *                                                                *
+      *  SEVEN FIELDS ARE PASSED AS PARAMETERS TO THE ROUTINE:        *
+      *  1)  A 6 BYTE FIELD CONTAINING THE INCOMING DATE (IN ZONED-   *
+      *      DECIMAL FORMAT), ARRANGED AS DESCRIBED BY THE FORMAT     *
+      *      CODE BELOW,                                              *
+      *  2)  A 1 BYTE FORMAT CODE DESCRIBING THE ARRANGEMENT OF THE   *
+      *      INCOMING DATE:                                           *
+      *         'M' = MMDDYY          'D' = DDMMYY                   *
+      *         'Y' = YYMMDD                                          *
+      *  3)  A 2 BYTE ZONED-DECIMAL CENTURY-BREAK PIVOT VALUE (00     *
+      *      THROUGH 99), AS DESCRIBED ABOVE,                         *
+      *  4)  A 1 BYTE ZONED-DECIMAL RETURN CODE,                      *
+      *  5)  AN 8 BYTE FIELD WHICH WILL RECEIVE THE GREGORIAN DATE    *
+      *      (MMDDYYYY, IN ZONED-DECIMAL FORMAT),                     *
+      *  6)  A 7 BYTE FIELD WHICH WILL RECEIVE THE JULIAN DATE        *
+      *      (YYYYDDD, IN ZONED-DECIMAL FORMAT), AND                  *
+      *  7)  A 7 BYTE FIELD WHICH WILL RECEIVE THE ASTRONOMICAL       *
+      *      NUMBER (IN ZONED-DECIMAL FORMAT).                        *
+      *  THE ROUTINE WILL NOT ALTER THE DATE PASSED TO IT.            *
+      *                                                                *
+      *  SUGGESTED CALLING SYNTAX FOR COBOL CALLERS:                  *
+      *                                                                *
+      *       01  CONV-PARAMETERS.                                    *
+      *           02  DATEIN PIC X(6) VALUE '030197'.                *
+      *           02  FORMAT PIC X(1) VALUE 'M'.                     *
+      *           02  BREAK  PIC X(2) VALUE '50'.                    *
+      *           02  RC     PIC 9(1) VALUE 0.                       *
+      *           02  DATE-G PIC 9(8) VALUE 0.                       *
+      *           02  DATE-J PIC 9(7) VALUE 0.                       *
+      *           02  ANUM   PIC S9(7) VALUE 0.                      *
+      *       CALL 'Y2KCONV' USING CONV-PARAMETERS.                   *
+      *                                                                *
+      *  THE POSSIBLE VALUES FOR THE RETURN CODE FIELD ARE:           *
+      *  0 = SUCCESSFUL EXECUTION.                                    *
+      *  2 = INVALID (NON-NUMERIC) DATEIN FIELD.                      *
+      *  3 = INVALID FORMAT CODE (NOT 'M', 'D' OR 'Y').               *
+      *  4 = INVALID (NON-NUMERIC) BREAK FIELD.                       *
+      *  6 = THE EXPANDED DATE FAILED Y2KGTOA'S OWN VALIDATION        *
+      *      (YEAR, MONTH OR DAY OUT OF RANGE).                       *
+      *                                                                *
+      *  UPON SUCCESSFUL EXECUTION, THE GREGORIAN DATE, JULIAN DATE   *
+      *  AND ASTRONOMICAL NUMBER FIELDS ARE ALL FILLED IN.  IF THE    *
+      *  RETURN CODE IS NON-ZERO, ALL THREE WILL CONTAIN ZEROS.       *
+      *                                                                *
+      *  THE ROUTINE OBTAINS THE JULIAN DATE AND ASTRONOMICAL NUMBER  *
+      *  BY CALLING Y2KGTOJ AND Y2KGTOA WITH THE EXPANDED 8 BYTE      *
+      *  GREGORIAN DATE, SO ITS VALID DATE RANGE MATCHES THEIRS.      *
+      *---------------------------------------------------------------*
+      *************************************************************** *
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LOCAL-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+           VALUE 'Y2KCONV STORAGE BEGINS->'.
+
+      * ************************************************************* *
+      * THESE ARE PROGRAM CONTROL SWITCHES AND WORK FIELDS.           *
+      * ************************************************************* *
+       01  PROGRAM-CONTROL-FIELDS.
+           02  WORK-MM                 PIC 9(2).
+           02  WORK-DD                 PIC 9(2).
+           02  WORK-YY                 PIC 9(2).
+           02  WORK-BREAK              PIC 9(2).
+           02  WORK-DATE-G.
+               03  WORK-DATE-G-M       PIC 9(2).
+               03  WORK-DATE-G-D       PIC 9(2).
+               03  WORK-DATE-G-Y       PIC 9(4).
+           02  GTOA-PARAMETERS.
+               03  GTOAP-DATE-G        PIC 9(8).
+               03  GTOAP-RETURN-CODE   PIC 9(1).
+               03  GTOAP-ANUM          PIC S9(7).
+           02  GTOJ-PARAMETERS.
+               03  GTOJP-DATE-G        PIC 9(8).
+               03  GTOJP-RETURN-CODE   PIC 9(1).
+               03  GTOJP-DATE-J        PIC 9(7).
+
+       01  FILLER                      PIC X(24)
+           VALUE '<-Y2KCONV STORAGE ENDS'.
+
+       LINKAGE SECTION.
+
+      * ************************************************************* *
+      * THESE ARE THE FIELDS USED TO RECEIVE INPUT DATA FROM THE      *
+      * CALLER AND PASS RESULT FIELDS BACK TO THE CALLER.             *
+      * ************************************************************* *
+       01  CONV-PARAMETERS.
+           02  CONVP-DATEIN            PIC X(6).
+           02  CONVP-FORMAT            PIC X(1).
+           02  CONVP-BREAK             PIC X(2).
+           02  CONVP-RETURN-CODE       PIC 9(1).
+           02  CONVP-DATE-G            PIC 9(8).
+           02  CONVP-DATE-J            PIC 9(7).
+           02  CONVP-ANUM              PIC S9(7).
+
+      /
+       PROCEDURE DIVISION USING CONV-PARAMETERS.
+
+       0000-MAIN SECTION.
+       0025-INITIALIZE.
+           MOVE ZERO TO CONVP-RETURN-CODE.
+           MOVE ZERO TO CONVP-DATE-G, CONVP-DATE-J, CONVP-ANUM.
+
+       0050-VALIDATE-INPUT-DATA.
+           IF CONVP-DATEIN IS NOT NUMERIC
+               MOVE 2 TO CONVP-RETURN-CODE
+               GOBACK.
+
+           IF CONVP-FORMAT NOT EQUAL 'M'
+           AND CONVP-FORMAT NOT EQUAL 'D'
+           AND CONVP-FORMAT NOT EQUAL 'Y'
+               MOVE 3 TO CONVP-RETURN-CODE
+               GOBACK.
+
+           IF CONVP-BREAK IS NOT NUMERIC
+               MOVE 4 TO CONVP-RETURN-CODE
+               GOBACK.
+
+       0075-SPLIT-INCOMING-DATE.
+           EVALUATE CONVP-FORMAT
+               WHEN 'M'
+                   MOVE CONVP-DATEIN (1:2) TO WORK-MM
+                   MOVE CONVP-DATEIN (3:2) TO WORK-DD
+                   MOVE CONVP-DATEIN (5:2) TO WORK-YY
+               WHEN 'D'
+                   MOVE CONVP-DATEIN (1:2) TO WORK-DD
+                   MOVE CONVP-DATEIN (3:2) TO WORK-MM
+                   MOVE CONVP-DATEIN (5:2) TO WORK-YY
+               WHEN 'Y'
+                   MOVE CONVP-DATEIN (1:2) TO WORK-YY
+                   MOVE CONVP-DATEIN (3:2) TO WORK-MM
+                   MOVE CONVP-DATEIN (5:2) TO WORK-DD
+           END-EVALUATE.
+
+       0100-EXPAND-CENTURY.
+           MOVE CONVP-BREAK TO WORK-BREAK.
+           MOVE WORK-MM TO WORK-DATE-G-M.
+           MOVE WORK-DD TO WORK-DATE-G-D.
+           IF WORK-YY < WORK-BREAK
+               COMPUTE WORK-DATE-G-Y = 2000 + WORK-YY
+           ELSE
+               COMPUTE WORK-DATE-G-Y = 1900 + WORK-YY.
+
+       0150-COMPUTE-DERIVED-DATES.
+           MOVE WORK-DATE-G TO GTOAP-DATE-G.
+           CALL 'Y2KGTOA' USING GTOA-PARAMETERS.
+           IF GTOAP-RETURN-CODE NOT EQUAL ZERO
+               MOVE 6 TO CONVP-RETURN-CODE
+               GOBACK.
+
+           MOVE WORK-DATE-G TO GTOJP-DATE-G.
+           CALL 'Y2KGTOJ' USING GTOJ-PARAMETERS.
+           IF GTOJP-RETURN-CODE NOT EQUAL ZERO
+               MOVE 6 TO CONVP-RETURN-CODE
+               GOBACK.
+
+           MOVE WORK-DATE-G TO CONVP-DATE-G.
+           MOVE GTOJP-DATE-J TO CONVP-DATE-J.
+           MOVE GTOAP-ANUM TO CONVP-ANUM.
+           GOBACK.
+
+       END PROGRAM Y2KCONV.
