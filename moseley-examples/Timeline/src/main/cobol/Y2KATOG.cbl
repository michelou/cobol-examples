@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Y2KATOG.
+       AUTHOR. JAY MOSELEY.
+       DATE-WRITTEN. AUGUST, 2026.
+       DATE-COMPILED.
+      *                                                               *
+      *   YY   YY   222   KK   KK    AA   TTTTTTTT  OOOOO    GGGGG    *
+      *   YY   YY  2   2  KK  KK    AAAA     TT    OO   OO  GG   GG   *
+      *   YY   YY      2  KK KK    AA  AA    TT    OO   OO  GG   GG   *
+      *    YY YY       2  KKKK    AA    AA   TT    OO   OO  GG        *
+      *     YYY     222   KKKK    AAAAAAAA   TT    OO   OO  GG  GGG   *
+      *     YY     2      KK KK   AAAAAAAA   TT    OO   OO  GG   GG   *
+      *     YY     2      KK  KK  AA    AA   TT    OO   OO  GG   GG   *
+      *     YY     22222  KK   KK AA    AA   TT     OOOOO   GGGGG     *
+      *                                                               *
+      * THIS SUBROUTINE COMPUTES THE GREGORIAN DATE (MMDDYYYY) FOR A  *
+      * GIVEN ASTRONOMICAL NUMBER.  THIS IS THE REVERSE OF Y2KGTOA.   *
+      *                                                                *
+      *  VALID INPUT ASTRONOMICAL NUMBERS FOR THIS ROUTINE ARE THOSE  *
+      *  WHICH CORRESPOND TO A GREGORIAN DATE IN THE YEARS 1601       *
+      *  THROUGH 3399 A. D. (INCLUSIVE) - THE SAME RANGE Y2KGTOA       *
+      *  ACCEPTS FOR ITS INPUT DATE.                                  *
+      *                                                                *
+      *  THREE FIELDS ARE PASSED AS PARAMETERS TO THE ROUTINE:        *
+      *  1)  A 7 BYTE FIELD CONTAINING THE ASTRONOMICAL NUMBER (IN    *
+      *      ZONED-DECIMAL FORMAT) FOR WHICH THE GREGORIAN DATE IS    *
+      *      TO BE CALCULATED,                                        *
+      *  2)  A 1 BYTE ZONED-DECIMAL RETURN CODE, AND                  *
+      *  3)  AN 8 BYTE FIELD WHICH WILL RECEIVE THE GREGORIAN DATE    *
+      *      (IN ZONED-DECIMAL FORMAT, MMDDYYYY).                     *
+      *  THE ROUTINE WILL NOT ALTER THE ASTRONOMICAL NUMBER PASSED    *
+      *  TO IT.                                                        *
+      *                                                                *
+      *  SUGGESTED CALLING SYNTAX FOR COBOL CALLERS:                  *
+      *                                                                *
+      *       01  ATOG-PARAMETERS.                                    *
+      *           02  ANUM PIC 9(7) VALUE 2451605.                    *
+      *           02  RC   PIC 9(1) VALUE 0.                          *
+      *           02  DATE PIC 9(8) VALUE 0.                          *
+      *       CALL 'Y2KATOG' USING ATOG-PARAMETERS.                   *
+      *                                                                *
+      *  THE POSSIBLE VALUES FOR THE RETURN CODE FIELD ARE:           *
+      *                                                                *
+      *  0 INDICATES SUCCESSFUL EXECUTION OF THE ROUTINE.             *
+      *                                                                *
+      *  2 INDICATES INVALID (NON-NUMERIC) DATA WAS FOUND IN THE      *
+      *  ASTRONOMICAL NUMBER FIELD.                                   *
+      *                                                                *
+      *  4 INDICATES THE ASTRONOMICAL NUMBER, ONCE CONVERTED, DOES    *
+      *  NOT FALL WITHIN THE YEAR RANGE SPECIFIED ABOVE.               *
+      *                                                                *
+      *  UPON SUCCESSFUL EXECUTION, THE GREGORIAN DATE FOR THE        *
+      *  ASTRONOMICAL NUMBER WILL BE PLACED IN THE 3RD PARAMETER      *
+      *  FIELD (DATE).  IF THE RETURN CODE IS A NON-ZERO VALUE        *
+      *  (UNSUCCESSFUL EXECUTION), THE DATE FIELD WILL CONTAIN ZEROS. *
+      *                                                                *
+      *  THE ALGORITHM USED IS THE STANDARD FLIEGEL/VAN FLANDERN      *
+      *  JULIAN-DAY-NUMBER-TO-CALENDAR-DATE INVERSE OF THE ALGORITHM  *
+      *  Y2KGTOA USES TO COMPUTE THE ASTRONOMICAL NUMBER IN THE       *
+      *  FIRST PLACE, SO A DATE ROUND-TRIPPED THROUGH Y2KGTOA AND     *
+      *  THEN Y2KATOG WILL COME BACK UNCHANGED.                       *
+      *---------------------------------------------------------------*
+      *************************************************************** *
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LOCAL-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+           VALUE 'Y2KATOG STORAGE BEGINS->'.
+
+      * ************************************************************* *
+      * THESE ARE PROGRAM CONTROL SWITCHES AND WORK FIELDS.           *
+      * ************************************************************* *
+       01  PROGRAM-CONTROL-FIELDS.
+           02  WORK-L                  PIC S9(15) COMP-3.
+           02  WORK-N                  PIC S9(15) COMP-3.
+           02  WORK-I                  PIC S9(15) COMP-3.
+           02  WORK-J                  PIC S9(15) COMP-3.
+           02  WORK-K                  PIC S9(15) COMP-3.
+           02  WORK-M                  PIC S9(15) COMP-3.
+           02  WORK-T1                 PIC S9(15) COMP-3.
+           02  WORK-T2                 PIC S9(15) COMP-3.
+
+           COPY Y2KAUDIT.
+
+       01  FILLER                      PIC X(24)
+           VALUE '<-Y2KATOG STORAGE ENDS'.
+
+       LINKAGE SECTION.
+
+      * ************************************************************* *
+      * THESE ARE THE FIELDS USED TO RECEIVE INPUT DATA FROM THE      *
+      * CALLER AND PASS RESULT FIELDS BACK TO THE CALLER.             *
+      * ************************************************************* *
+       01  ATOG-PARAMETERS.
+           02  ATOGP-ANUM              PIC 9(7).
+           02  ATOGP-RETURN-CODE       PIC 9(1).
+           02  ATOGP-DATE-G.
+               03  ATOGP-DATE-G-M      PIC 9(2).
+               03  ATOGP-DATE-G-D      PIC 9(2).
+               03  ATOGP-DATE-G-Y      PIC 9(4).
+
+      /
+       PROCEDURE DIVISION USING ATOG-PARAMETERS.
+
+       0000-MAIN SECTION.
+       0050-INITIALIZE.
+
+           MOVE ZERO TO ATOGP-RETURN-CODE.
+           MOVE ZERO TO ATOGP-DATE-G.
+
+       0075-VALIDATE-INPUT-DATA.
+           IF ATOGP-ANUM IS NOT NUMERIC
+               MOVE 2 TO ATOGP-RETURN-CODE
+               PERFORM 0900-WRITE-AUDIT-LOG
+               GOBACK.
+
+       0100-COMPUTE-CALENDAR-DATE.
+
+      * ************************************************************* *
+      * THIS IS THE STANDARD FLIEGEL/VAN FLANDERN ALGORITHM FOR       *
+      * CONVERTING A JULIAN DAY NUMBER BACK INTO A GREGORIAN          *
+      * CALENDAR DATE - THE EXACT INVERSE OF THE ALGORITHM Y2KGTOA    *
+      * USES TO COMPUTE THE ASTRONOMICAL NUMBER (WHICH IS THE SAME    *
+      * THING AS A JULIAN DAY NUMBER) FROM A CALENDAR DATE.           *
+      * ************************************************************* *
+
+           ADD 68569 TO ATOGP-ANUM GIVING WORK-L.
+
+           MULTIPLY WORK-L BY 4 GIVING WORK-T1.
+           DIVIDE WORK-T1 BY 146097 GIVING WORK-N.
+
+           MULTIPLY WORK-N BY 146097 GIVING WORK-T1.
+           ADD 3 TO WORK-T1.
+           DIVIDE WORK-T1 BY 4 GIVING WORK-T2.
+           SUBTRACT WORK-T2 FROM WORK-L.
+
+           ADD 1 TO WORK-L GIVING WORK-T1.
+           MULTIPLY WORK-T1 BY 4000 GIVING WORK-T1.
+           DIVIDE WORK-T1 BY 1461001 GIVING WORK-I.
+
+           MULTIPLY WORK-I BY 1461 GIVING WORK-T1.
+           DIVIDE WORK-T1 BY 4 GIVING WORK-T2.
+           SUBTRACT WORK-T2 FROM WORK-L.
+           ADD 31 TO WORK-L.
+
+           MULTIPLY WORK-L BY 80 GIVING WORK-T1.
+           DIVIDE WORK-T1 BY 2447 GIVING WORK-J.
+
+           MULTIPLY WORK-J BY 2447 GIVING WORK-T1.
+           DIVIDE WORK-T1 BY 80 GIVING WORK-T2.
+           SUBTRACT WORK-T2 FROM WORK-L GIVING WORK-K.
+
+           DIVIDE WORK-J BY 11 GIVING WORK-M.
+           MULTIPLY WORK-M BY 12 GIVING WORK-T1.
+           ADD 2 TO WORK-J.
+           SUBTRACT WORK-T1 FROM WORK-J.
+
+           SUBTRACT 49 FROM WORK-N GIVING WORK-T1.
+           MULTIPLY WORK-T1 BY 100 GIVING WORK-T1.
+           ADD WORK-T1 TO WORK-I.
+           ADD WORK-M TO WORK-I.
+
+           MOVE WORK-K TO ATOGP-DATE-G-D.
+           MOVE WORK-J TO ATOGP-DATE-G-M.
+           MOVE WORK-I TO ATOGP-DATE-G-Y.
+
+       0150-VALIDATE-RESULT-YEAR.
+           IF ATOGP-DATE-G-Y < 1601
+           OR ATOGP-DATE-G-Y > 3399
+               MOVE ZERO TO ATOGP-DATE-G
+               MOVE 4 TO ATOGP-RETURN-CODE
+               PERFORM 0900-WRITE-AUDIT-LOG
+               GOBACK.
+
+           PERFORM 0900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+      * ************************************************************* *
+      * THIS PARAGRAPH APPENDS ONE ENTRY TO Y2K-AUDIT.LOG (VIA THE    *
+      * SHARED Y2KALOG SUBROUTINE) RECORDING THE INPUT ASTRONOMICAL   *
+      * NUMBER AND THE RETURN CODE ABOUT TO BE HANDED BACK TO THE     *
+      * CALLER.  IT IS PERFORMED IMMEDIATELY BEFORE EVERY GOBACK IN   *
+      * THIS PROGRAM.                                                 *
+      * ************************************************************* *
+       0900-WRITE-AUDIT-LOG.
+
+           MOVE 'Y2KATOG' TO Y2K-ALOGP-ROUTINE.
+           MOVE SPACES TO Y2K-ALOGP-INPUT.
+           MOVE ATOGP-ANUM TO Y2K-ALOGP-INPUT (1:7).
+           MOVE ATOGP-RETURN-CODE TO Y2K-ALOGP-RETURN-CODE.
+           CALL 'Y2KALOG' USING Y2K-ALOG-PARAMETERS.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       END PROGRAM Y2KATOG.
