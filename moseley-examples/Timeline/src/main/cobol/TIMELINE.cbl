@@ -30,6 +30,27 @@
            SELECT PRINT-FILE ASSIGN TO "timeline.rpt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO "timeline.chk"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "timeline.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUN-CONTROL-STATUS.
+
+           SELECT EXPORT-JSON-FILE ASSIGN TO "timeline.json"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXPORT-XML-FILE ASSIGN TO "timeline.xml"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOCK-FILE ASSIGN TO "TIMELINE.LOCK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOCK-FILE-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -55,11 +76,59 @@
            02  FILLER                  PIC X(01).
            02  TER-EVENT-DESCRIPTION   PIC X(44).
            02  FILLER                  PIC X(25).
+       01  TIMELINE-RELATIONSHIP-RECORD.
+           02  FILLER                  PIC X(02).
+           02  TRR-NAME1               PIC X(35).
+           02  FILLER                  PIC X(01).
+           02  TRR-RELATIONSHIP-CODE   PIC X(01).
+               88  TRR-REL-PARENT-OF   VALUE '1'.
+               88  TRR-REL-SPOUSE-OF   VALUE '2'.
+               88  TRR-REL-SIBLING-OF  VALUE '3'.
+               88  TRR-REL-CHILD-OF    VALUE '4'.
+           02  FILLER                  PIC X(01).
+           02  TRR-NAME2               PIC X(35).
+           02  FILLER                  PIC X(05).
 
        FD  PRINT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 132 CHARACTERS
+               DEPENDING ON PRINT-RECORD-LENGTH
            DATA RECORD IS PRINT-RECORD.
        01  PRINT-RECORD                PIC X(132).
 
+       FD  CHECKPOINT-FILE
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           02  CKR-EVENTS-SEEN         PIC 9(06).
+           02  CKR-PAGE-COUNT          PIC 9(03).
+
+       FD  CSV-FILE
+           DATA RECORD IS CSV-RECORD.
+       01  CSV-RECORD                  PIC X(160).
+
+      * RUN-CONTROL-FILE HOLDS A SINGLE RECORD CARRYING THE LAST RUN   *
+      * NUMBER USED BY ANY PROGRAM IN THIS BATCH PIPELINE SO EVERY     *
+      * OUTPUT FILE (STUDENTS.DAT, SORTSTUD.DAT, TIMELINE.RPT) CAN BE  *
+      * STAMPED WITH ITS OWN RUN NUMBER FROM ONE SHARED SEQUENCE.      *
+       FD  RUN-CONTROL-FILE
+           DATA RECORD IS RUN-CONTROL-RECORD.
+       01  RUN-CONTROL-RECORD          PIC 9(07).
+
+      * EXPORT-JSON-FILE AND EXPORT-XML-FILE ARE THE TWO ALTERNATE      *
+      * OUTPUTS OF MODE=EXPORT, WHICH DUMPS EVERY '0' (INDIVIDUAL) AND  *
+      * '1' (EVENT) RECORD IN TIMELINE.DAT AS JSON OR XML SO A          *
+      * NON-COBOL PROCESS (E.G. A WEB PAGE) CAN READ THEM.              *
+       FD  EXPORT-JSON-FILE
+           DATA RECORD IS EXPORT-JSON-RECORD.
+       01  EXPORT-JSON-RECORD          PIC X(200).
+
+       FD  EXPORT-XML-FILE
+           DATA RECORD IS EXPORT-XML-RECORD.
+       01  EXPORT-XML-RECORD           PIC X(200).
+
+       FD  LOCK-FILE
+           DATA RECORD IS LOCK-RECORD.
+       01  LOCK-RECORD                 PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       * ************************************************************* *
@@ -71,24 +140,171 @@
            02  PAGE-COUNT              PIC 999 VALUE ZERO.
            02  LINE-COUNT              PIC 99  VALUE 99.
            02  PAGE-SIZE               PIC 99  VALUE 42.
+           02  PRINT-RECORD-LENGTH     PIC 9(3) COMP VALUE 132.
            02  WORK-DATE               PIC 9(8).
            02  PTR                     PIC S9(4) COMP.
            02  ELAPSED                 PIC X(35).
            02  EDITED                  PIC Z(4)9.
+           02  EDITED-DAYS             PIC Z(6)9.
            02  SEPARATOR               PIC X(3).
+           02  VALIDATION-ERROR-SWITCH PIC X(1) VALUE 'N'.
+               88  VALIDATION-ERRORS-FOUND
+                                       VALUE 'Y'.
+           02  VALIDATION-ERROR-COUNT  PIC 9(4) VALUE ZERO.
+           02  VALIDATION-RECORD-COUNT PIC 9(6) VALUE ZERO.
+           02  VAL-INDIVIDUAL-COUNT    PIC S9(4) COMP VALUE ZERO.
+           02  VAL-EDITED-COUNT        PIC Z(3)9.
+           02  TIF-TABLE-SIZE-EDITED   PIC ZZ9.
+           02  TOTAL-EVENTS-COUNT      PIC 9(6) VALUE ZERO.
+           02  TOTAL-DETAIL-LINES      PIC 9(6) VALUE ZERO.
+           02  EARLIEST-EVENT-DATE     PIC 9(8) VALUE 99999999.
+           02  LATEST-EVENT-DATE       PIC 9(8) VALUE ZERO.
+           02  DEATH-RECORDED-COUNT    PIC 9(6) VALUE ZERO.
+           02  AGE-BRACKET-MINOR-COUNT PIC 9(6) VALUE ZERO.
+           02  AGE-BRACKET-WORKING-COUNT
+                                       PIC 9(6) VALUE ZERO.
+           02  AGE-BRACKET-SENIOR-COUNT
+                                       PIC 9(6) VALUE ZERO.
+           02  ROSTER-LIVING-COUNT     PIC 9(6) VALUE ZERO.
+           02  GAP-CANDIDATE-COUNT     PIC 9(6) VALUE ZERO.
+           02  GAP-DETAIL-TEXT         PIC X(40).
+           02  EXPORT-FIRST-SWITCH     PIC X(1) VALUE 'N'.
+               88  EXPORT-FIRST-ENTRY-DONE
+                                       VALUE 'Y'.
+           02  EXPORT-PTR              PIC S9(4) COMP.
+           02  CURRENT-RUN-DATE        PIC 9(8) VALUE ZERO.
+           02  SUMMARY-DATE-WORK       PIC X(10).
+           02  WS-CHECKPOINT-STATUS    PIC X(2) VALUE SPACES.
+           02  RESTART-MODE-SWITCH     PIC X(1) VALUE 'N'.
+               88  RESTART-MODE-ON     VALUE 'Y'.
+           02  CHECKPOINT-SKIP-COUNT   PIC 9(6) VALUE ZERO.
+           02  EVENTS-SEEN-COUNT       PIC 9(6) VALUE ZERO.
+           02  CSV-MODE-SWITCH         PIC X(1) VALUE 'N'.
+               88  CSV-MODE-ON         VALUE 'Y'.
+           02  CSV-EVENT-DATE-SAVE     PIC X(12).
+           02  CSV-EVENT-DESC-SAVE     PIC X(44).
+           02  PAGE-EJECT-MODE-SWITCH  PIC X(1) VALUE 'N'.
+               88  PAGE-EJECT-MODE-ON  VALUE 'Y'.
+           02  WS-RUN-CONTROL-STATUS   PIC X(2) VALUE SPACES.
+           02  CURRENT-RUN-NUMBER      PIC 9(07) VALUE ZERO.
+           02  LOCK-FILE-STATUS        PIC X(2) VALUE SPACES.
+               88  LOCK-FILE-OK        VALUE '00'.
+               88  LOCK-FILE-NOT-FOUND VALUE '35'.
+           02  LOCK-FILE-NAME          PIC X(20) VALUE 'TIMELINE.LOCK'.
+           02  LOCK-ACQUIRED-SWITCH    PIC X(1) VALUE 'N'.
+               88  LOCK-ACQUIRED       VALUE 'Y'.
+           02  RELATIONSHIP-CODE-NUMERIC
+                                       PIC 9(1).
+
+      * ************************************************************* *
+      * WORK FIELDS USED ONLY DURING THE FIRST (VALIDATION) PASS OF   *
+      * THE CONTROL FILE.  THESE ARE KEPT SEPARATE FROM THE REPORTING *
+      * PASS'S WORK FIELDS SO NEITHER PASS DISTURBS THE OTHER.        *
+      * ************************************************************* *
+       01  VALIDATION-WORK-FIELDS.
+           02  VAL-GTOA-PARAMETERS.
+               03  VAL-GTOAP-DATEG      PIC 9(8).
+               03  VAL-GTOAP-RC         PIC 9(1).
+               03  VAL-GTOAP-ANUM       PIC S9(7).
+
+      * ************************************************************* *
+      * RUN-TIME ARGUMENTS.  ARGUMENTS ARE OF THE FORM KEYWORD=VALUE  *
+      * (E.G. MODE=SAGE) OR A BARE KEYWORD (E.G. SAGE).  UNRECOGNIZED *
+      * ARGUMENTS ARE IGNORED.                                        *
+      * ************************************************************* *
+       01  TIMELINE-ARGUMENT-FIELDS.
+           02  TAF-ARGUMENT-COUNT      PIC 9(2) COMP.
+           02  TAF-ARGUMENT-NBR        PIC 9(2) COMP.
+           02  TAF-ARGUMENT-INPUT      PIC X(60).
+           02  TAF-ARGUMENT-KEYWORD    PIC X(20).
+           02  TAF-ARGUMENT-VALUE      PIC X(40).
+           02  AGE-MODE-SWITCH         PIC X(1) VALUE 'L'.
+               88  AGE-MODE-IS-LAGE    VALUE 'L'.
+               88  AGE-MODE-IS-SAGE    VALUE 'S'.
+           02  TAF-REQUESTED-MAX       PIC S9(3) COMP.
+           02  TAF-REQUESTED-PAGE-SIZE PIC S9(3) COMP.
+           02  TAF-REQUESTED-WIDTH     PIC S9(3) COMP.
+           02  TAF-FROM-DATE           PIC 9(8) VALUE ZERO.
+           02  TAF-TO-DATE             PIC 9(8) VALUE 99999999.
+           02  TAF-NAME-FILTER         PIC X(35) VALUE SPACES.
+           02  REPORT-MODE-SWITCH      PIC X(1) VALUE 'F'.
+               88  REPORT-MODE-IS-FULL    VALUE 'F'.
+               88  REPORT-MODE-IS-ROSTER  VALUE 'R'.
+               88  REPORT-MODE-IS-EXPORT  VALUE 'X'.
+           02  TAF-ASOF-DATE           PIC 9(8) VALUE ZERO.
+           02  ASOF-MODE-SWITCH        PIC X(1) VALUE 'N'.
+               88  ASOF-MODE-ON        VALUE 'Y'.
+           02  GAP-REPORT-SWITCH       PIC X(1) VALUE 'N'.
+               88  GAP-REPORT-ON       VALUE 'Y'.
+           02  TAF-GAP-YEARS           PIC S9(3) COMP VALUE +5.
+           02  EXPORT-FORMAT-SWITCH    PIC X(1) VALUE 'J'.
+               88  EXPORT-FORMAT-IS-JSON  VALUE 'J'.
+               88  EXPORT-FORMAT-IS-XML   VALUE 'X'.
+
+      * ************************************************************* *
+      * WORK FIELDS USED TO TEST WHETHER AN INDIVIDUAL'S NAME         *
+      * CONTAINS THE NAME=  RUN-TIME FILTER VALUE.                    *
+      * ************************************************************* *
+       01  NAME-FILTER-WORK-FIELDS.
+           02  NAME-UPPER-WORK         PIC X(35).
+           02  NAME-FILTER-LENGTH      PIC S9(2) COMP.
+           02  NAME-SCAN-INDEX         PIC S9(2) COMP.
+           02  NAME-SCAN-LIMIT         PIC S9(2) COMP.
+           02  NAME-MATCH-SWITCH       PIC X(1).
+               88  NAME-MATCH-FOUND    VALUE 'Y'.
 
       * ************************************************************* *
       * FIELDS TO STORE INFORMATION FOR INDIVIDUALS FROM THE TYPE '0' *
-      * RECORDS IN THE CONTROL FILE.                                  *
+      * RECORDS IN THE CONTROL FILE.  TIF-MAX DEFAULTS TO THE FULL    *
+      * SIZE OF TIF-ENTRY, BUT MAY BE LOWERED AT RUN TIME WITH THE    *
+      * PEOPLE=NNN ARGUMENT (SEE 0065-PARSE-ONE-ARGUMENT).            *
       * ************************************************************* *
        01  TIMELINE-INDIVIDUAL-FIELDS.
-           02  TIF-MAX                 PIC S9(2) VALUE +15.
-           02  TIF-HI                  PIC S9(2) VALUE +0.
-           02  TIF-ENTRY               OCCURS 15 TIMES
+           02  TIF-TABLE-SIZE          PIC S9(3) VALUE +200.
+           02  TIF-MAX                 PIC S9(3) VALUE +200.
+           02  TIF-HI                  PIC S9(3) VALUE +0.
+           02  TIF-ENTRY               OCCURS 200 TIMES
                                        INDEXED BY TIF-INDEX.
-               03  TIF-BIRTH-DATE      PIC 9(08).
+               03  TIF-BIRTH-DATE      PIC 9(08) COMP-3.
                03  TIF-NAME            PIC X(35).
-               03  TIF-DEATH-DATE      PIC 9(08).
+               03  TIF-NAME-CLEAN      PIC X(35).
+               03  TIF-DEATH-DATE      PIC 9(08) COMP-3.
+               03  TIF-LATEST-EVENT-DATE
+                                       PIC 9(08) COMP-3.
+
+      * ************************************************************* *
+      * FIELDS TO STORE INFORMATION FOR RELATIONSHIPS FROM THE TYPE   *
+      * '2' RECORDS IN THE CONTROL FILE, EACH LINKING TWO NAMES       *
+      * ALREADY STORED IN TIF-ENTRY.                                  *
+      * ************************************************************* *
+       01  TIMELINE-RELATIONSHIP-FIELDS.
+           02  TRF-TABLE-SIZE          PIC S9(3) VALUE +200.
+           02  TRF-HI                  PIC S9(3) VALUE +0.
+           02  TRF-ENTRY               OCCURS 200 TIMES
+                                       INDEXED BY TRF-INDEX.
+               03  TRF-NAME1              PIC X(35).
+               03  TRF-RELATIONSHIP-CODE  PIC X(01).
+               03  TRF-NAME2              PIC X(35).
+
+      * ************************************************************* *
+      * THIS TABLE MAPS EACH RELATIONSHIP CODE TO THE LABEL PRINTED   *
+      * UNDER NAME1'S AGE LINE (THE FORWARD LABEL) AND THE LABEL      *
+      * PRINTED UNDER NAME2'S AGE LINE (THE INVERSE LABEL).           *
+      * ************************************************************* *
+       01  RELATIONSHIP-LABEL-INIT.
+           02  FILLER PIC X(15) VALUE 'PARENT OF      '.
+           02  FILLER PIC X(15) VALUE 'CHILD OF       '.
+           02  FILLER PIC X(15) VALUE 'SPOUSE OF      '.
+           02  FILLER PIC X(15) VALUE 'SPOUSE OF      '.
+           02  FILLER PIC X(15) VALUE 'SIBLING OF     '.
+           02  FILLER PIC X(15) VALUE 'SIBLING OF     '.
+           02  FILLER PIC X(15) VALUE 'CHILD OF       '.
+           02  FILLER PIC X(15) VALUE 'PARENT OF      '.
+       01  RELATIONSHIP-LABEL-TABLE   REDEFINES
+                                       RELATIONSHIP-LABEL-INIT.
+           02  RELATIONSHIP-LABEL-ENTRY   OCCURS 4 TIMES.
+               03  RLE-FORWARD-LABEL      PIC X(15).
+               03  RLE-INVERSE-LABEL      PIC X(15).
 
         COPY Y2K.
 
@@ -108,7 +324,10 @@
        01  HEADING-2.
            02  FILLER  PIC X(6) VALUE 'TIME: '.
            02  H2-TIME PIC X(11).
-           02  FILLER  PIC X(98) VALUE SPACES.
+           02  FILLER  PIC X(10) VALUE SPACES.
+           02  FILLER  PIC X(5) VALUE 'RUN: '.
+           02  H2-RUN-NUMBER PIC Z(6)9.
+           02  FILLER  PIC X(76) VALUE SPACES.
            02  FILLER  PIC X(9) VALUE 'PAGE:   '.
            02  H2-PAGE PIC ZZ9.
            02  FILLER  PIC X(5) VALUE SPACES.
@@ -123,30 +342,883 @@
            02  DL-INDIVIDUAL           PIC X(35).
            02  DL-AGE                  PIC X(84).
 
+       01  SUMMARY-HEADING.
+           02  FILLER  PIC X(37) VALUE SPACES.
+           02  FILLER  PIC X(21) VALUE
+               'END OF REPORT SUMMARY'.
+           02  FILLER  PIC X(74) VALUE SPACES.
+
+       01  SUMMARY-LINE.
+           02  SL-LABEL                PIC X(40).
+           02  SL-VALUE                PIC Z(6)9.
+           02  FILLER                  PIC X(85).
+
+       01  SUMMARY-DATE-LINE.
+           02  SDL-LABEL                PIC X(40).
+           02  SDL-DATE                 PIC X(10).
+           02  FILLER                   PIC X(82).
+
+       01  ROSTER-HEADING.
+           02  FILLER  PIC X(40) VALUE SPACES.
+           02  FILLER  PIC X(20) VALUE 'LIVING ROSTER AS OF'.
+           02  FILLER  PIC X(01) VALUE SPACE.
+           02  RH-ASOF-DATE            PIC X(10).
+           02  FILLER  PIC X(61) VALUE SPACES.
+
+       01  ROSTER-DETAIL-LINE.
+           02  RDL-NAME                PIC X(35).
+           02  FILLER                  PIC X(05) VALUE SPACES.
+           02  FILLER  PIC X(12) VALUE 'BIRTH DATE: '.
+           02  RDL-BIRTH-DATE          PIC X(10).
+           02  FILLER                  PIC X(70) VALUE SPACES.
+
+       01  ROSTER-TOTAL-LINE.
+           02  RTL-LABEL               PIC X(40).
+           02  RTL-VALUE               PIC Z(6)9.
+           02  FILLER                  PIC X(85).
+
+       01  GAP-HEADING.
+           02  FILLER  PIC X(48) VALUE SPACES.
+           02  FILLER  PIC X(36) VALUE
+               'GAP ANALYSIS - INDIVIDUALS OF NOTE'.
+           02  FILLER  PIC X(48) VALUE SPACES.
+
+       01  GAP-DETAIL-LINE.
+           02  GDL-NAME                PIC X(35).
+           02  FILLER                  PIC X(05) VALUE SPACES.
+           02  GDL-DETAIL              PIC X(40).
+           02  FILLER                  PIC X(52) VALUE SPACES.
+
+       01  GAP-TOTAL-LINE.
+           02  GTL-LABEL               PIC X(40).
+           02  GTL-VALUE               PIC Z(6)9.
+           02  FILLER                  PIC X(85).
+
+       01  RELATIONSHIP-LINE.
+           02  FILLER                  PIC X(17) VALUE SPACES.
+           02  RL-LABEL                PIC X(15).
+           02  FILLER                  PIC X(01) VALUE SPACE.
+           02  RL-NAME                 PIC X(35).
+           02  FILLER                  PIC X(64) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        0000-MAIN SECTION.
        0050-SETUP.
 
            MOVE FUNCTION CURRENT-DATE(1:8) TO WORK-DATE.
-           MOVE WORK-DATE(1:4) TO H1-DATE(7:4).
-           MOVE WORK-DATE(5:2) TO H1-DATE(1:2).
-           MOVE WORK-DATE(7:2) TO H1-DATE(4:2).
+           MOVE WORK-DATE TO CURRENT-RUN-DATE.
+           MOVE WORK-DATE(5:2) TO Y2K-DFMTP-DATEIN(1:2).
+           MOVE WORK-DATE(7:2) TO Y2K-DFMTP-DATEIN(3:2).
+           MOVE WORK-DATE(1:4) TO Y2K-DFMTP-DATEIN(5:4).
+           SET DFMT-MAJOR-COMMERCIAL TO TRUE.
+           SET DFMT-MINOR-SLASH TO TRUE.
+           MOVE SPACES TO Y2K-DFMTP-OUTPUT.
+           CALL 'Y2KDFMT' USING Y2K-DFMT-PARAMETERS.
+           MOVE Y2K-DFMTP-OUTPUT(1:10) TO H1-DATE.
            MOVE FUNCTION LOCALE-TIME(FUNCTION CURRENT-DATE(9:6))
              TO H2-TIME.
 
+           PERFORM 0055-ACQUIRE-LOCK
+              THRU 0055-ACQUIRE-LOCK-EXIT.
+
+           PERFORM 0085-GET-RUN-NUMBER
+              THRU 0085-GET-RUN-NUMBER-EXIT.
+           MOVE CURRENT-RUN-NUMBER TO H2-RUN-NUMBER.
+
+           PERFORM 0060-PARSE-ARGUMENTS.
+           PERFORM 0080-LOAD-CHECKPOINT
+              THRU 0080-LOAD-CHECKPOINT-EXIT.
+           PERFORM 0090-VALIDATE-DATA-FILE.
+           IF VALIDATION-ERRORS-FOUND
+               GO TO 0999-ABORT-RUN
+           END-IF.
+           GO TO 0100-CONTROL.
+
+       0060-PARSE-ARGUMENTS.
+
+           ACCEPT TAF-ARGUMENT-COUNT FROM ARGUMENT-NUMBER.
+           PERFORM 0065-PARSE-ONE-ARGUMENT
+              VARYING TAF-ARGUMENT-NBR FROM 1 BY 1
+              UNTIL TAF-ARGUMENT-NBR > TAF-ARGUMENT-COUNT.
+
+           IF TAF-ASOF-DATE EQUAL ZERO
+               MOVE CURRENT-RUN-DATE TO TAF-ASOF-DATE
+           END-IF.
+
+       0065-PARSE-ONE-ARGUMENT.
+
+           DISPLAY TAF-ARGUMENT-NBR UPON ARGUMENT-NUMBER.
+           ACCEPT TAF-ARGUMENT-INPUT FROM ARGUMENT-VALUE.
+           MOVE SPACES TO TAF-ARGUMENT-KEYWORD, TAF-ARGUMENT-VALUE.
+           UNSTRING TAF-ARGUMENT-INPUT DELIMITED BY '='
+             INTO TAF-ARGUMENT-KEYWORD, TAF-ARGUMENT-VALUE.
+           INSPECT TAF-ARGUMENT-KEYWORD
+             CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                     TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+           EVALUATE TAF-ARGUMENT-KEYWORD
+               WHEN 'MODE'
+                   EVALUATE TAF-ARGUMENT-VALUE
+                       WHEN 'SAGE'
+                           SET AGE-MODE-IS-SAGE TO TRUE
+                       WHEN 'LAGE'
+                           SET AGE-MODE-IS-LAGE TO TRUE
+                       WHEN 'ROSTER'
+                           SET REPORT-MODE-IS-ROSTER TO TRUE
+                       WHEN 'EXPORT'
+                           SET REPORT-MODE-IS-EXPORT TO TRUE
+                   END-EVALUATE
+               WHEN 'FORMAT'
+                   EVALUATE TAF-ARGUMENT-VALUE
+                       WHEN 'JSON'
+                           SET EXPORT-FORMAT-IS-JSON TO TRUE
+                       WHEN 'XML'
+                           SET EXPORT-FORMAT-IS-XML TO TRUE
+                       WHEN OTHER
+                           DISPLAY 'FORMAT= VALUE IGNORED - MUST BE '
+                              'JSON OR XML'
+                   END-EVALUATE
+               WHEN 'ASOF'
+                   IF FUNCTION TRIM(TAF-ARGUMENT-VALUE) IS NUMERIC
+                       COMPUTE TAF-ASOF-DATE =
+                           FUNCTION NUMVAL(
+                               FUNCTION TRIM(TAF-ARGUMENT-VALUE))
+                       SET ASOF-MODE-ON TO TRUE
+                   ELSE
+                       DISPLAY 'ASOF= VALUE IGNORED - NOT NUMERIC '
+                          '(EXPECT YYYYMMDD)'
+                   END-IF
+               WHEN 'PEOPLE'
+                   IF FUNCTION TRIM(TAF-ARGUMENT-VALUE) IS NUMERIC
+                       COMPUTE TAF-REQUESTED-MAX =
+                           FUNCTION NUMVAL(
+                               FUNCTION TRIM(TAF-ARGUMENT-VALUE))
+                       IF TAF-REQUESTED-MAX > ZERO
+                          AND TAF-REQUESTED-MAX
+                              NOT GREATER THAN TIF-TABLE-SIZE
+                           MOVE TAF-REQUESTED-MAX TO TIF-MAX
+                       ELSE
+                           MOVE TIF-TABLE-SIZE TO TIF-TABLE-SIZE-EDITED
+                           DISPLAY 'PEOPLE= VALUE IGNORED - MUST BE '
+                              '1 THROUGH '
+                              FUNCTION TRIM(TIF-TABLE-SIZE-EDITED)
+                       END-IF
+                   ELSE
+                       DISPLAY 'PEOPLE= VALUE IGNORED - NOT NUMERIC'
+                   END-IF
+               WHEN 'FROM'
+                   IF FUNCTION TRIM(TAF-ARGUMENT-VALUE) IS NUMERIC
+                       COMPUTE TAF-FROM-DATE =
+                           FUNCTION NUMVAL(
+                               FUNCTION TRIM(TAF-ARGUMENT-VALUE))
+                   ELSE
+                       DISPLAY 'FROM= VALUE IGNORED - NOT NUMERIC '
+                          '(EXPECT YYYYMMDD)'
+                   END-IF
+               WHEN 'TO'
+                   IF FUNCTION TRIM(TAF-ARGUMENT-VALUE) IS NUMERIC
+                       COMPUTE TAF-TO-DATE =
+                           FUNCTION NUMVAL(
+                               FUNCTION TRIM(TAF-ARGUMENT-VALUE))
+                   ELSE
+                       DISPLAY 'TO= VALUE IGNORED - NOT NUMERIC '
+                          '(EXPECT YYYYMMDD)'
+                   END-IF
+               WHEN 'NAME'
+                   MOVE TAF-ARGUMENT-VALUE TO TAF-NAME-FILTER
+                   INSPECT TAF-NAME-FILTER
+                     CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                             TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+               WHEN 'GAPYEARS'
+                   IF FUNCTION TRIM(TAF-ARGUMENT-VALUE) IS NUMERIC
+                       COMPUTE TAF-GAP-YEARS =
+                           FUNCTION NUMVAL(
+                               FUNCTION TRIM(TAF-ARGUMENT-VALUE))
+                       SET GAP-REPORT-ON TO TRUE
+                   ELSE
+                       DISPLAY 'GAPYEARS= VALUE IGNORED - NOT NUMERIC'
+                   END-IF
+               WHEN 'PAGES'
+                   IF FUNCTION TRIM(TAF-ARGUMENT-VALUE) IS NUMERIC
+                       COMPUTE TAF-REQUESTED-PAGE-SIZE =
+                           FUNCTION NUMVAL(
+                               FUNCTION TRIM(TAF-ARGUMENT-VALUE))
+                       IF TAF-REQUESTED-PAGE-SIZE > ZERO
+                          AND TAF-REQUESTED-PAGE-SIZE NOT GREATER THAN 99
+                           MOVE TAF-REQUESTED-PAGE-SIZE TO PAGE-SIZE
+                       ELSE
+                           DISPLAY 'PAGES= VALUE IGNORED - MUST BE '
+                              '1 THROUGH 99'
+                       END-IF
+                   ELSE
+                       DISPLAY 'PAGES= VALUE IGNORED - NOT NUMERIC'
+                   END-IF
+               WHEN 'WIDTH'
+                   IF FUNCTION TRIM(TAF-ARGUMENT-VALUE) IS NUMERIC
+                       COMPUTE TAF-REQUESTED-WIDTH =
+                           FUNCTION NUMVAL(
+                               FUNCTION TRIM(TAF-ARGUMENT-VALUE))
+                       IF TAF-REQUESTED-WIDTH > ZERO
+                          AND TAF-REQUESTED-WIDTH NOT GREATER THAN 132
+                           MOVE TAF-REQUESTED-WIDTH
+                             TO PRINT-RECORD-LENGTH
+                       ELSE
+                           DISPLAY 'WIDTH= VALUE IGNORED - MUST BE '
+                              '1 THROUGH 132'
+                       END-IF
+                   ELSE
+                       DISPLAY 'WIDTH= VALUE IGNORED - NOT NUMERIC'
+                   END-IF
+               WHEN 'RESTART'
+                   SET RESTART-MODE-ON TO TRUE
+               WHEN 'CSV'
+                   SET CSV-MODE-ON TO TRUE
+               WHEN 'EJECT'
+                   SET PAGE-EJECT-MODE-ON TO TRUE
+               WHEN 'GAPS'
+                   SET GAP-REPORT-ON TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      * ************************************************************* *
+      * IF THE RESTART ARGUMENT WAS GIVEN, THIS PARAGRAPH READS ANY   *
+      * CHECKPOINT RECORD LEFT BY A PRIOR, INTERRUPTED RUN SO THAT    *
+      * EVENTS ALREADY REPORTED ARE NOT REPEATED AND PAGE NUMBERING   *
+      * CONTINUES WHERE THE PRIOR RUN LEFT OFF.  IF NO CHECKPOINT     *
+      * FILE IS FOUND THIS IS TREATED AS AN ORDINARY, FRESH RUN.      *
+      * ************************************************************* *
+       0080-LOAD-CHECKPOINT.
+
+           IF NOT RESTART-MODE-ON
+               GO TO 0080-LOAD-CHECKPOINT-EXIT
+           END-IF.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT EQUAL '00'
+               GO TO 0080-LOAD-CHECKPOINT-EXIT
+           END-IF.
+
+           READ CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS EQUAL '00'
+               MOVE CKR-EVENTS-SEEN TO CHECKPOINT-SKIP-COUNT
+               MOVE CKR-PAGE-COUNT TO PAGE-COUNT
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       0080-LOAD-CHECKPOINT-EXIT.
+           EXIT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+      * ************************************************************* *
+      * THIS PARAGRAPH GUARDS AGAINST TWO RUNS OF TIMELINE WRITING TO  *
+      * THE SAME OUTPUT FILES (TIMELINE.RPT, TIMELINE.CHK, ETC.) AT    *
+      * THE SAME TIME.  IF TIMELINE.LOCK ALREADY EXISTS, ANOTHER RUN   *
+      * STILL HOLDS IT, SO THIS RUN DISPLAYS A MESSAGE AND ABORTS      *
+      * RATHER THAN RISK A CLOBBERED OR HALF-WRITTEN REPORT.           *
+      * OTHERWISE IT CREATES TIMELINE.LOCK SO IT BECOMES THE HOLDER.   *
+      * 0058-RELEASE-LOCK REMOVES TIMELINE.LOCK AGAIN AND MUST BE      *
+      * PERFORMED BEFORE EVERY STOP RUN ONCE THE LOCK HAS BEEN TAKEN.  *
+      * ************************************************************* *
+       0055-ACQUIRE-LOCK.
+
+           OPEN INPUT LOCK-FILE.
+           IF LOCK-FILE-OK
+               CLOSE LOCK-FILE
+               DISPLAY 'TIMELINE.LOCK IS HELD BY ANOTHER RUN - '
+                  'TRY AGAIN ONCE THAT RUN HAS FINISHED'
+               GO TO 0999-ABORT-RUN
+           END-IF.
+
+           OPEN OUTPUT LOCK-FILE.
+           MOVE SPACES TO LOCK-RECORD.
+           STRING 'LOCKED BY TIMELINE RUN ' DELIMITED BY SIZE
+                  CURRENT-RUN-NUMBER DELIMITED BY SIZE
+             INTO LOCK-RECORD.
+           WRITE LOCK-RECORD.
+           CLOSE LOCK-FILE.
+           SET LOCK-ACQUIRED TO TRUE.
+
+       0055-ACQUIRE-LOCK-EXIT.
+           EXIT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0058-RELEASE-LOCK.
+
+           IF LOCK-ACQUIRED
+               CALL 'CBL_DELETE_FILE' USING LOCK-FILE-NAME
+               MOVE 'N' TO LOCK-ACQUIRED-SWITCH
+           END-IF.
+
+       0058-RELEASE-LOCK-EXIT.
+           EXIT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+      * ************************************************************* *
+      * THIS PARAGRAPH READS THE LAST RUN NUMBER LEFT IN RUNCTL.DAT BY *
+      * ANY PROGRAM IN THIS BATCH PIPELINE, ADDS ONE, AND WRITES THE   *
+      * NEW VALUE BACK SO EVERY OUTPUT FILE THIS RUN PRODUCES CAN BE   *
+      * STAMPED WITH THE SAME RUN NUMBER.  IF RUNCTL.DAT DOES NOT YET  *
+      * EXIST THIS IS TREATED AS RUN NUMBER ONE.                       *
+      * ************************************************************* *
+       0085-GET-RUN-NUMBER.
+
+           OPEN INPUT RUN-CONTROL-FILE.
+           IF WS-RUN-CONTROL-STATUS EQUAL '00'
+               READ RUN-CONTROL-FILE
+                   AT END
+                       MOVE ZERO TO CURRENT-RUN-NUMBER
+                   NOT AT END
+                       MOVE RUN-CONTROL-RECORD TO CURRENT-RUN-NUMBER
+               END-READ
+               CLOSE RUN-CONTROL-FILE
+           ELSE
+               MOVE ZERO TO CURRENT-RUN-NUMBER
+           END-IF.
+
+           ADD 1 TO CURRENT-RUN-NUMBER.
+
+           OPEN OUTPUT RUN-CONTROL-FILE.
+           MOVE CURRENT-RUN-NUMBER TO RUN-CONTROL-RECORD.
+           WRITE RUN-CONTROL-RECORD.
+           CLOSE RUN-CONTROL-FILE.
+
+       0085-GET-RUN-NUMBER-EXIT.
+           EXIT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+      * ************************************************************* *
+      * THIS IS THE FIRST (VALIDATION) PASS OF THE CONTROL FILE.  IT  *
+      * READS EVERY RECORD AND CHECKS DATES AND TABLE LIMITS BEFORE   *
+      * THE SECOND (REPORTING) PASS IS ALLOWED TO BEGIN, SO THAT A    *
+      * BAD RECORD ANYWHERE IN THE FILE IS CAUGHT AND REPORTED IN A   *
+      * SINGLE RUN RATHER THAN ONE RECORD AT A TIME.                  *
+      * ************************************************************* *
+       0090-VALIDATE-DATA-FILE.
+
+           OPEN INPUT TIMELINE-DATA-FILE.
+           PERFORM 0091-VALIDATE-READ-RECORD.
+           PERFORM 0092-VALIDATE-ONE-RECORD
+             UNTIL END-OF-DATA.
+           CLOSE TIMELINE-DATA-FILE.
+           MOVE 'N' TO END-OF-DATA-SWITCH.
+
+           IF VALIDATION-ERROR-COUNT NOT EQUAL ZERO
+               SET VALIDATION-ERRORS-FOUND TO TRUE
+               MOVE VALIDATION-ERROR-COUNT TO VAL-EDITED-COUNT
+               DISPLAY FUNCTION TRIM(VAL-EDITED-COUNT)
+                  ' ERROR(S) FOUND IN TIMELINE.DAT - REPORT NOT '
+                  'PRODUCED'
+           END-IF.
+
+       0091-VALIDATE-READ-RECORD.
+
+           READ TIMELINE-DATA-FILE
+             AT END MOVE 'Y' TO END-OF-DATA-SWITCH.
+           IF NOT END-OF-DATA
+               ADD 1 TO VALIDATION-RECORD-COUNT
+           END-IF.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0092-VALIDATE-ONE-RECORD.
+
+           EVALUATE TDR-RECORD-TYPE
+               WHEN '0'
+                   PERFORM 0093-VALIDATE-INDIVIDUAL-RECORD
+                      THRU 0093-VALIDATE-INDIVIDUAL-RECORD-EXIT
+               WHEN '1'
+                   PERFORM 0094-VALIDATE-EVENT-RECORD
+               WHEN '2'
+                   PERFORM 0095-VALIDATE-RELATIONSHIP-RECORD
+               WHEN OTHER *> IGNORE COMMENTS
+                   CONTINUE
+           END-EVALUATE.
+
+           PERFORM 0091-VALIDATE-READ-RECORD.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0093-VALIDATE-INDIVIDUAL-RECORD.
+
+           ADD 1 TO VAL-INDIVIDUAL-COUNT.
+           IF VAL-INDIVIDUAL-COUNT GREATER THAN TIF-MAX
+               ADD 1 TO VALIDATION-ERROR-COUNT
+               DISPLAY 'RECORD ' VALIDATION-RECORD-COUNT
+                  ': NUMBER OF INDIVIDUAL RECORDS EXCEEDS TABLE LIMIT'
+               GO TO 0093-VALIDATE-INDIVIDUAL-RECORD-EXIT
+           END-IF.
+
+           MOVE TIR-BIRTH-DATE(5:2) TO WORK-DATE(1:2).
+           MOVE TIR-BIRTH-DATE(7:2) TO WORK-DATE(3:2).
+           MOVE TIR-BIRTH-DATE(1:4) TO WORK-DATE(5:4).
+           MOVE WORK-DATE TO VAL-GTOAP-DATEG.
+           CALL 'Y2KGTOA' USING VAL-GTOA-PARAMETERS.
+           IF VAL-GTOAP-RC NOT EQUAL ZERO
+               ADD 1 TO VALIDATION-ERROR-COUNT
+               DISPLAY 'RECORD ' VALIDATION-RECORD-COUNT
+                  ': INVALID BIRTH DATE'
+               GO TO 0093-VALIDATE-INDIVIDUAL-RECORD-EXIT
+           END-IF.
+
+           IF TIR-DEATH-DATE-X NOT EQUAL SPACES
+               MOVE TIR-DEATH-DATE(5:2) TO WORK-DATE(1:2)
+               MOVE TIR-DEATH-DATE(7:2) TO WORK-DATE(3:2)
+               MOVE TIR-DEATH-DATE(1:4) TO WORK-DATE(5:4)
+               MOVE WORK-DATE TO VAL-GTOAP-DATEG
+               CALL 'Y2KGTOA' USING VAL-GTOA-PARAMETERS
+               IF VAL-GTOAP-RC NOT EQUAL ZERO
+                   ADD 1 TO VALIDATION-ERROR-COUNT
+                   DISPLAY 'RECORD ' VALIDATION-RECORD-COUNT
+                      ': INVALID DEATH DATE'
+                   GO TO 0093-VALIDATE-INDIVIDUAL-RECORD-EXIT
+               END-IF
+               IF TIR-DEATH-DATE LESS THAN TIR-BIRTH-DATE
+                   ADD 1 TO VALIDATION-ERROR-COUNT
+                   DISPLAY 'RECORD ' VALIDATION-RECORD-COUNT
+                      ': DEATH DATE PRECEDES BIRTH DATE'
+               END-IF
+           END-IF.
+
+       0093-VALIDATE-INDIVIDUAL-RECORD-EXIT.
+           EXIT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0094-VALIDATE-EVENT-RECORD.
+
+           MOVE TER-EVENT-DATE(5:2) TO WORK-DATE(1:2).
+           MOVE TER-EVENT-DATE(7:2) TO WORK-DATE(3:2).
+           MOVE TER-EVENT-DATE(1:4) TO WORK-DATE(5:4).
+           MOVE WORK-DATE TO VAL-GTOAP-DATEG.
+           CALL 'Y2KGTOA' USING VAL-GTOA-PARAMETERS.
+           IF VAL-GTOAP-RC NOT EQUAL ZERO
+               ADD 1 TO VALIDATION-ERROR-COUNT
+               DISPLAY 'RECORD ' VALIDATION-RECORD-COUNT
+                  ': INVALID EVENT DATE'
+           END-IF.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0095-VALIDATE-RELATIONSHIP-RECORD.
+
+           IF NOT TRR-REL-PARENT-OF
+              AND NOT TRR-REL-SPOUSE-OF
+              AND NOT TRR-REL-SIBLING-OF
+              AND NOT TRR-REL-CHILD-OF
+               ADD 1 TO VALIDATION-ERROR-COUNT
+               DISPLAY 'RECORD ' VALIDATION-RECORD-COUNT
+                  ': INVALID RELATIONSHIP CODE'
+           END-IF.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0999-ABORT-RUN.
+
+           DISPLAY 'TIMELINE REPORT NOT PRODUCED - CORRECT THE '
+                    'ERRORS LISTED ABOVE AND RERUN'.
+           PERFORM 0058-RELEASE-LOCK
+              THRU 0058-RELEASE-LOCK-EXIT.
+           STOP RUN.
+      * - - - - - - - - - - - - - - - - PROGRAM EXIT POINT
+
        0100-CONTROL.
 
-           OPEN INPUT TIMELINE-DATA-FILE,
-                OUTPUT PRINT-FILE.
+           OPEN INPUT TIMELINE-DATA-FILE.
+
+           IF REPORT-MODE-IS-ROSTER
+               GO TO 0150-RUN-ROSTER-MODE
+           END-IF.
+
+           IF REPORT-MODE-IS-EXPORT
+               GO TO 0170-RUN-EXPORT-MODE
+           END-IF.
+
+           IF CHECKPOINT-SKIP-COUNT GREATER THAN ZERO
+               OPEN EXTEND PRINT-FILE
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+           END-IF.
+           IF CSV-MODE-ON
+               IF CHECKPOINT-SKIP-COUNT GREATER THAN ZERO
+                   OPEN EXTEND CSV-FILE
+               ELSE
+                   OPEN OUTPUT CSV-FILE
+                   MOVE 'EVENT DATE,EVENT DESCRIPTION,INDIVIDUAL,AGE'
+                     TO CSV-RECORD
+                   WRITE CSV-RECORD
+               END-IF
+           END-IF.
            PERFORM 0200-READ-DATA-FILE.
            PERFORM 0300-PROCESS-DATA
               THRU 0399-PROCESS-DATA-EXIT
              UNTIL END-OF-DATA.
+           PERFORM 0700-PRINT-SUMMARY.
+           IF GAP-REPORT-ON
+               PERFORM 0710-PRINT-GAP-REPORT
+                  THRU 0719-PRINT-GAP-REPORT-EXIT
+           END-IF.
+           CLOSE TIMELINE-DATA-FILE, PRINT-FILE.
+           IF CSV-MODE-ON
+               CLOSE CSV-FILE
+           END-IF.
+           PERFORM 0058-RELEASE-LOCK
+              THRU 0058-RELEASE-LOCK-EXIT.
+           STOP RUN.
+      * - - - - - - - - - - - - - - - - PROGRAM EXIT POINT
+
+      * ************************************************************* *
+      * MODE=ROSTER IS A SEPARATE, SIMPLER RUN MODE THAT SKIPS EVENT   *
+      * PROCESSING ENTIRELY AND SIMPLY LISTS EVERY '0' RECORD FROM     *
+      * TIMELINE.DAT THAT WAS STILL LIVING AS OF THE AS-OF DATE        *
+      * (ASOF=YYYYMMDD, DEFAULTING TO TODAY IF NOT GIVEN) - THAT IS,   *
+      * EVERY INDIVIDUAL WITH NO TIR-DEATH-DATE RECORDED AT ALL, OR    *
+      * WHOSE RECORDED DEATH DATE FALLS AFTER THE AS-OF DATE.          *
+      * ************************************************************* *
+       0150-RUN-ROSTER-MODE.
+
+           IF TAF-ASOF-DATE EQUAL ZERO
+               MOVE CURRENT-RUN-DATE TO TAF-ASOF-DATE
+           END-IF.
+
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM 0155-PRINT-ROSTER-HEADING.
+           PERFORM 0200-READ-DATA-FILE.
+           PERFORM 0160-PROCESS-ROSTER-RECORD
+              THRU 0169-PROCESS-ROSTER-RECORD-EXIT
+             UNTIL END-OF-DATA.
+           PERFORM 0180-PRINT-ROSTER-TOTAL.
            CLOSE TIMELINE-DATA-FILE, PRINT-FILE.
+           PERFORM 0058-RELEASE-LOCK
+              THRU 0058-RELEASE-LOCK-EXIT.
            STOP RUN.
       * - - - - - - - - - - - - - - - - PROGRAM EXIT POINT
 
+       0155-PRINT-ROSTER-HEADING.
+
+           MOVE TAF-ASOF-DATE TO WORK-DATE.
+           MOVE WORK-DATE(5:2) TO Y2K-DFMTP-DATEIN(1:2).
+           MOVE WORK-DATE(7:2) TO Y2K-DFMTP-DATEIN(3:2).
+           MOVE WORK-DATE(1:4) TO Y2K-DFMTP-DATEIN(5:4).
+           SET DFMT-MAJOR-COMMERCIAL TO TRUE.
+           SET DFMT-MINOR-SLASH TO TRUE.
+           MOVE SPACES TO Y2K-DFMTP-OUTPUT.
+           CALL 'Y2KDFMT' USING Y2K-DFMT-PARAMETERS.
+           MOVE Y2K-DFMTP-OUTPUT(1:10) TO RH-ASOF-DATE.
+
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO H2-PAGE.
+           WRITE PRINT-RECORD FROM HEADING-1 BEFORE ADVANCING 1.
+           WRITE PRINT-RECORD FROM HEADING-2 BEFORE ADVANCING 2.
+           WRITE PRINT-RECORD FROM ROSTER-HEADING BEFORE ADVANCING 2.
+           MOVE 5 TO LINE-COUNT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0160-PROCESS-ROSTER-RECORD.
+
+           IF TDR-RECORD-TYPE EQUAL '0'
+               IF TIR-DEATH-DATE-X EQUAL SPACES
+               OR TIR-DEATH-DATE GREATER THAN TAF-ASOF-DATE
+                   PERFORM 0165-WRITE-ROSTER-LINE
+               END-IF
+           END-IF.
+
+           PERFORM 0200-READ-DATA-FILE.
+
+       0169-PROCESS-ROSTER-RECORD-EXIT.
+           EXIT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0165-WRITE-ROSTER-LINE.
+
+           IF LINE-COUNT GREATER THAN PAGE-SIZE
+               ADD 1 TO PAGE-COUNT
+               MOVE PAGE-COUNT TO H2-PAGE
+               WRITE PRINT-RECORD FROM HEADING-1 BEFORE ADVANCING 1
+               WRITE PRINT-RECORD FROM HEADING-2 BEFORE ADVANCING 2
+               MOVE 3 TO LINE-COUNT
+           END-IF.
+
+           MOVE TIR-NAME TO RDL-NAME.
+           MOVE TIR-BIRTH-DATE(5:2) TO WORK-DATE(1:2).
+           MOVE TIR-BIRTH-DATE(7:2) TO WORK-DATE(3:2).
+           MOVE TIR-BIRTH-DATE(1:4) TO WORK-DATE(5:4).
+           MOVE WORK-DATE TO Y2K-DFMTP-DATEIN.
+           SET DFMT-MAJOR-COMMERCIAL TO TRUE.
+           SET DFMT-MINOR-SLASH TO TRUE.
+           MOVE SPACES TO Y2K-DFMTP-OUTPUT.
+           CALL 'Y2KDFMT' USING Y2K-DFMT-PARAMETERS.
+           MOVE Y2K-DFMTP-OUTPUT(1:10) TO RDL-BIRTH-DATE.
+
+           WRITE PRINT-RECORD FROM ROSTER-DETAIL-LINE
+             BEFORE ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+           ADD 1 TO ROSTER-LIVING-COUNT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0180-PRINT-ROSTER-TOTAL.
+
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD BEFORE ADVANCING 1.
+           MOVE SPACES TO ROSTER-TOTAL-LINE.
+           MOVE 'INDIVIDUALS LIVING AS OF DATE' TO RTL-LABEL.
+           MOVE ROSTER-LIVING-COUNT TO RTL-VALUE.
+           WRITE PRINT-RECORD FROM ROSTER-TOTAL-LINE
+             BEFORE ADVANCING 1.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+      * ************************************************************* *
+      * MODE=EXPORT IS A SEPARATE, SIMPLER RUN MODE (LIKE MODE=ROSTER) *
+      * THAT SKIPS EVENT PROCESSING AND THE PRINTED REPORT ENTIRELY,   *
+      * INSTEAD DUMPING EVERY '0' (INDIVIDUAL) AND '1' (EVENT) RECORD  *
+      * IN TIMELINE.DAT AS JSON (THE DEFAULT) OR, WITH FORMAT=XML, AS  *
+      * XML, SO A NON-COBOL PROCESS CAN READ THE SAME DATA.            *
+      * ************************************************************* *
+       0170-RUN-EXPORT-MODE.
+
+           IF EXPORT-FORMAT-IS-XML
+               PERFORM 0180-EXPORT-XML-DATA
+                  THRU 0189-EXPORT-XML-DATA-EXIT
+           ELSE
+               PERFORM 0175-EXPORT-JSON-DATA
+                  THRU 0179-EXPORT-JSON-DATA-EXIT
+           END-IF.
+           PERFORM 0058-RELEASE-LOCK
+              THRU 0058-RELEASE-LOCK-EXIT.
+           STOP RUN.
+      * - - - - - - - - - - - - - - - - PROGRAM EXIT POINT
+
+       0175-EXPORT-JSON-DATA.
+
+           OPEN OUTPUT EXPORT-JSON-FILE.
+           MOVE '{' TO EXPORT-JSON-RECORD.
+           WRITE EXPORT-JSON-RECORD.
+           MOVE '  "individuals": [' TO EXPORT-JSON-RECORD.
+           WRITE EXPORT-JSON-RECORD.
+
+           MOVE 'N' TO EXPORT-FIRST-SWITCH.
+           PERFORM 0200-READ-DATA-FILE.
+           PERFORM 0176-EXPORT-ONE-JSON-INDIVIDUAL
+              THRU 0176-EXPORT-ONE-JSON-INDIVIDUAL-EXIT
+              UNTIL END-OF-DATA.
+           CLOSE TIMELINE-DATA-FILE.
+
+           MOVE '  ],' TO EXPORT-JSON-RECORD.
+           WRITE EXPORT-JSON-RECORD.
+           MOVE '  "events": [' TO EXPORT-JSON-RECORD.
+           WRITE EXPORT-JSON-RECORD.
+
+           MOVE 'N' TO EXPORT-FIRST-SWITCH.
+           MOVE 'N' TO END-OF-DATA-SWITCH.
+           OPEN INPUT TIMELINE-DATA-FILE.
+           PERFORM 0200-READ-DATA-FILE.
+           PERFORM 0177-EXPORT-ONE-JSON-EVENT
+              THRU 0177-EXPORT-ONE-JSON-EVENT-EXIT
+              UNTIL END-OF-DATA.
+           CLOSE TIMELINE-DATA-FILE.
+
+           MOVE '  ]' TO EXPORT-JSON-RECORD.
+           WRITE EXPORT-JSON-RECORD.
+           MOVE '}' TO EXPORT-JSON-RECORD.
+           WRITE EXPORT-JSON-RECORD.
+           CLOSE EXPORT-JSON-FILE.
+
+       0179-EXPORT-JSON-DATA-EXIT.
+           EXIT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0176-EXPORT-ONE-JSON-INDIVIDUAL.
+
+           IF TDR-RECORD-TYPE NOT EQUAL '0'
+               GO TO 0176-EXPORT-ONE-JSON-INDIVIDUAL-EXIT
+           END-IF.
+
+           IF EXPORT-FIRST-ENTRY-DONE
+               MOVE ',' TO EXPORT-JSON-RECORD
+               WRITE EXPORT-JSON-RECORD
+           END-IF.
+
+           MOVE SPACES TO EXPORT-JSON-RECORD.
+           MOVE 1 TO EXPORT-PTR.
+           STRING '    {"name": "' DELIMITED BY SIZE
+                  FUNCTION TRIM(TIR-NAME) DELIMITED BY SIZE
+                  '", "birthDate": "' DELIMITED BY SIZE
+                  TIR-BIRTH-DATE(1:4) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  TIR-BIRTH-DATE(5:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  TIR-BIRTH-DATE(7:2) DELIMITED BY SIZE
+                  '", "deathDate": ' DELIMITED BY SIZE
+             INTO EXPORT-JSON-RECORD
+             WITH POINTER EXPORT-PTR.
+
+           IF TIR-DEATH-DATE-X EQUAL SPACES
+               STRING 'null}' DELIMITED BY SIZE
+                 INTO EXPORT-JSON-RECORD
+                 WITH POINTER EXPORT-PTR
+           ELSE
+               STRING '"' DELIMITED BY SIZE
+                      TIR-DEATH-DATE(1:4) DELIMITED BY SIZE
+                      '-' DELIMITED BY SIZE
+                      TIR-DEATH-DATE(5:2) DELIMITED BY SIZE
+                      '-' DELIMITED BY SIZE
+                      TIR-DEATH-DATE(7:2) DELIMITED BY SIZE
+                      '"}' DELIMITED BY SIZE
+                 INTO EXPORT-JSON-RECORD
+                 WITH POINTER EXPORT-PTR
+           END-IF.
+
+           WRITE EXPORT-JSON-RECORD.
+           SET EXPORT-FIRST-ENTRY-DONE TO TRUE.
+
+       0176-EXPORT-ONE-JSON-INDIVIDUAL-EXIT.
+           PERFORM 0200-READ-DATA-FILE.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0177-EXPORT-ONE-JSON-EVENT.
+
+           IF TDR-RECORD-TYPE NOT EQUAL '1'
+               GO TO 0177-EXPORT-ONE-JSON-EVENT-EXIT
+           END-IF.
+
+           IF EXPORT-FIRST-ENTRY-DONE
+               MOVE ',' TO EXPORT-JSON-RECORD
+               WRITE EXPORT-JSON-RECORD
+           END-IF.
+
+           MOVE SPACES TO EXPORT-JSON-RECORD.
+           STRING '    {"date": "' DELIMITED BY SIZE
+                  TER-EVENT-DATE(1:4) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  TER-EVENT-DATE(5:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  TER-EVENT-DATE(7:2) DELIMITED BY SIZE
+                  '", "description": "' DELIMITED BY SIZE
+                  FUNCTION TRIM(TER-EVENT-DESCRIPTION) DELIMITED BY SIZE
+                  '"}' DELIMITED BY SIZE
+             INTO EXPORT-JSON-RECORD.
+
+           WRITE EXPORT-JSON-RECORD.
+           SET EXPORT-FIRST-ENTRY-DONE TO TRUE.
+
+       0177-EXPORT-ONE-JSON-EVENT-EXIT.
+           PERFORM 0200-READ-DATA-FILE.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0180-EXPORT-XML-DATA.
+
+           OPEN OUTPUT EXPORT-XML-FILE.
+           MOVE '<timeline>' TO EXPORT-XML-RECORD.
+           WRITE EXPORT-XML-RECORD.
+           MOVE '  <individuals>' TO EXPORT-XML-RECORD.
+           WRITE EXPORT-XML-RECORD.
+
+           PERFORM 0200-READ-DATA-FILE.
+           PERFORM 0181-EXPORT-ONE-XML-INDIVIDUAL
+              THRU 0181-EXPORT-ONE-XML-INDIVIDUAL-EXIT
+              UNTIL END-OF-DATA.
+           CLOSE TIMELINE-DATA-FILE.
+
+           MOVE '  </individuals>' TO EXPORT-XML-RECORD.
+           WRITE EXPORT-XML-RECORD.
+           MOVE '  <events>' TO EXPORT-XML-RECORD.
+           WRITE EXPORT-XML-RECORD.
+
+           MOVE 'N' TO END-OF-DATA-SWITCH.
+           OPEN INPUT TIMELINE-DATA-FILE.
+           PERFORM 0200-READ-DATA-FILE.
+           PERFORM 0182-EXPORT-ONE-XML-EVENT
+              THRU 0182-EXPORT-ONE-XML-EVENT-EXIT
+              UNTIL END-OF-DATA.
+           CLOSE TIMELINE-DATA-FILE.
+
+           MOVE '  </events>' TO EXPORT-XML-RECORD.
+           WRITE EXPORT-XML-RECORD.
+           MOVE '</timeline>' TO EXPORT-XML-RECORD.
+           WRITE EXPORT-XML-RECORD.
+           CLOSE EXPORT-XML-FILE.
+
+       0189-EXPORT-XML-DATA-EXIT.
+           EXIT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0181-EXPORT-ONE-XML-INDIVIDUAL.
+
+           IF TDR-RECORD-TYPE NOT EQUAL '0'
+               GO TO 0181-EXPORT-ONE-XML-INDIVIDUAL-EXIT
+           END-IF.
+
+           MOVE '    <individual>' TO EXPORT-XML-RECORD.
+           WRITE EXPORT-XML-RECORD.
+
+           MOVE SPACES TO EXPORT-XML-RECORD.
+           STRING '      <name>' DELIMITED BY SIZE
+                  FUNCTION TRIM(TIR-NAME) DELIMITED BY SIZE
+                  '</name>' DELIMITED BY SIZE
+             INTO EXPORT-XML-RECORD.
+           WRITE EXPORT-XML-RECORD.
+
+           MOVE SPACES TO EXPORT-XML-RECORD.
+           STRING '      <birthDate>' DELIMITED BY SIZE
+                  TIR-BIRTH-DATE(1:4) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  TIR-BIRTH-DATE(5:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  TIR-BIRTH-DATE(7:2) DELIMITED BY SIZE
+                  '</birthDate>' DELIMITED BY SIZE
+             INTO EXPORT-XML-RECORD.
+           WRITE EXPORT-XML-RECORD.
+
+           IF TIR-DEATH-DATE-X NOT EQUAL SPACES
+               MOVE SPACES TO EXPORT-XML-RECORD
+               STRING '      <deathDate>' DELIMITED BY SIZE
+                      TIR-DEATH-DATE(1:4) DELIMITED BY SIZE
+                      '-' DELIMITED BY SIZE
+                      TIR-DEATH-DATE(5:2) DELIMITED BY SIZE
+                      '-' DELIMITED BY SIZE
+                      TIR-DEATH-DATE(7:2) DELIMITED BY SIZE
+                      '</deathDate>' DELIMITED BY SIZE
+                 INTO EXPORT-XML-RECORD
+               WRITE EXPORT-XML-RECORD
+           END-IF.
+
+           MOVE '    </individual>' TO EXPORT-XML-RECORD.
+           WRITE EXPORT-XML-RECORD.
+
+       0181-EXPORT-ONE-XML-INDIVIDUAL-EXIT.
+           PERFORM 0200-READ-DATA-FILE.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0182-EXPORT-ONE-XML-EVENT.
+
+           IF TDR-RECORD-TYPE NOT EQUAL '1'
+               GO TO 0182-EXPORT-ONE-XML-EVENT-EXIT
+           END-IF.
+
+           MOVE '    <event>' TO EXPORT-XML-RECORD.
+           WRITE EXPORT-XML-RECORD.
+
+           MOVE SPACES TO EXPORT-XML-RECORD.
+           STRING '      <date>' DELIMITED BY SIZE
+                  TER-EVENT-DATE(1:4) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  TER-EVENT-DATE(5:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  TER-EVENT-DATE(7:2) DELIMITED BY SIZE
+                  '</date>' DELIMITED BY SIZE
+             INTO EXPORT-XML-RECORD.
+           WRITE EXPORT-XML-RECORD.
+
+           MOVE SPACES TO EXPORT-XML-RECORD.
+           STRING '      <description>' DELIMITED BY SIZE
+                  FUNCTION TRIM(TER-EVENT-DESCRIPTION) DELIMITED BY SIZE
+                  '</description>' DELIMITED BY SIZE
+             INTO EXPORT-XML-RECORD.
+           WRITE EXPORT-XML-RECORD.
+
+           MOVE '    </event>' TO EXPORT-XML-RECORD.
+           WRITE EXPORT-XML-RECORD.
+
+       0182-EXPORT-ONE-XML-EVENT-EXIT.
+           PERFORM 0200-READ-DATA-FILE.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
        0200-READ-DATA-FILE.
 
            READ TIMELINE-DATA-FILE
@@ -162,21 +1234,47 @@
                  ADD 1 TO TIF-HI
                  SET TIF-INDEX TO TIF-HI
                  MOVE TIR-BIRTH-DATE TO TIF-BIRTH-DATE (TIF-INDEX)
-                 INSPECT TIR-NAME 
+                 MOVE TIR-NAME TO TIF-NAME-CLEAN (TIF-INDEX)
+                 INSPECT TIR-NAME
                    REPLACING TRAILING SPACES BY '.'
                  MOVE TIR-NAME TO TIF-NAME (TIF-INDEX)
                  IF TIR-DEATH-DATE-X NOT = SPACES
+                    AND (NOT ASOF-MODE-ON
+                       OR TIR-DEATH-DATE NOT GREATER THAN TAF-ASOF-DATE)
                    MOVE TIR-DEATH-DATE TO TIF-DEATH-DATE (TIF-INDEX)
+                   ADD 1 TO DEATH-RECORDED-COUNT
                  ELSE
                    MOVE ZEROS TO TIF-DEATH-DATE (TIF-INDEX)
                  END-IF
+                 MOVE ZEROS TO TIF-LATEST-EVENT-DATE (TIF-INDEX)
                ELSE
                  DISPLAY 'NUMBER OF INDIVIDUAL RECORDS EXCEEDS TABLE'
                END-IF
 
              WHEN '1'
-               PERFORM 0400-PROCESS-EVENT
-                  THRU 0499-PROCESS-EVENT-EXIT
+               IF TER-EVENT-DATE NOT LESS THAN TAF-FROM-DATE
+                  AND TER-EVENT-DATE NOT GREATER THAN TAF-TO-DATE
+                  AND (NOT ASOF-MODE-ON
+                     OR TER-EVENT-DATE NOT GREATER THAN TAF-ASOF-DATE)
+                 PERFORM 0400-PROCESS-EVENT
+                    THRU 0499-PROCESS-EVENT-EXIT
+               END-IF
+
+             WHEN '2'
+               IF TRF-HI LESS THAN TRF-TABLE-SIZE
+                 ADD 1 TO TRF-HI
+                 SET TRF-INDEX TO TRF-HI
+                 INSPECT TRR-NAME1
+                   REPLACING TRAILING SPACES BY '.'
+                 INSPECT TRR-NAME2
+                   REPLACING TRAILING SPACES BY '.'
+                 MOVE TRR-NAME1 TO TRF-NAME1 (TRF-INDEX)
+                 MOVE TRR-RELATIONSHIP-CODE
+                   TO TRF-RELATIONSHIP-CODE (TRF-INDEX)
+                 MOVE TRR-NAME2 TO TRF-NAME2 (TRF-INDEX)
+               ELSE
+                 DISPLAY 'NUMBER OF RELATIONSHIP RECORDS EXCEEDS TABLE'
+               END-IF
 
                WHEN OTHER *> IGNORE COMMENTS
                    CONTINUE
@@ -191,6 +1289,18 @@
 
        0400-PROCESS-EVENT.
 
+           ADD 1 TO EVENTS-SEEN-COUNT.
+           IF EVENTS-SEEN-COUNT NOT GREATER THAN CHECKPOINT-SKIP-COUNT
+               GO TO 0499-PROCESS-EVENT-EXIT
+           END-IF.
+
+           ADD 1 TO TOTAL-EVENTS-COUNT.
+           IF TER-EVENT-DATE LESS THAN EARLIEST-EVENT-DATE
+               MOVE TER-EVENT-DATE TO EARLIEST-EVENT-DATE
+           END-IF.
+           IF TER-EVENT-DATE GREATER THAN LATEST-EVENT-DATE
+               MOVE TER-EVENT-DATE TO LATEST-EVENT-DATE
+           END-IF.
            MOVE SPACES TO DETAIL-LINE.
            MOVE TER-EVENT-DATE(5:2) TO WORK-DATE(1:2).
            MOVE TER-EVENT-DATE(7:2) TO WORK-DATE(3:2).
@@ -203,7 +1313,13 @@
            MOVE Y2K-DFMTP-OUTPUT TO DL-EVENT-DATE.
            MOVE TER-EVENT-DESCRIPTION TO DL-EVENT-DESCRIPTION.
 
+           IF CSV-MODE-ON
+               MOVE DL-EVENT-DATE TO CSV-EVENT-DATE-SAVE
+               MOVE TER-EVENT-DESCRIPTION TO CSV-EVENT-DESC-SAVE
+           END-IF.
+
            IF LINE-COUNT GREATER THAN PAGE-SIZE
+              OR PAGE-EJECT-MODE-ON
                IF LINE-COUNT LESS THAN 99
                    MOVE SPACES TO PRINT-RECORD
                    WRITE PRINT-RECORD BEFORE ADVANCING PAGE
@@ -227,10 +1343,27 @@
            WRITE PRINT-RECORD BEFORE ADVANCING 1.
            ADD 1 TO LINE-COUNT.
 
+           PERFORM 0450-SAVE-CHECKPOINT.
+
        0499-PROCESS-EVENT-EXIT.
            EXIT.
       * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
 
+      * ************************************************************* *
+      * THIS PARAGRAPH RECORDS HOW MANY EVENTS HAVE BEEN PROCESSED SO  *
+      * FAR AND THE CURRENT PAGE NUMBER IN A SMALL CHECKPOINT FILE SO  *
+      * THAT AN INTERRUPTED RUN CAN BE RESUMED WITH THE RESTART        *
+      * ARGUMENT WITHOUT REPRODUCING EVENTS ALREADY REPORTED.          *
+      * ************************************************************* *
+       0450-SAVE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE EVENTS-SEEN-COUNT TO CKR-EVENTS-SEEN.
+           MOVE PAGE-COUNT TO CKR-PAGE-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
        0500-PROCESS-INDIVIDUAL.
 
            IF TER-EVENT-DATE NOT GREATER THAN 
@@ -245,6 +1378,136 @@
              END-IF
            END-IF.
 
+           IF TER-EVENT-DATE GREATER THAN
+              TIF-LATEST-EVENT-DATE (TIF-INDEX)
+               MOVE TER-EVENT-DATE TO
+                   TIF-LATEST-EVENT-DATE (TIF-INDEX)
+           END-IF.
+
+           IF TAF-NAME-FILTER NOT EQUAL SPACES
+               PERFORM 0505-CHECK-NAME-FILTER
+               IF NOT NAME-MATCH-FOUND
+                   GO TO 0599-PROCESS-INDIVIDUAL-EXIT
+               END-IF
+           END-IF.
+
+           IF AGE-MODE-IS-SAGE
+               PERFORM 0510-COMPUTE-SAGE-AGE
+           ELSE
+               PERFORM 0520-COMPUTE-LAGE-AGE
+           END-IF.
+
+           MOVE SPACES TO DETAIL-LINE.
+           MOVE TIF-NAME (TIF-INDEX) TO DL-INDIVIDUAL.
+           MOVE ELAPSED TO DL-AGE.
+
+           IF LINE-COUNT GREATER THAN PAGE-SIZE
+               ADD 1 TO PAGE-COUNT
+               MOVE PAGE-COUNT TO H2-PAGE
+               WRITE PRINT-RECORD FROM HEADING-1 BEFORE ADVANCING 1
+               WRITE PRINT-RECORD FROM HEADING-2 BEFORE ADVANCING 2
+               MOVE 3 TO LINE-COUNT
+           END-IF.
+
+           WRITE PRINT-RECORD FROM DETAIL-LINE BEFORE ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+           ADD 1 TO TOTAL-DETAIL-LINES.
+
+           IF CSV-MODE-ON
+               PERFORM 0508-WRITE-CSV-ROW
+           END-IF.
+
+           PERFORM 0530-PRINT-ONE-RELATIONSHIP
+              THRU 0539-PRINT-ONE-RELATIONSHIP-EXIT
+              VARYING TRF-INDEX FROM 1 BY 1
+              UNTIL TRF-INDEX > TRF-HI.
+
+           GO TO 0599-PROCESS-INDIVIDUAL-EXIT.
+
+      * ************************************************************* *
+      * THIS PARAGRAPH WRITES ONE COMMA-DELIMITED ROW TO TIMELINE.CSV  *
+      * FOR THE CURRENT INDIVIDUAL/EVENT PAIR, USING THE EVENT DATE    *
+      * AND DESCRIPTION SAVED BY 0400-PROCESS-EVENT AND THE AGE JUST   *
+      * COMPUTED FOR THIS INDIVIDUAL.                                  *
+      * ************************************************************* *
+       0508-WRITE-CSV-ROW.
+
+           MOVE SPACES TO CSV-RECORD.
+           STRING FUNCTION TRIM(CSV-EVENT-DATE-SAVE) DELIMITED BY SIZE
+                  ',"' DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-EVENT-DESC-SAVE) DELIMITED BY SIZE
+                  '","' DELIMITED BY SIZE
+                  FUNCTION TRIM(TIF-NAME-CLEAN (TIF-INDEX))
+                    DELIMITED BY SIZE
+                  '","' DELIMITED BY SIZE
+                  FUNCTION TRIM(ELAPSED) DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+             INTO CSV-RECORD.
+           WRITE CSV-RECORD.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+      * ************************************************************* *
+      * THIS PARAGRAPH SETS NAME-MATCH-FOUND WHEN THE CURRENT         *
+      * INDIVIDUAL'S NAME CONTAINS THE NAME= RUN-TIME FILTER VALUE    *
+      * (A CASE-INSENSITIVE SUBSTRING TEST).                          *
+      * ************************************************************* *
+       0505-CHECK-NAME-FILTER.
+
+           MOVE 'N' TO NAME-MATCH-SWITCH.
+           MOVE TIF-NAME (TIF-INDEX) TO NAME-UPPER-WORK.
+           INSPECT NAME-UPPER-WORK
+             CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                     TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+           COMPUTE NAME-FILTER-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(TAF-NAME-FILTER)).
+           COMPUTE NAME-SCAN-LIMIT = 36 - NAME-FILTER-LENGTH.
+           IF NAME-SCAN-LIMIT LESS THAN 1
+               MOVE 1 TO NAME-SCAN-LIMIT
+           END-IF.
+           PERFORM 0506-SCAN-ONE-POSITION
+              VARYING NAME-SCAN-INDEX FROM 1 BY 1
+              UNTIL NAME-SCAN-INDEX > NAME-SCAN-LIMIT
+                 OR NAME-MATCH-FOUND.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0506-SCAN-ONE-POSITION.
+
+           IF NAME-UPPER-WORK (NAME-SCAN-INDEX : NAME-FILTER-LENGTH)
+                EQUAL FUNCTION TRIM(TAF-NAME-FILTER)
+               MOVE 'Y' TO NAME-MATCH-SWITCH
+           END-IF.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0510-COMPUTE-SAGE-AGE.
+
+           INITIALIZE Y2K-SAGE-PARAMETERS.
+           MOVE TIF-BIRTH-DATE (TIF-INDEX) TO WORK-DATE.
+           MOVE WORK-DATE(5:2) TO Y2K-SAGEP-DATE1(1:2).
+           MOVE WORK-DATE(7:2) TO Y2K-SAGEP-DATE1(3:2).
+           MOVE WORK-DATE(1:4) TO Y2K-SAGEP-DATE1(5:4).
+           MOVE TER-EVENT-DATE TO WORK-DATE.
+           MOVE WORK-DATE(5:2) TO Y2K-SAGEP-DATE2(1:2).
+           MOVE WORK-DATE(7:2) TO Y2K-SAGEP-DATE2(3:2).
+           MOVE WORK-DATE(1:4) TO Y2K-SAGEP-DATE2(5:4).
+           CALL 'Y2KSAGE' USING Y2K-SAGE-PARAMETERS.
+
+           IF Y2K-SAGEP-RETURN-CODE NOT = 0
+               MOVE 'AGE UNAVAILABLE - INVALID DATE' TO ELAPSED
+           ELSE
+               MOVE Y2K-SAGEP-DAYS-PAST TO EDITED-DAYS
+               MOVE SPACES TO ELAPSED
+               STRING '.age: ' DELIMITED BY SIZE
+                      FUNCTION TRIM(EDITED-DAYS) DELIMITED BY SIZE
+                      ' days' DELIMITED BY SIZE
+                 INTO ELAPSED
+           END-IF.
+
+       0599-PROCESS-INDIVIDUAL-SAGE-EXIT.
+           EXIT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0520-COMPUTE-LAGE-AGE.
+
            INITIALIZE Y2K-LAGE-PARAMETERS.
            MOVE TIF-BIRTH-DATE (TIF-INDEX) TO WORK-DATE.
            MOVE WORK-DATE(5:2) TO Y2K-LAGEP-DATE1(1:2).
@@ -256,9 +1519,12 @@
            MOVE WORK-DATE(1:4) TO Y2K-LAGEP-DATE2(5:4).
            CALL 'Y2KLAGE' USING Y2K-LAGE-PARAMETERS.
 
-           MOVE SPACES TO DETAIL-LINE.
+           IF Y2K-LAGEP-RETURN-CODE NOT = 0
+               MOVE 'AGE UNAVAILABLE - INVALID DATE' TO ELAPSED
+               GO TO 0599-PROCESS-INDIVIDUAL-LAGE-EXIT
+           END-IF.
+
            MOVE '~' TO SEPARATOR.
-           MOVE TIF-NAME (TIF-INDEX) TO DL-INDIVIDUAL.
            MOVE '.age: ' TO ELAPSED.
            MOVE +7 TO PTR.
            IF Y2K-LAGEP-YEARS-PAST > 0
@@ -286,7 +1552,61 @@
                INTO ELAPSED
                WITH POINTER PTR
            END-IF.
-           MOVE ELAPSED TO DL-AGE.
+
+           PERFORM 0525-TALLY-AGE-BRACKET.
+
+       0599-PROCESS-INDIVIDUAL-LAGE-EXIT.
+           EXIT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+      * ************************************************************* *
+      * THIS PARAGRAPH ADDS THE INDIVIDUAL'S AGE AS OF THE CURRENT     *
+      * EVENT, JUST COMPUTED BY Y2KLAGE, TO A RUNNING COUNT OF HOW     *
+      * MANY TIMES AN AGE FELL IN EACH OF THREE BRACKETS: MINOR        *
+      * (0-17), WORKING-AGE (18-64), AND SENIOR (65+).  THESE COUNTS   *
+      * ARE PRINTED ON THE END-OF-REPORT SUMMARY PAGE.                 *
+      * ************************************************************* *
+       0525-TALLY-AGE-BRACKET.
+
+           IF Y2K-LAGEP-YEARS-PAST LESS THAN 18
+               ADD 1 TO AGE-BRACKET-MINOR-COUNT
+           ELSE
+               IF Y2K-LAGEP-YEARS-PAST LESS THAN 65
+                   ADD 1 TO AGE-BRACKET-WORKING-COUNT
+               ELSE
+                   ADD 1 TO AGE-BRACKET-SENIOR-COUNT
+               END-IF
+           END-IF.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+      * ************************************************************* *
+      * THIS PARAGRAPH PRINTS ANY RELATIONSHIP RECORDED FOR THE       *
+      * CURRENT INDIVIDUAL (TIF-INDEX) UNDER THE AGE LINE JUST        *
+      * WRITTEN FOR THEM.  A RELATIONSHIP ENTRY NAMES THE INDIVIDUAL  *
+      * IN EITHER TRF-NAME1 OR TRF-NAME2, SO BOTH ARE TESTED - THE    *
+      * FORWARD LABEL (E.G. 'PARENT OF') IS USED WHEN THE INDIVIDUAL  *
+      * IS TRF-NAME1, AND THE INVERSE LABEL (E.G. 'CHILD OF') WHEN    *
+      * THE INDIVIDUAL IS TRF-NAME2.  AN ENTRY NAMING SOMEONE ELSE    *
+      * ENTIRELY IS SKIPPED.                                          *
+      * ************************************************************* *
+       0530-PRINT-ONE-RELATIONSHIP.
+
+           MOVE TRF-RELATIONSHIP-CODE (TRF-INDEX)
+             TO RELATIONSHIP-CODE-NUMERIC.
+
+           IF TIF-NAME (TIF-INDEX) EQUAL TRF-NAME1 (TRF-INDEX)
+               MOVE RLE-FORWARD-LABEL (RELATIONSHIP-CODE-NUMERIC)
+                 TO RL-LABEL
+               MOVE TRF-NAME2 (TRF-INDEX) TO RL-NAME
+           ELSE
+               IF TIF-NAME (TIF-INDEX) EQUAL TRF-NAME2 (TRF-INDEX)
+                   MOVE RLE-INVERSE-LABEL (RELATIONSHIP-CODE-NUMERIC)
+                     TO RL-LABEL
+                   MOVE TRF-NAME1 (TRF-INDEX) TO RL-NAME
+               ELSE
+                   GO TO 0539-PRINT-ONE-RELATIONSHIP-EXIT
+               END-IF
+           END-IF.
 
            IF LINE-COUNT GREATER THAN PAGE-SIZE
                ADD 1 TO PAGE-COUNT
@@ -296,11 +1616,214 @@
                MOVE 3 TO LINE-COUNT
            END-IF.
 
-           WRITE PRINT-RECORD FROM DETAIL-LINE BEFORE ADVANCING 1.
+           WRITE PRINT-RECORD FROM RELATIONSHIP-LINE
+             BEFORE ADVANCING 1.
            ADD 1 TO LINE-COUNT.
 
+       0539-PRINT-ONE-RELATIONSHIP-EXIT.
+           EXIT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
        0599-PROCESS-INDIVIDUAL-EXIT.
            EXIT.
       * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
 
+      * ************************************************************* *
+      * THIS PARAGRAPH PRINTS A ONE PAGE STATISTICS TRAILER AT THE    *
+      * END OF THE REPORT SHOWING HOW MANY INDIVIDUALS AND EVENTS     *
+      * WERE PROCESSED.                                                *
+      * ************************************************************* *
+       0700-PRINT-SUMMARY.
+
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO H2-PAGE.
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD BEFORE ADVANCING PAGE.
+           WRITE PRINT-RECORD FROM HEADING-1 BEFORE ADVANCING 1.
+           WRITE PRINT-RECORD FROM HEADING-2 BEFORE ADVANCING 2.
+           WRITE PRINT-RECORD FROM SUMMARY-HEADING BEFORE ADVANCING 2.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           MOVE 'INDIVIDUALS LOADED FROM TIMELINE.DAT' TO SL-LABEL.
+           MOVE TIF-HI TO SL-VALUE.
+           WRITE PRINT-RECORD FROM SUMMARY-LINE BEFORE ADVANCING 2.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           MOVE 'EVENTS PROCESSED' TO SL-LABEL.
+           MOVE TOTAL-EVENTS-COUNT TO SL-VALUE.
+           WRITE PRINT-RECORD FROM SUMMARY-LINE BEFORE ADVANCING 1.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           MOVE 'INDIVIDUAL-AGE LINES PRINTED' TO SL-LABEL.
+           MOVE TOTAL-DETAIL-LINES TO SL-VALUE.
+           WRITE PRINT-RECORD FROM SUMMARY-LINE BEFORE ADVANCING 1.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           MOVE 'INDIVIDUALS WITH DEATH DATE RECORDED' TO SL-LABEL.
+           MOVE DEATH-RECORDED-COUNT TO SL-VALUE.
+           WRITE PRINT-RECORD FROM SUMMARY-LINE BEFORE ADVANCING 1.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           MOVE 'AGE 0-17 (MINOR) AT EVENT' TO SL-LABEL.
+           MOVE AGE-BRACKET-MINOR-COUNT TO SL-VALUE.
+           WRITE PRINT-RECORD FROM SUMMARY-LINE BEFORE ADVANCING 1.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           MOVE 'AGE 18-64 (WORKING-AGE) AT EVENT' TO SL-LABEL.
+           MOVE AGE-BRACKET-WORKING-COUNT TO SL-VALUE.
+           WRITE PRINT-RECORD FROM SUMMARY-LINE BEFORE ADVANCING 1.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           MOVE 'AGE 65+ (SENIOR) AT EVENT' TO SL-LABEL.
+           MOVE AGE-BRACKET-SENIOR-COUNT TO SL-VALUE.
+           WRITE PRINT-RECORD FROM SUMMARY-LINE BEFORE ADVANCING 1.
+
+           MOVE SPACES TO SUMMARY-DATE-LINE.
+           MOVE 'EARLIEST EVENT DATE' TO SDL-LABEL.
+           IF TOTAL-EVENTS-COUNT EQUAL ZERO
+               MOVE 'N/A' TO SDL-DATE
+           ELSE
+               PERFORM 0705-FORMAT-SUMMARY-DATE
+               MOVE SUMMARY-DATE-WORK TO SDL-DATE
+           END-IF.
+           WRITE PRINT-RECORD FROM SUMMARY-DATE-LINE
+             BEFORE ADVANCING 1.
+
+           MOVE SPACES TO SUMMARY-DATE-LINE.
+           MOVE 'LATEST EVENT DATE' TO SDL-LABEL.
+           IF TOTAL-EVENTS-COUNT EQUAL ZERO
+               MOVE 'N/A' TO SDL-DATE
+           ELSE
+               MOVE LATEST-EVENT-DATE TO WORK-DATE
+               MOVE WORK-DATE(5:2) TO SUMMARY-DATE-WORK(1:2)
+               MOVE WORK-DATE(7:2) TO SUMMARY-DATE-WORK(4:2)
+               MOVE WORK-DATE(1:4) TO SUMMARY-DATE-WORK(7:4)
+               MOVE '/' TO SUMMARY-DATE-WORK(3:1)
+               MOVE '/' TO SUMMARY-DATE-WORK(6:1)
+               MOVE SUMMARY-DATE-WORK TO SDL-DATE
+           END-IF.
+           WRITE PRINT-RECORD FROM SUMMARY-DATE-LINE
+             BEFORE ADVANCING 1.
+
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+      * ************************************************************* *
+      * THIS PARAGRAPH FORMATS EARLIEST-EVENT-DATE (STORED AS         *
+      * YYYYMMDD) INTO SUMMARY-DATE-WORK AS MM/DD/YYYY.                *
+      * ************************************************************* *
+       0705-FORMAT-SUMMARY-DATE.
+
+           MOVE EARLIEST-EVENT-DATE TO WORK-DATE.
+           MOVE WORK-DATE(5:2) TO SUMMARY-DATE-WORK(1:2).
+           MOVE WORK-DATE(7:2) TO SUMMARY-DATE-WORK(4:2).
+           MOVE WORK-DATE(1:4) TO SUMMARY-DATE-WORK(7:4).
+           MOVE '/' TO SUMMARY-DATE-WORK(3:1).
+           MOVE '/' TO SUMMARY-DATE-WORK(6:1).
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+      * ************************************************************* *
+      * THE GAPS ARGUMENT (OR GAPYEARS=NNN, WHICH IMPLIES IT) ADDS     *
+      * THIS SECTION AFTER THE END-OF-REPORT SUMMARY, LISTING EVERY    *
+      * INDIVIDUAL WITH NO TIR-DEATH-DATE RECORDED WHOSE MOST RECENT   *
+      * MATCHING EVENT (TIF-LATEST-EVENT-DATE, MAINTAINED BY           *
+      * 0500-PROCESS-INDIVIDUAL AS EACH EVENT IS PROCESSED) FALLS      *
+      * MORE THAN TAF-GAP-YEARS YEARS BEFORE THE RUN DATE - I.E.,      *
+      * EVERYONE WHO HAS FALLEN OFF THE REGULAR CONTACT LIST.  AN      *
+      * INDIVIDUAL WHO NEVER MATCHED ANY EVENT AT ALL IS ALSO FLAGGED. *
+      * ************************************************************* *
+       0710-PRINT-GAP-REPORT.
+
+           MOVE ZERO TO GAP-CANDIDATE-COUNT.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO H2-PAGE.
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD BEFORE ADVANCING PAGE.
+           WRITE PRINT-RECORD FROM HEADING-1 BEFORE ADVANCING 1.
+           WRITE PRINT-RECORD FROM HEADING-2 BEFORE ADVANCING 2.
+           WRITE PRINT-RECORD FROM GAP-HEADING BEFORE ADVANCING 2.
+           MOVE 5 TO LINE-COUNT.
+
+           PERFORM 0715-CHECK-ONE-GAP-CANDIDATE
+              THRU 0719-CHECK-ONE-GAP-CANDIDATE-EXIT
+              VARYING TIF-INDEX FROM 1 BY 1
+              UNTIL TIF-INDEX > TIF-HI.
+
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD BEFORE ADVANCING 1.
+           MOVE SPACES TO GAP-TOTAL-LINE.
+           MOVE 'INDIVIDUALS FLAGGED BY GAP ANALYSIS' TO GTL-LABEL.
+           MOVE GAP-CANDIDATE-COUNT TO GTL-VALUE.
+           WRITE PRINT-RECORD FROM GAP-TOTAL-LINE BEFORE ADVANCING 1.
+
+       0719-PRINT-GAP-REPORT-EXIT.
+           EXIT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+      * ************************************************************* *
+      * THIS PARAGRAPH DECIDES WHETHER THE CURRENT INDIVIDUAL          *
+      * (TIF-INDEX) BELONGS ON THE GAP LIST AND, IF SO, WRITES THEIR   *
+      * DETAIL LINE.  ANYONE WITH A RECORDED DEATH DATE IS EXCLUDED -  *
+      * THEY ARE NOT EXPECTED TO SHOW UP IN A FUTURE EVENT.            *
+      * ************************************************************* *
+       0715-CHECK-ONE-GAP-CANDIDATE.
+
+           IF TIF-DEATH-DATE (TIF-INDEX) NOT EQUAL ZERO
+               GO TO 0719-CHECK-ONE-GAP-CANDIDATE-EXIT
+           END-IF.
+
+           IF TIF-LATEST-EVENT-DATE (TIF-INDEX) EQUAL ZERO
+               MOVE 'NO EVENT EVER RECORDED' TO GAP-DETAIL-TEXT
+               PERFORM 0718-WRITE-GAP-LINE
+               GO TO 0719-CHECK-ONE-GAP-CANDIDATE-EXIT
+           END-IF.
+
+           INITIALIZE Y2K-LAGE-PARAMETERS.
+           MOVE TIF-LATEST-EVENT-DATE (TIF-INDEX) TO WORK-DATE.
+           MOVE WORK-DATE(5:2) TO Y2K-LAGEP-DATE1(1:2).
+           MOVE WORK-DATE(7:2) TO Y2K-LAGEP-DATE1(3:2).
+           MOVE WORK-DATE(1:4) TO Y2K-LAGEP-DATE1(5:4).
+           MOVE TAF-ASOF-DATE TO WORK-DATE.
+           MOVE WORK-DATE(5:2) TO Y2K-LAGEP-DATE2(1:2).
+           MOVE WORK-DATE(7:2) TO Y2K-LAGEP-DATE2(3:2).
+           MOVE WORK-DATE(1:4) TO Y2K-LAGEP-DATE2(5:4).
+           CALL 'Y2KLAGE' USING Y2K-LAGE-PARAMETERS.
+
+           IF Y2K-LAGEP-RETURN-CODE NOT = 0
+               GO TO 0719-CHECK-ONE-GAP-CANDIDATE-EXIT
+           END-IF.
+
+           IF Y2K-LAGEP-YEARS-PAST NOT GREATER THAN TAF-GAP-YEARS
+               GO TO 0719-CHECK-ONE-GAP-CANDIDATE-EXIT
+           END-IF.
+
+           MOVE Y2K-LAGEP-YEARS-PAST TO EDITED.
+           MOVE SPACES TO GAP-DETAIL-TEXT.
+           STRING 'NO MATCHING EVENT IN ' DELIMITED BY SIZE
+                  FUNCTION TRIM(EDITED) DELIMITED BY SIZE
+                  ' YEARS' DELIMITED BY SIZE
+             INTO GAP-DETAIL-TEXT.
+           PERFORM 0718-WRITE-GAP-LINE.
+
+       0719-CHECK-ONE-GAP-CANDIDATE-EXIT.
+           EXIT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
+       0718-WRITE-GAP-LINE.
+
+           IF LINE-COUNT GREATER THAN PAGE-SIZE
+               ADD 1 TO PAGE-COUNT
+               MOVE PAGE-COUNT TO H2-PAGE
+               WRITE PRINT-RECORD FROM HEADING-1 BEFORE ADVANCING 1
+               WRITE PRINT-RECORD FROM HEADING-2 BEFORE ADVANCING 2
+               MOVE 3 TO LINE-COUNT
+           END-IF.
+
+           MOVE SPACES TO GAP-DETAIL-LINE.
+           MOVE TIF-NAME (TIF-INDEX) TO GDL-NAME.
+           MOVE GAP-DETAIL-TEXT TO GDL-DETAIL.
+           WRITE PRINT-RECORD FROM GAP-DETAIL-LINE BEFORE ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+           ADD 1 TO GAP-CANDIDATE-COUNT.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
        END PROGRAM TIMELINE.
