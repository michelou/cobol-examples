@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Y2KESTR.
+       AUTHOR. JAY MOSELEY.
+       DATE-WRITTEN. AUGUST, 2026.
+       DATE-COMPILED.
+      *************************************************************** *
+      * THIS SUBROUTINE COMPUTES THE "ESTABLISHED" REFERENCE           *
+      * ASTRONOMICAL NUMBER FOR JANUARY 1ST OF A GIVEN YEAR - I.E.,    *
+      * THE ASTRONOMICAL NUMBER Y2KGTOA WOULD RETURN FOR THE GREGORIAN *
+      * DATE 0101YYYY.  IT IS USEFUL FOR RANGE-CHECKING AN             *
+      * ASTRONOMICAL NUMBER OBTAINED FROM SOME OUTSIDE SOURCE AGAINST  *
+      * A PARTICULAR YEAR (OR RANGE OF YEARS) WITHOUT HAVING TO CALL   *
+      * Y2KGTOA WITH A FULLY-FORMED CALENDAR DATE.                    *
+      *                                                                *
+      *  VALID INPUT YEARS FOR THIS ROUTINE ARE THE YEARS 1601        *
+      *  THROUGH 3399 A. D. (INCLUSIVE) - THE SAME RANGE Y2KGTOA       *
+      *  ACCEPTS.                                                      *
+      *                                                                *
+      *  THREE FIELDS ARE PASSED AS PARAMETERS TO THE ROUTINE:        *
+      *  1)  A 4 BYTE FIELD CONTAINING THE YEAR (IN ZONED-DECIMAL     *
+      *      FORMAT) FOR WHICH THE JANUARY 1ST ASTRONOMICAL NUMBER    *
+      *      IS TO BE CALCULATED,                                     *
+      *  2)  A 1 BYTE ZONED-DECIMAL RETURN CODE, AND                  *
+      *  3)  AN 8 BYTE FIELD WHICH WILL RECEIVE THE ASTRONOMICAL       *
+      *      NUMBER (IN ZONED-DECIMAL FORMAT).                        *
+      *  THE ROUTINE WILL NOT ALTER THE YEAR PASSED TO IT.             *
+      *                                                                *
+      *  SUGGESTED CALLING SYNTAX FOR COBOL CALLERS:                  *
+      *                                                                *
+      *       01  ESTR-PARAMETERS.                                    *
+      *           02  YEAR PIC 9(4) VALUE 2000.                       *
+      *           02  RC   PIC 9(1) VALUE 0.                          *
+      *           02  ANUM PIC 9(8) VALUE 0.                          *
+      *       CALL 'Y2KESTR' USING ESTR-PARAMETERS.                   *
+      *                                                                *
+      *  THE POSSIBLE VALUES FOR THE RETURN CODE FIELD ARE:           *
+      *  0 = SUCCESSFUL EXECUTION.                                    *
+      *  2 = YEAR NOT NUMERIC.                                        *
+      *  4 = YEAR NOT IN THE RANGE SPECIFIED ABOVE.                   *
+      *                                                                *
+      *  UPON SUCCESSFUL EXECUTION, THE ASTRONOMICAL NUMBER FOR        *
+      *  JANUARY 1ST OF THE GIVEN YEAR WILL BE PLACED IN THE 3RD       *
+      *  PARAMETER FIELD.  IF THE RETURN CODE IS NON-ZERO, THIS FIELD  *
+      *  WILL CONTAIN ZEROS.                                          *
+      *                                                                *
+      *  THE ROUTINE OBTAINS THE ASTRONOMICAL NUMBER BY CALLING        *
+      *  Y2KGTOA FOR 0101YYYY, SO ITS VALID YEAR RANGE AND             *
+      *  VALIDATION RULES MATCH Y2KGTOA'S.                            *
+      *---------------------------------------------------------------*
+      *************************************************************** *
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LOCAL-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+           VALUE 'Y2KESTR STORAGE BEGINS->'.
+
+      * ************************************************************* *
+      * THESE ARE PROGRAM CONTROL SWITCHES AND WORK FIELDS.           *
+      * ************************************************************* *
+       01  PROGRAM-CONTROL-FIELDS.
+           02  GTOA-PARAMETERS.
+               03  GTOAP-DATE-G.
+                   04  GTOAP-DATE-G-M  PIC 9(2).
+                   04  GTOAP-DATE-G-D  PIC 9(2).
+                   04  GTOAP-DATE-G-Y  PIC 9(4).
+               03  GTOAP-RETURN-CODE   PIC 9(1).
+               03  GTOAP-ANUM          PIC S9(7).
+
+       01  FILLER                      PIC X(24)
+           VALUE '<-Y2KESTR STORAGE ENDS'.
+
+       LINKAGE SECTION.
+
+      * ************************************************************* *
+      * THESE ARE THE FIELDS USED TO RECEIVE INPUT DATA FROM THE      *
+      * CALLER AND PASS RESULT FIELDS BACK TO THE CALLER.             *
+      * ************************************************************* *
+       01  ESTR-PARAMETERS.
+           02  ESTRP-YEAR              PIC 9(4).
+           02  ESTRP-RETURN-CODE       PIC 9(1).
+           02  ESTRP-ANUM              PIC 9(8).
+
+      /
+       PROCEDURE DIVISION USING ESTR-PARAMETERS.
+
+       0000-MAIN SECTION.
+       0025-INITIALIZE.
+           MOVE ZERO TO ESTRP-RETURN-CODE, ESTRP-ANUM.
+
+       0050-VALIDATE-INPUT-YEAR.
+           IF ESTRP-YEAR IS NOT NUMERIC
+               MOVE 2 TO ESTRP-RETURN-CODE
+               GOBACK.
+
+       0075-COMPUTE-REFERENCE-ANUM.
+           MOVE 01 TO GTOAP-DATE-G-M.
+           MOVE 01 TO GTOAP-DATE-G-D.
+           MOVE ESTRP-YEAR TO GTOAP-DATE-G-Y.
+           CALL 'Y2KGTOA' USING GTOA-PARAMETERS.
+           IF GTOAP-RETURN-CODE NOT EQUAL ZERO
+               MOVE 4 TO ESTRP-RETURN-CODE
+               GOBACK.
+
+           MOVE GTOAP-ANUM TO ESTRP-ANUM.
+           GOBACK.
+
+       END PROGRAM Y2KESTR.
