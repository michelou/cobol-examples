@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Y2KSAGE.
+       AUTHOR. JAY MOSELEY.
+       DATE-WRITTEN. AUGUST, 2026.
+       DATE-COMPILED.
+      *************************************************************** *
+      * THIS SUBROUTINE COMPUTES THE TOTAL NUMBER OF DAYS ELAPSED     *
+      * BETWEEN 2 GIVEN GREGORIAN DATES (MMDDYYYY).  UNLIKE Y2KLAGE,  *
+      * WHICH BREAKS THE ELAPSED TIME INTO YEARS, MONTHS AND DAYS,    *
+      * THIS ROUTINE RETURNS A SINGLE TOTAL-DAYS-ELAPSED FIGURE,      *
+      * SUITABLE FOR BILLING-CYCLE OR SERVICE-LEVEL REPORTING.        *
+      *                                                                *
+      *  VALID INPUT YEARS FOR THIS ROUTINE ARE THE YEARS 1601        *
+      *  THROUGH 3399 A. D. (INCLUSIVE)                               *
+      *                                                                *
+      *  THE DATE FORMAT MUST BE MMDDYYYY, WHERE MM = THE 2 DIGIT     *
+      *  MONTH VALUE, DD = THE 2 DIGIT DAY VALUE, AND YYYY = THE      *
+      *  4 DIGIT YEAR VALUE.                                          *
+      *                                                                *
+      *  FOUR FIELDS ARE PASSED AS PARAMETERS TO THE ROUTINE:         *
+      *  1) & 2)  8 BYTE FIELDS CONTAINING THE GREGORIAN DATES (IN    *
+      *      ZONED-DECIMAL FORMAT) BETWEEN WHICH THE NUMBER OF        *
+      *      DAYS IS TO BE CALCULATED (ORDER OF THE DATES IS          *
+      *      IMMATERIAL),                                             *
+      *  3)  A 1 BYTE ZONED-DECIMAL RETURN CODE, AND                 *
+      *  4)  A 7 BYTE FIELD WHICH WILL RECEIVE THE ABSOLUTE NUMBER    *
+      *      OF DAYS ELAPSED (IN ZONED-DECIMAL FORMAT).               *
+      *  THE ROUTINE WILL NOT ALTER THE DATES PASSED TO IT.           *
+      *                                                                *
+      *  SUGGESTED CALLING SYNTAX FOR COBOL CALLERS:                  *
+      *                                                                *
+      *       01  SAGE-PARAMETERS.                                    *
+      *           02  DATE1  PIC 9(8) VALUE 01011997.                *
+      *           02  DATE2  PIC 9(8) VALUE 04251998.                *
+      *           02  RC     PIC 9(1) VALUE 0.                       *
+      *           02  DAYS   PIC S9(7) VALUE +0.                     *
+      *       CALL 'Y2KSAGE' USING SAGE-PARAMETERS.                   *
+      *                                                                *
+      *  THE POSSIBLE VALUES FOR THE RETURN CODE FIELD ARE THE SAME   *
+      *  AS THOSE USED BY Y2KLAGE:                                    *
+      *  0 = SUCCESSFUL EXECUTION.                                    *
+      *  2 = DATE1 NOT NUMERIC.  3 = DATE2 NOT NUMERIC.               *
+      *  4 = DATE1 (YEAR) RANGE ERROR.  5 = DATE2 (YEAR) RANGE ERROR. *
+      *  6 = DATE1 (MONTH) RANGE ERROR. 7 = DATE2 (MONTH) RANGE ERROR.*
+      *  8 = DATE1 (DAY) RANGE ERROR.   9 = DATE2 (DAY) RANGE ERROR.  *
+      *                                                                *
+      *  UPON SUCCESSFUL EXECUTION, THE ABSOLUTE VALUE OF THE NUMBER  *
+      *  OF DAYS ELAPSED WILL BE PLACED IN THE 4TH FIELD.  IF THE     *
+      *  RETURN CODE IS NON-ZERO, THIS FIELD WILL CONTAIN ZEROS.      *
+      *                                                                *
+      *  THE ROUTINE OBTAINS THE ASTRONOMICAL NUMBER FOR EACH DATE    *
+      *  BY CALLING Y2KGTOA AND SUBTRACTS ONE FROM THE OTHER, SO ITS  *
+      *  VALID DATE RANGE AND VALIDATION RULES MATCH Y2KGTOA'S.       *
+      *---------------------------------------------------------------*
+      *************************************************************** *
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LOCAL-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+           VALUE 'Y2KSAGE STORAGE BEGINS->'.
+
+      * ************************************************************* *
+      * THESE ARE PROGRAM CONTROL SWITCHES AND WORK FIELDS.           *
+      * ************************************************************* *
+       01  PROGRAM-CONTROL-FIELDS.
+           02  GTOA-PARAMETERS-1.
+               03  GTOAP1-DATEG        PIC 9(8).
+               03  GTOAP1-RC           PIC 9(1).
+               03  GTOAP1-ANUM         PIC S9(7).
+           02  GTOA-PARAMETERS-2.
+               03  GTOAP2-DATEG        PIC 9(8).
+               03  GTOAP2-RC           PIC 9(1).
+               03  GTOAP2-ANUM         PIC S9(7).
+
+       01  FILLER                      PIC X(24)
+           VALUE '<-Y2KSAGE STORAGE ENDS'.
+
+       LINKAGE SECTION.
+
+      * ************************************************************* *
+      * THESE ARE THE FIELDS USED TO RECEIVE INPUT DATA FROM THE      *
+      * CALLER AND PASS RESULT FIELDS BACK TO THE CALLER.             *
+      * ************************************************************* *
+       01  SAGE-PARAMETERS.
+           02  SAGEP-DATE1             PIC 9(8).
+           02  SAGEP-DATE2             PIC 9(8).
+           02  SAGEP-RC                PIC 9(1).
+           02  SAGEP-DAYS-PAST         PIC S9(7).
+
+      /
+       PROCEDURE DIVISION USING SAGE-PARAMETERS.
+
+       0000-MAIN SECTION.
+       0025-INITIALIZE.
+           MOVE ZERO TO SAGEP-RC, SAGEP-DAYS-PAST.
+
+       0050-CONVERT-DATE1.
+           MOVE SAGEP-DATE1 TO GTOAP1-DATEG.
+           CALL 'Y2KGTOA' USING GTOA-PARAMETERS-1.
+           IF GTOAP1-RC NOT EQUAL ZERO
+               MOVE GTOAP1-RC TO SAGEP-RC
+               GOBACK.
+
+       0075-CONVERT-DATE2.
+           MOVE SAGEP-DATE2 TO GTOAP2-DATEG.
+           CALL 'Y2KGTOA' USING GTOA-PARAMETERS-2.
+           IF GTOAP2-RC NOT EQUAL ZERO
+               ADD 1 TO GTOAP2-RC GIVING SAGEP-RC
+               GOBACK.
+
+       0100-COMPUTE-DAYS-PAST.
+           SUBTRACT GTOAP1-ANUM FROM GTOAP2-ANUM
+             GIVING SAGEP-DAYS-PAST.
+           IF SAGEP-DAYS-PAST IS NEGATIVE
+               MULTIPLY SAGEP-DAYS-PAST BY -1 GIVING SAGEP-DAYS-PAST.
+
+           GOBACK.
+
+       END PROGRAM Y2KSAGE.
