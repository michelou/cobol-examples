@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Y2KGTOJ.
+       AUTHOR. JAY MOSELEY.
+       DATE-WRITTEN. AUGUST, 2026.
+       DATE-COMPILED.
+      *************************************************************** *
+      * THIS SUBROUTINE CONVERTS A GREGORIAN DATE (MMDDYYYY) INTO A   *
+      * "JULIAN" DATE OF THE FORM YYYYDDD, WHERE DDD IS THE ORDINAL   *
+      * DAY NUMBER (001-366) OF THE YEAR.  THIS IS THE ORDINAL-DATE   *
+      * NOTATION COMMONLY REFERRED TO AS "JULIAN" ON MAINFRAME        *
+      * SYSTEMS, AND IS NOT TO BE CONFUSED WITH THE ASTRONOMICAL      *
+      * DAY NUMBER RETURNED BY Y2KGTOA.                               *
+      *                                                                *
+      *  VALID INPUT YEARS FOR THIS ROUTINE ARE THE YEARS 1601        *
+      *  THROUGH 3399 A. D. (INCLUSIVE)                               *
+      *                                                                *
+      *  THE DATE FORMAT MUST BE MMDDYYYY, WHERE MM = THE 2 DIGIT     *
+      *  MONTH VALUE, DD = THE 2 DIGIT DAY VALUE, AND YYYY = THE      *
+      *  4 DIGIT YEAR VALUE.                                          *
+      *                                                                *
+      *  THREE FIELDS ARE PASSED AS PARAMETERS TO THE ROUTINE:        *
+      *  1)  AN 8 BYTE FIELD CONTAINING THE GREGORIAN DATE (IN        *
+      *      ZONED-DECIMAL FORMAT),                                  *
+      *  2)  A 1 BYTE ZONED-DECIMAL RETURN CODE, AND                 *
+      *  3)  A 7 BYTE FIELD WHICH WILL RECEIVE THE JULIAN DATE        *
+      *      (YYYYDDD, IN ZONED-DECIMAL FORMAT).                     *
+      *  THE ROUTINE WILL NOT ALTER THE DATE PASSED TO IT.            *
+      *                                                                *
+      *  SUGGESTED CALLING SYNTAX FOR COBOL CALLERS:                  *
+      *                                                                *
+      *       01  GTOJ-PARAMETERS.                                    *
+      *           02  DATE-G PIC 9(8) VALUE 01011997.                *
+      *           02  RC     PIC 9(1) VALUE 0.                       *
+      *           02  DATE-J PIC 9(7) VALUE 0.                       *
+      *       CALL 'Y2KGTOJ' USING GTOJ-PARAMETERS.                   *
+      *                                                                *
+      *  THE RETURN CODE VALUES MIRROR THOSE OF Y2KGTOA:              *
+      *  0 = SUCCESSFUL EXECUTION.                                    *
+      *  2 = INVALID (NON-NUMERIC) DATE-G FIELD.                      *
+      *  4 = YEAR NOT IN VALID RANGE.                                 *
+      *  6 = MONTH NOT IN VALID RANGE.                                *
+      *  8 = DAY NOT IN VALID RANGE.                                  *
+      *                                                                *
+      *  UPON SUCCESSFUL EXECUTION, THE JULIAN DATE IS PLACED IN THE  *
+      *  3RD PARAMETER FIELD.  IF THE RETURN CODE IS NON-ZERO, THE    *
+      *  3RD FIELD WILL CONTAIN ZEROS.                                *
+      *---------------------------------------------------------------*
+      *************************************************************** *
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * ************************************************************* *
+      * THESE ARE CONSTANT FIELDS WHICH SHOULD NOT CHANGE.            *
+      * ************************************************************* *
+       01  PROGRAM-CONSTANT-FIELDS.
+           02  DAYS-IN-MONTHS-INIT.
+               03  FILLER PIC X(16) VALUE '3131282931313030'.
+               03  FILLER PIC X(16) VALUE '3131303031313131'.
+               03  FILLER PIC X(16) VALUE '3030313130303131'.
+           02  DAYS-IN-MONTHS-TABLE    REDEFINES DAYS-IN-MONTHS-INIT.
+               03  DIM-ENTRY           OCCURS 12 TIMES.
+                   05  DIM-NORMAL      PIC 9(2).
+                   05  DIM-LEAP        PIC 9(2).
+
+       LOCAL-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+           VALUE 'Y2KGTOJ STORAGE BEGINS->'.
+
+      * ************************************************************* *
+      * THESE ARE PROGRAM CONTROL SWITCHES AND WORK FIELDS.           *
+      * ************************************************************* *
+       01  PROGRAM-CONTROL-FIELDS.
+           02  WORK-A                  PIC S9(15) COMP-3.
+           02  WORK-B                  PIC S9(15) COMP-3.
+           02  LEAP-YEAR-SWITCH        PIC 9(1).
+               88  IS-LEAP-YEAR        VALUE 1.
+           02  DAYS-IN-CURRENT-MONTH   PIC 9(2).
+           02  MONTH-INDEX             PIC 9(2) COMP.
+           02  DAY-OF-YEAR             PIC 9(3).
+
+       01  FILLER                      PIC X(24)
+           VALUE '<-Y2KGTOJ STORAGE ENDS'.
+
+       LINKAGE SECTION.
+
+      * ************************************************************* *
+      * THESE ARE THE FIELDS USED TO RECEIVE INPUT DATA FROM THE      *
+      * CALLER AND PASS RESULT FIELDS BACK TO THE CALLER.             *
+      * ************************************************************* *
+       01  GTOJ-PARAMETERS.
+           02  GTOJP-DATE-G.
+               03  GTOJP-DATE-G-M      PIC 9(2).
+               03  GTOJP-DATE-G-D      PIC 9(2).
+               03  GTOJP-DATE-G-Y      PIC 9(4).
+           02  GTOJP-RETURN-CODE       PIC 9(1).
+           02  GTOJP-DATE-J.
+               03  GTOJP-DATE-J-Y      PIC 9(4).
+               03  GTOJP-DATE-J-DDD    PIC 9(3).
+
+      /
+       PROCEDURE DIVISION USING GTOJ-PARAMETERS.
+
+       0000-MAIN SECTION.
+       0050-INITIALIZE.
+
+           MOVE ZERO TO GTOJP-RETURN-CODE.
+           MOVE ZERO TO GTOJP-DATE-J.
+
+       0075-VALIDATE-INPUT-DATA.
+           IF GTOJP-DATE-G IS NOT NUMERIC
+               MOVE 2 TO GTOJP-RETURN-CODE
+               GOBACK.
+
+           IF GTOJP-DATE-G-Y < 1601
+           OR GTOJP-DATE-G-Y > 3399
+               MOVE 4 TO GTOJP-RETURN-CODE
+               GOBACK.
+
+           IF GTOJP-DATE-G-M < 01
+           OR GTOJP-DATE-G-M > 12
+               MOVE 6 TO GTOJP-RETURN-CODE
+               GOBACK.
+
+           MOVE ZERO TO LEAP-YEAR-SWITCH.
+           DIVIDE GTOJP-DATE-G-Y BY 4 GIVING WORK-A
+                                      REMAINDER WORK-B.
+           IF WORK-B NOT EQUAL ZERO
+               NEXT SENTENCE
+           ELSE
+               DIVIDE GTOJP-DATE-G-Y BY 100 GIVING WORK-A
+                                            REMAINDER WORK-B
+               IF WORK-B NOT EQUAL ZERO
+                   MOVE 1 TO LEAP-YEAR-SWITCH
+               ELSE
+                   DIVIDE GTOJP-DATE-G-Y BY 400 GIVING WORK-A
+                                                REMAINDER WORK-B
+                   IF WORK-B NOT EQUAL ZERO
+                       NEXT SENTENCE
+                   ELSE
+                       MOVE 1 TO LEAP-YEAR-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF IS-LEAP-YEAR
+               MOVE DIM-LEAP (GTOJP-DATE-G-M) TO DAYS-IN-CURRENT-MONTH
+           ELSE
+               MOVE DIM-NORMAL (GTOJP-DATE-G-M)
+                    TO DAYS-IN-CURRENT-MONTH.
+
+           IF GTOJP-DATE-G-D < 01
+           OR GTOJP-DATE-G-D > DAYS-IN-CURRENT-MONTH
+               MOVE 8 TO GTOJP-RETURN-CODE
+               GOBACK.
+
+       0100-COMPUTE-DAY-OF-YEAR.
+
+           MOVE GTOJP-DATE-G-D TO DAY-OF-YEAR.
+
+           IF GTOJP-DATE-G-M > 1
+               PERFORM 0150-ADD-PRIOR-MONTH
+                  VARYING MONTH-INDEX FROM 1 BY 1
+                  UNTIL MONTH-INDEX >= GTOJP-DATE-G-M.
+
+           MOVE GTOJP-DATE-G-Y TO GTOJP-DATE-J-Y.
+           MOVE DAY-OF-YEAR TO GTOJP-DATE-J-DDD.
+           GOBACK.
+
+       0150-ADD-PRIOR-MONTH.
+           IF IS-LEAP-YEAR
+               ADD DIM-LEAP (MONTH-INDEX) TO DAY-OF-YEAR
+           ELSE
+               ADD DIM-NORMAL (MONTH-INDEX) TO DAY-OF-YEAR
+           END-IF.
+
+       END PROGRAM Y2KGTOJ.
