@@ -108,6 +108,8 @@
                03  GTOAP-RC            PIC 9(1).
                03  GTOAP-ANUM          PIC S9(7).
 
+           COPY Y2KAUDIT.
+
        01  FILLER                      PIC X(24)
            VALUE '<-Y2KDOWN STORAGE ENDS'.
 
@@ -135,12 +137,29 @@
 
            IF GTOAP-RC NOT EQUAL '0' THEN
                MOVE GTOAP-RC TO DOWNP-RC
+               PERFORM 0900-WRITE-AUDIT-LOG
                GOBACK.
 
        0075-COMPUTE-DAY-NUMBER.
            DIVIDE GTOAP-ANUM BY 7 GIVING GTOAP-ANUM
                                   REMAINDER DOWNP-DAYNUMBER.
 
+           PERFORM 0900-WRITE-AUDIT-LOG.
            GOBACK.
 
+      * ************************************************************* *
+      * THIS PARAGRAPH APPENDS ONE ENTRY TO Y2K-AUDIT.LOG (VIA THE    *
+      * SHARED Y2KALOG SUBROUTINE) RECORDING THE INPUT DATE AND THE   *
+      * RETURN CODE ABOUT TO BE HANDED BACK TO THE CALLER.  IT IS     *
+      * PERFORMED IMMEDIATELY BEFORE EVERY GOBACK IN THIS PROGRAM.    *
+      * ************************************************************* *
+       0900-WRITE-AUDIT-LOG.
+
+           MOVE 'Y2KDOWN' TO Y2K-ALOGP-ROUTINE.
+           MOVE SPACES TO Y2K-ALOGP-INPUT.
+           MOVE DOWNP-DATEG TO Y2K-ALOGP-INPUT (1:8).
+           MOVE DOWNP-RC TO Y2K-ALOGP-RETURN-CODE.
+           CALL 'Y2KALOG' USING Y2K-ALOG-PARAMETERS.
+      * - - - - - - - - - - - - - - - - PERFORM EXIT POINT
+
        END PROGRAM Y2KDOWN.
