@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Y2KTDOW.
+       AUTHOR. JAY MOSELEY.
+       DATE-WRITTEN. AUGUST, 2026.
+       DATE-COMPILED.
+      *************************************************************** *
+      * THIS SUBROUTINE LOCATES THE NEAREST OCCURRENCE OF A TARGET    *
+      * DAY OF THE WEEK ON OR AFTER (OR ON OR BEFORE) A GIVEN         *
+      * GREGORIAN DATE (MMDDYYYY).  IT IS USED, FOR EXAMPLE, TO       *
+      * ANSWER "WHAT IS THE DATE OF THE NEXT TUESDAY ON OR AFTER      *
+      * MARCH 1?"                                                     *
+      *                                                                *
+      *  VALID INPUT YEARS FOR THIS ROUTINE ARE THE YEARS 1601        *
+      *  THROUGH 3399 A. D. (INCLUSIVE)                               *
+      *                                                                *
+      *  FOUR FIELDS ARE PASSED AS PARAMETERS TO THE ROUTINE:         *
+      *  1)  AN 8 BYTE FIELD CONTAINING THE STARTING GREGORIAN DATE   *
+      *      (IN ZONED-DECIMAL FORMAT),                               *
+      *  2)  A 1 BYTE DIRECTION CODE - 'F' TO SEARCH FORWARD (ON OR   *
+      *      AFTER THE STARTING DATE) OR 'B' TO SEARCH BACKWARD (ON   *
+      *      OR BEFORE THE STARTING DATE),                            *
+      *  3)  A 1 BYTE TARGET DAY NUMBER (0=MONDAY, 1=TUESDAY, ...     *
+      *      6=SUNDAY, SAME NUMBERING AS Y2KDOWN),                    *
+      *  4)  A 1 BYTE ZONED-DECIMAL RETURN CODE, AND                 *
+      *  5)  AN 8 BYTE FIELD WHICH WILL RECEIVE THE RESULTING         *
+      *      GREGORIAN DATE (IN ZONED-DECIMAL FORMAT).                *
+      *  THE ROUTINE WILL NOT ALTER THE DATE PASSED TO IT.            *
+      *                                                                *
+      *  SUGGESTED CALLING SYNTAX FOR COBOL CALLERS:                  *
+      *                                                                *
+      *       01  TDOW-PARAMETERS.                                    *
+      *           02  DATEIN    PIC 9(8) VALUE 03011997.              *
+      *           02  DIRECTION PIC X(1) VALUE 'F'.                  *
+      *           02  DAYNUMBER PIC X(1) VALUE '1'.                  *
+      *           02  RC        PIC 9(1) VALUE 0.                    *
+      *           02  NEWDATE   PIC 9(8) VALUE 0.                    *
+      *       CALL 'Y2KTDOW' USING TDOW-PARAMETERS.                   *
+      *                                                                *
+      *  THE POSSIBLE VALUES FOR THE RETURN CODE FIELD ARE:           *
+      *  0 = SUCCESSFUL EXECUTION.                                    *
+      *  2 = INVALID (NON-NUMERIC) DATEIN FIELD.                      *
+      *  3 = INVALID DIRECTION CODE (NOT 'F' OR 'B').                 *
+      *  4 = YEAR NOT IN VALID RANGE.                                 *
+      *  6 = MONTH NOT IN VALID RANGE.                                *
+      *  7 = INVALID TARGET DAY NUMBER (NOT 0 THROUGH 6).             *
+      *  8 = DAY NOT IN VALID RANGE.                                  *
+      *                                                                *
+      *  UPON SUCCESSFUL EXECUTION, THE RESULTING DATE IS PLACED IN   *
+      *  THE 5TH PARAMETER FIELD.  IF THE STARTING DATE ALREADY       *
+      *  FALLS ON THE TARGET DAY, THE STARTING DATE ITSELF IS         *
+      *  RETURNED UNCHANGED.  IF THE RETURN CODE IS NON-ZERO, THE     *
+      *  5TH FIELD WILL CONTAIN ZEROS.                                *
+      *---------------------------------------------------------------*
+      *************************************************************** *
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * ************************************************************* *
+      * THESE ARE CONSTANT FIELDS WHICH SHOULD NOT CHANGE.            *
+      * ************************************************************* *
+       01  PROGRAM-CONSTANT-FIELDS.
+           02  DAYS-IN-MONTHS-INIT.
+               03  FILLER PIC X(16) VALUE '3131282931313030'.
+               03  FILLER PIC X(16) VALUE '3131303031313131'.
+               03  FILLER PIC X(16) VALUE '3030313130303131'.
+           02  DAYS-IN-MONTHS-TABLE    REDEFINES DAYS-IN-MONTHS-INIT.
+               03  DIM-ENTRY           OCCURS 12 TIMES.
+                   05  DIM-NORMAL      PIC 9(2).
+                   05  DIM-LEAP        PIC 9(2).
+
+       LOCAL-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+           VALUE 'Y2KTDOW STORAGE BEGINS->'.
+
+      * ************************************************************* *
+      * THESE ARE PROGRAM CONTROL SWITCHES AND WORK FIELDS.           *
+      * ************************************************************* *
+       01  PROGRAM-CONTROL-FIELDS.
+           02  DOWN-PARAMETERS.
+               03  DOWNP-DATEG         PIC 9(8).
+               03  DOWNP-RC            PIC 9(1).
+               03  DOWNP-DAYNUMBER     PIC 9(1).
+           02  CURRENT-DAY-NUMBER      PIC S9(1).
+           02  TARGET-DAY-NUMBER       PIC S9(1).
+           02  DAY-DIFFERENCE          PIC S9(2).
+           02  WORK-DATE.
+               03  WORK-M              PIC 9(2).
+               03  WORK-D              PIC 9(2).
+               03  WORK-Y              PIC 9(4).
+           02  WORK-A                  PIC S9(7) COMP-3.
+           02  WORK-B                  PIC S9(7) COMP-3.
+           02  LEAP-YEAR-SWITCH        PIC 9(1).
+               88  IS-LEAP-YEAR        VALUE 1.
+           02  DAYS-IN-CURRENT-MONTH   PIC 9(2).
+
+       01  FILLER                      PIC X(24)
+           VALUE '<-Y2KTDOW STORAGE ENDS'.
+
+       LINKAGE SECTION.
+
+      * ************************************************************* *
+      * THESE ARE THE FIELDS USED TO RECEIVE INPUT DATA FROM THE      *
+      * CALLER AND PASS RESULT FIELDS BACK TO THE CALLER.             *
+      * ************************************************************* *
+       01  TDOW-PARAMETERS.
+           02  TDOWP-DATEIN            PIC 9(8).
+           02  TDOWP-DIRECTION         PIC X(1).
+               88  TDOWP-DIR-FORWARD   VALUE 'F'.
+               88  TDOWP-DIR-BACKWARD  VALUE 'B'.
+           02  TDOWP-DAYNUMBER         PIC X(1).
+           02  TDOWP-RC                PIC 9(1).
+           02  TDOWP-NEWDATE           PIC 9(8).
+
+      /
+       PROCEDURE DIVISION USING TDOW-PARAMETERS.
+
+       0000-MAIN SECTION.
+       0025-INITIALIZE.
+           MOVE ZERO TO TDOWP-RC.
+           MOVE ZERO TO TDOWP-NEWDATE.
+
+       0050-VALIDATE-DIRECTION.
+           IF NOT TDOWP-DIR-FORWARD AND NOT TDOWP-DIR-BACKWARD
+               MOVE 3 TO TDOWP-RC
+               GOBACK.
+
+       0075-VALIDATE-TARGET-DAY.
+           IF TDOWP-DAYNUMBER IS NOT NUMERIC
+               MOVE 7 TO TDOWP-RC
+               GOBACK.
+           MOVE TDOWP-DAYNUMBER TO TARGET-DAY-NUMBER.
+           IF TARGET-DAY-NUMBER < 0 OR TARGET-DAY-NUMBER > 6
+               MOVE 7 TO TDOWP-RC
+               GOBACK.
+
+       0100-GET-STARTING-DAY-NUMBER.
+           MOVE TDOWP-DATEIN TO DOWNP-DATEG.
+           CALL 'Y2KDOWN' USING DOWN-PARAMETERS.
+           IF DOWNP-RC NOT EQUAL ZERO
+               MOVE DOWNP-RC TO TDOWP-RC
+               GOBACK.
+           MOVE DOWNP-DAYNUMBER TO CURRENT-DAY-NUMBER.
+           MOVE TDOWP-DATEIN TO WORK-DATE.
+
+       0125-COMPUTE-OFFSET.
+           IF TDOWP-DIR-FORWARD
+               SUBTRACT CURRENT-DAY-NUMBER FROM TARGET-DAY-NUMBER
+                 GIVING DAY-DIFFERENCE
+               IF DAY-DIFFERENCE < 0
+                   ADD 7 TO DAY-DIFFERENCE
+               END-IF
+           ELSE
+               SUBTRACT TARGET-DAY-NUMBER FROM CURRENT-DAY-NUMBER
+                 GIVING DAY-DIFFERENCE
+               IF DAY-DIFFERENCE < 0
+                   ADD 7 TO DAY-DIFFERENCE
+               END-IF
+               MULTIPLY DAY-DIFFERENCE BY -1 GIVING DAY-DIFFERENCE
+           END-IF.
+
+       0150-PROJECT-NEW-DATE.
+           IF DAY-DIFFERENCE = 0
+               MOVE TDOWP-DATEIN TO TDOWP-NEWDATE
+               GOBACK
+           END-IF.
+
+           IF DAY-DIFFERENCE > 0
+               PERFORM 0175-ADD-ONE-DAY
+                 DAY-DIFFERENCE TIMES
+           ELSE
+               PERFORM 0200-SUBTRACT-ONE-DAY
+                 UNTIL DAY-DIFFERENCE = 0
+           END-IF.
+
+           MOVE WORK-DATE TO TDOWP-NEWDATE.
+           GOBACK.
+
+       0175-ADD-ONE-DAY.
+           PERFORM 0300-FIND-MAX-DAYS-FOR-MONTH.
+           IF WORK-D < DAYS-IN-CURRENT-MONTH
+               ADD 1 TO WORK-D
+           ELSE
+               MOVE 1 TO WORK-D
+               IF WORK-M < 12
+                   ADD 1 TO WORK-M
+               ELSE
+                   MOVE 1 TO WORK-M
+                   ADD 1 TO WORK-Y
+               END-IF
+           END-IF.
+
+       0200-SUBTRACT-ONE-DAY.
+           IF WORK-D > 1
+               SUBTRACT 1 FROM WORK-D
+           ELSE
+               IF WORK-M > 1
+                   SUBTRACT 1 FROM WORK-M
+               ELSE
+                   MOVE 12 TO WORK-M
+                   SUBTRACT 1 FROM WORK-Y
+               END-IF
+               PERFORM 0300-FIND-MAX-DAYS-FOR-MONTH
+               MOVE DAYS-IN-CURRENT-MONTH TO WORK-D
+           END-IF.
+           ADD 1 TO DAY-DIFFERENCE.
+
+       0300-FIND-MAX-DAYS-FOR-MONTH.
+           MOVE ZERO TO LEAP-YEAR-SWITCH.
+           DIVIDE WORK-Y BY 4 GIVING WORK-A REMAINDER WORK-B.
+           IF WORK-B NOT EQUAL ZERO
+               NEXT SENTENCE
+           ELSE
+               DIVIDE WORK-Y BY 100 GIVING WORK-A REMAINDER WORK-B
+               IF WORK-B NOT EQUAL ZERO
+                   MOVE 1 TO LEAP-YEAR-SWITCH
+               ELSE
+                   DIVIDE WORK-Y BY 400 GIVING WORK-A REMAINDER WORK-B
+                   IF WORK-B NOT EQUAL ZERO
+                       NEXT SENTENCE
+                   ELSE
+                       MOVE 1 TO LEAP-YEAR-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF IS-LEAP-YEAR
+               MOVE DIM-LEAP (WORK-M) TO DAYS-IN-CURRENT-MONTH
+           ELSE
+               MOVE DIM-NORMAL (WORK-M) TO DAYS-IN-CURRENT-MONTH
+           END-IF.
+
+       END PROGRAM Y2KTDOW.
