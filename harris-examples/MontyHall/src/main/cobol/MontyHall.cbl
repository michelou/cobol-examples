@@ -1,7 +1,25 @@
 identification division.
 program-id. MontyHall.
 
+*> NumberOfRoundsToPlay used to be a hardcoded CONSTANT of 1000 with no
+*> way to see anything but the final tally. It is now promptable (a
+*> blank or zero entry keeps the old default of 1000), and each
+*> round's running win/loss totals are written to montyhall.csv (a
+*> LINE SEQUENTIAL results file) so a trainee can chart the swap-vs-
+*> no-swap win rates converging toward 2/3 and 1/3 as the round count
+*> grows, instead of only ever seeing the final aggregate.
+
+environment division.
+input-output section.
+file-control.
+    select ResultsFile assign to "montyhall.csv"
+        organization is line sequential.
+
 data division.
+file section.
+fd ResultsFile.
+01 ResultsLine pic x(42).
+
 working-storage section.
 01 CurrentTime.
     02 filler   pic 9(4).
@@ -10,13 +28,32 @@ working-storage section.
 01 DoorThatHasCar pic 9.
 01 DoorPlayerChooses pic 9.
 
-01 Round pic 9(4).
-01 NumberOfRoundsToPlay constant 1000.
-01 WinsWhenNotSwapping pic 9(3) value zero.
-01 WinsWhenSwapping pic 9(3) value zero.
+01 Round pic 9(5).
+01 NumberOfRoundsToPlay pic 9(5) value 1000.
+01 WinsWhenNotSwapping pic 9(5) value zero.
+01 WinsWhenSwapping pic 9(5) value zero.
+
+01 ResultsHeaderLine pic x(42)
+    value "Round,WinsWhenSwapping,WinsWhenNotSwapping".
+
+01 ResultsDetailLine.
+    02 RDL-Round        pic z(4)9.
+    02 filler           pic x value ",".
+    02 RDL-WinsSwap     pic z(4)9.
+    02 filler           pic x value ",".
+    02 RDL-WinsNoSwap   pic z(4)9.
 
 procedure division.
 Main section.
+    display "Enter number of rounds to play (default 1000): "
+    accept NumberOfRoundsToPlay
+    if NumberOfRoundsToPlay equal to zero
+        move 1000 to NumberOfRoundsToPlay
+    end-if
+
+    open output ResultsFile
+    write ResultsLine from ResultsHeaderLine
+
     accept CurrentTime from time
     compute DoorThatHasCar = function random(Seed)
 
@@ -29,8 +66,14 @@ Main section.
         else
             add 1 to WinsWhenSwapping
         end-if
+        move Round to RDL-Round
+        move WinsWhenSwapping to RDL-WinsSwap
+        move WinsWhenNotSwapping to RDL-WinsNoSwap
+        write ResultsLine from ResultsDetailLine
     end-perform
 
+    close ResultsFile
+
     display "Results"
     display "-------"
     display "After playing " Round " rounds ..."
