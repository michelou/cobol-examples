@@ -6,23 +6,113 @@ program-id. FizzBuzz.
 *> number and for the multiples of five print "Buzz". For
 *> numbers which are multiples of both three and five
 *> print "FizzBuzz".
+*>
+*> The divisors (3, 5), replacement words (Fizz, Buzz) and upper bound
+*> (100) used to be wired straight into the Counter loop and a chain
+*> of REM(Counter; 15/5/3) IFs, so an instructor handing out a variant
+*> exercise (different divisors, different words) had to edit and
+*> recompile this source. Both are now read from a control file,
+*> FIZZCTL.DAT (LINE SEQUENTIAL): the first record is the upper bound,
+*> every record after that is a "divisor,word" pair. For each number,
+*> every divisor whose word matches is appended in table order (so a
+*> 3,Fizz / 5,Buzz table still yields "FizzBuzz" on multiples of 15,
+*> exactly as before) - a number matching no divisor is displayed as
+*> a plain number, and if FIZZCTL.DAT is missing entirely the original
+*> 3=Fizz/5=Buzz/upper-bound-100 rules are used so the plain exercise
+*> still runs with no control file present.
+
+environment division.
+input-output section.
+file-control.
+    select ControlFile assign to "FIZZCTL.DAT"
+        organization is line sequential
+        file status is ControlFileStatus.
 
 data division.
+file section.
+fd ControlFile.
+01 ControlRecord pic x(40).
+
 working-storage section.
-01 Counter  pic 999.
+01 ControlFileStatus pic xx.
+    88 ControlFileOk value "00".
+
+01 Counter  pic 9(5).
+01 UpperBound pic 9(5) value 100.
+
+01 DivisorCount pic 9(2) value zero.
+01 DivisorTable.
+    02 DivisorEntry occurs 10 times.
+        03 DT-Divisor pic 9(5).
+        03 DT-Word    pic x(20).
+
+01 DivisorIndex pic 9(2).
+01 UnstringDivisor pic x(5).
+01 UnstringWord pic x(20).
+
+01 OutputLine pic x(100).
+01 OutputPointer pic 9(3).
+01 MatchFoundSwitch pic x.
+    88 MatchFound value "Y".
 
 procedure division.
 Main section.
-    perform with test after varying Counter from 1 by 1 until Counter equal to 100
-        if function rem(Counter; 15) equal zero then
-            display "FizzBuzz"
-        else if function rem(Counter; 5) equal zero then
-            display "Buzz"
-        else if function rem(Counter; 3) equal zero then
-            display "Fizz"
+    perform LoadControlFile
+
+    perform with test after varying Counter from 1 by 1 until Counter equal to UpperBound
+        move spaces to OutputLine
+        move 1 to OutputPointer
+        move "N" to MatchFoundSwitch
+        perform varying DivisorIndex from 1 by 1
+            until DivisorIndex greater than DivisorCount
+            if function rem(Counter; DT-Divisor(DivisorIndex)) equal zero
+                string function trim(DT-Word(DivisorIndex)) delimited by size
+                    into OutputLine with pointer OutputPointer
+                set MatchFound to true
+            end-if
+        end-perform
+        if MatchFound
+            display OutputLine(1:OutputPointer - 1)
         else
             display Counter
         end-if
-    end-perform.
+    end-perform
+
+    stop run.
 
-stop run.
+LoadControlFile.
+    move zero to DivisorCount
+    move 100 to UpperBound
+    open input ControlFile
+    if ControlFileOk
+        read ControlFile into ControlRecord
+            at end
+                continue
+            not at end
+                compute UpperBound = function numval(function trim(ControlRecord))
+        end-read
+        perform until not ControlFileOk
+            read ControlFile into ControlRecord
+                at end
+                    move "99" to ControlFileStatus
+                not at end
+                    if ControlRecord not equal spaces
+                    and DivisorCount less than 10
+                        add 1 to DivisorCount
+                        unstring ControlRecord delimited by ","
+                            into UnstringDivisor, UnstringWord
+                        end-unstring
+                        compute DT-Divisor(DivisorCount) =
+                            function numval(UnstringDivisor)
+                        move UnstringWord to DT-Word(DivisorCount)
+                    end-if
+            end-read
+        end-perform
+        close ControlFile
+    else
+        move 3 to DT-Divisor(1)
+        move "Fizz" to DT-Word(1)
+        move 5 to DT-Divisor(2)
+        move "Buzz" to DT-Word(2)
+        move 2 to DivisorCount
+    end-if.
