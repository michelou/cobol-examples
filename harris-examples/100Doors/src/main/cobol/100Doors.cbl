@@ -14,6 +14,13 @@ program-id. 100DoorsTest.
 *> pass? Which are open, which are closed?
 *>
 *> [Source http://rosettacode.org]
+*>
+*> This is used, alongside FizzBuzz and MontyHall, as an onboarding
+*> exercise for new hires, so an optional first command-line argument
+*> of "INSTRUMENT" now turns on a pass-by-pass trace: after each outer
+*> pass, the door numbers toggled on that pass are displayed, so a
+*> trainee can watch the "only perfect squares stay open" result build
+*> up instead of only seeing the final table.
 
 data division.
 working-storage section.
@@ -27,14 +34,44 @@ working-storage section.
 01 NumberOfDoors   pic 999 value 100.
 01 CurrentDoor     pic 999.
 
+01 ArgumentCount        pic 9(2).
+01 ModeArgument         pic x(10).
+01 InstrumentModeSwitch pic x value "N".
+    88 InstrumentMode   value "Y".
+
+*> Sized for the worst case - pass 1 toggles all 100 doors, each
+*> printed as a 3-digit number plus a separating space.
+01 PassTraceLine    pic x(400).
+
+01 PassTracePointer pic 9(3).
+
 procedure division.
+accept ArgumentCount from argument-number
+if ArgumentCount > 0
+    display 1 upon argument-number
+    accept ModeArgument from argument-value
+    if ModeArgument equal to "INSTRUMENT" or ModeArgument equal to "instrument"
+        set InstrumentMode to true
+    end-if
+end-if
+
 perform varying DoorToStartWith from 1 by 1 until DoorToStartWith greater than NumberOfDoors
+    move spaces to PassTraceLine
+    move 1 to PassTracePointer
     perform varying CurrentDoor from DoorToStartWith by 1 until CurrentDoor greater than NumberOfDoors
         evaluate true
             when DoorIsOpen(CurrentDoor) set DoorIsClosed(CurrentDoor) to true
             when DoorIsClosed(CurrentDoor) set DoorIsOpen(CurrentDoor) to true
         end-evaluate
+        if InstrumentMode
+            string CurrentDoor delimited by size
+                " " delimited by size
+                into PassTraceLine with pointer PassTracePointer
+        end-if
     end-perform
+    if InstrumentMode
+        display "Pass " DoorToStartWith ": " PassTraceLine
+    end-if
 end-perform
 
 display "State of doors at end of run: "
