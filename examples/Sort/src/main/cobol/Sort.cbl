@@ -1,28 +1,65 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Sort.
 
+*> SORT WS-TBL ASCENDING WS-USE-CNT alone leaves ties in WS-USE-CNT in
+*> undefined relative order - COBOL's table SORT makes no stability
+*> guarantee.  WS-ORIGINAL-POSITION is recorded for every entry before
+*> the sort and added as a second ascending key, so entries that tie
+*> on WS-USE-CNT come back out in their original relative order - this
+*> is the pattern to copy wherever a table sort needs to be stable
+*> (e.g. sorting TIF-ENTRY by age and wanting entries with the same
+*> age to keep their original order).  Two entries are deliberately
+*> given the same WS-USE-CNT (15) below so the regression check below
+*> has a tie to prove the tiebreaker actually works, not just that the
+*> program still compiles.
+
 ENVIRONMENT DIVISION.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
 01 WS-FILLER.
     05 WS-TBL  OCCURS 10  TIMES.
-        10 WS-USE-CNT     PIC 9(4)   COMP.
+        10 WS-USE-CNT            PIC 9(4)   COMP.
+        10 WS-ORIGINAL-POSITION  PIC 9(4)   COMP.
 01 WS-I                   PIC 9(4)   COMP.
+01 WS-PRIOR-USE-CNT       PIC 9(4)   COMP VALUE ZERO.
+01 WS-PRIOR-ORIGINAL-POS  PIC 9(4)   COMP VALUE ZERO.
+01 WS-STABILITY-OK-SWITCH PIC X      VALUE "Y".
+    88 WS-STABILITY-OK    VALUE "Y".
 
 PROCEDURE DIVISION.
-   MOVE 112  TO WS-USE-CNT (1)                            
-   MOVE 13   TO WS-USE-CNT (2)                            
-   MOVE 55   TO WS-USE-CNT (3)                            
-   MOVE 15   TO WS-USE-CNT (4)                             
-   MOVE 16   TO WS-USE-CNT (5)                            
-   MOVE 3    TO WS-USE-CNT (6)                            
-   MOVE 43   TO WS-USE-CNT (7)                            
+   MOVE 112  TO WS-USE-CNT (1)
+   MOVE 13   TO WS-USE-CNT (2)
+   MOVE 55   TO WS-USE-CNT (3)
+   MOVE 15   TO WS-USE-CNT (4)
+   MOVE 16   TO WS-USE-CNT (5)
+   MOVE 3    TO WS-USE-CNT (6)
+   MOVE 43   TO WS-USE-CNT (7)
    MOVE 78   TO WS-USE-CNT (8)
    MOVE 34   TO WS-USE-CNT (9)
-   MOVE 46   TO WS-USE-CNT (10)
-   SORT WS-TBL ASCENDING WS-USE-CNT
+   MOVE 15   TO WS-USE-CNT (10)
+
+   PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+      MOVE WS-I TO WS-ORIGINAL-POSITION (WS-I)
+   END-PERFORM
+
+   SORT WS-TBL ASCENDING WS-USE-CNT ASCENDING WS-ORIGINAL-POSITION
+
    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
-      DISPLAY WS-USE-CNT (WS-I)
+      DISPLAY WS-USE-CNT (WS-I) " (originally position "
+         WS-ORIGINAL-POSITION (WS-I) ")"
+      IF WS-USE-CNT (WS-I) = WS-PRIOR-USE-CNT
+      AND WS-ORIGINAL-POSITION (WS-I) < WS-PRIOR-ORIGINAL-POS
+         MOVE "N" TO WS-STABILITY-OK-SWITCH
+      END-IF
+      MOVE WS-USE-CNT (WS-I) TO WS-PRIOR-USE-CNT
+      MOVE WS-ORIGINAL-POSITION (WS-I) TO WS-PRIOR-ORIGINAL-POS
    END-PERFORM
+
+   IF WS-STABILITY-OK
+      DISPLAY "STABILITY CHECK PASSED - tied entries kept their original order."
+   ELSE
+      DISPLAY "STABILITY CHECK FAILED - a tied entry came out of original order."
+   END-IF
+
    GOBACK.
