@@ -1,52 +1,139 @@
-   IDENTIFICATION DIVISION.
-   PROGRAM-ID. TestSubProgram.
-   ENVIRONMENT DIVISION.
-   CONFIGURATION SECTION.
-   Repository.
-       FUNCTION functionABC2.
-   DATA DIVISION.
-   Working-Storage SECTION.
-       01 ctr1         PIC 999 value 0.
-       77 returnvalue  USAGE BINARY-LONG SIGNED.
-       77 someValue    USAGE BINARY-LONG SIGNED.
-   LINKAGE SECTION.
-   PROCEDURE DIVISION.
-   Begin.
-       DISPLAY "Hello World!"
-       MOVE 100 to ctr1.
-       CALL 'functionABC' USING ctr1 returnvalue.  
-       DISPLAY "Return value from functionABC sub-program: ", returnvalue.  
-       MOVE 100 to someValue.
-       COMPUTE returnvalue = functionABC2(someValue).
-       DISPLAY "Return value from functionABC2 function: ", returnvalue.
-       STOP RUN.
-   END PROGRAM TestSubProgram.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TestSubProgram.
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+Repository.
+    FUNCTION LATEFEE.
+DATA DIVISION.
+Working-Storage SECTION.
+    01 ic-params.
+        05 icp-principal-amt  PIC S9(9)V99 COMP-3 VALUE 1000.00.
+        05 icp-annual-rate    PIC S9(3)V9(4) COMP-3 VALUE 0.0650.
+        05 icp-days-elapsed   USAGE BINARY-LONG   VALUE 90.
+        05 icp-interest-amt   PIC S9(9)V99 COMP-3 VALUE 0.
+        05 icp-return-code    PIC 9(1)            VALUE 0.
+    77 fee-balance    PIC S9(9)V99 COMP-3 VALUE 250.00.
+    77 fee-days-late  USAGE BINARY-LONG   VALUE 45.
+    77 fee-amount     PIC S9(9)V99 COMP-3 VALUE 0.
+LINKAGE SECTION.
+PROCEDURE DIVISION.
+Begin.
+    DISPLAY "Hello World!"
+    CALL 'INTCALC' USING ic-params.
+    DISPLAY "Interest from INTCALC sub-program: ", icp-interest-amt.
+    COMPUTE fee-amount = LATEFEE(fee-balance fee-days-late).
+    DISPLAY "Fee from LATEFEE function: ", fee-amount.
+    STOP RUN.
+END PROGRAM TestSubProgram.
 
-   IDENTIFICATION DIVISION.
-   PROGRAM-ID. functionABC.
-   DATA DIVISION.
-   working-storage SECTION.
-       77 localvar     PIC 999.
-   LINKAGE SECTION.
-       01 param1       PIC 999.
-       01 result       USAGE BINARY-LONG SIGNED.
-   PROCEDURE DIVISION USING param1 result.
-       MOVE 0 to result.
-       COMPUTE result = param1 * 2
-       DISPLAY "functionABC: param1=", param1, " result=", result
-       EXIT.
-   END PROGRAM functionABC.
+*> ***************************************************************
+*> Author: Jay Moseley, CCP
+*> Date: August, 2026
+*> Purpose: Computes simple interest on a principal amount for a
+*>          given number of elapsed days, using a 360 day banking
+*>          year (INTEREST = PRINCIPAL * ANNUAL-RATE * DAYS / 360).
+*>          Amount fields are COMP-3 so this subprogram can be
+*>          CALLed by any batch job that needs a shared, currency
+*>          safe interest calculation instead of hand rolling one.
+*>
+*> Parameters (see ic-params above for the suggested calling
+*> layout):
+*>   1) ICP-PRINCIPAL-AMT  - the principal amount, COMP-3.
+*>   2) ICP-ANNUAL-RATE    - the annual interest rate expressed as
+*>                           a decimal fraction (COMP-3), e.g.
+*>                           0.0650 for 6.5%.
+*>   3) ICP-DAYS-ELAPSED   - the number of days over which interest
+*>                           is to be computed, BINARY-LONG.
+*>   4) ICP-INTEREST-AMT   - receives the computed interest, COMP-3.
+*>   5) ICP-RETURN-CODE    - set by this subprogram; see below.
+*>
+*> Return code values:
+*>   0 - successful execution.
+*>   2 - the principal amount was negative.
+*>   4 - the annual rate was negative.
+*>   6 - the number of days elapsed was zero or negative.
+*> If the return code is non-zero the interest amount field is set
+*> to zero rather than left with a garbage or stale value.
+*> ***************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. INTCALC.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+LINKAGE SECTION.
+    01 ic-params.
+        05 icp-principal-amt  PIC S9(9)V99 COMP-3.
+        05 icp-annual-rate    PIC S9(3)V9(4) COMP-3.
+        05 icp-days-elapsed   USAGE BINARY-LONG.
+        05 icp-interest-amt   PIC S9(9)V99 COMP-3.
+        05 icp-return-code    PIC 9(1).
+PROCEDURE DIVISION USING ic-params.
+0025-INITIALIZE.
+    MOVE ZERO TO icp-return-code
+    MOVE ZERO TO icp-interest-amt.
 
-   IDENTIFICATION DIVISION.
-   FUNCTION-ID. functionABC2.
-   DATA DIVISION.
-   WORKING-storage SECTION.
-   LINKAGE SECTION.
-       77 param1       USAGE BINARY-LONG SIGNED.
-       77 result       USAGE BINARY-LONG SIGNED.
-   PROCEDURE DIVISION USING param1 RETURNING result.
-       MOVE 0 to result
-       COMPUTE result = param1 * 2
-       DISPLAY "functionABC2: param1=", param1, " result=", result
-       GOBACK.
-   END FUNCTION functionABC2.
+0050-VALIDATE-PARAMETERS.
+    IF icp-principal-amt IS NEGATIVE
+        MOVE 2 TO icp-return-code
+        GO TO 0099-INTCALC-EXIT
+    END-IF.
+    IF icp-annual-rate IS NEGATIVE
+        MOVE 4 TO icp-return-code
+        GO TO 0099-INTCALC-EXIT
+    END-IF.
+    IF icp-days-elapsed IS NOT GREATER THAN ZERO
+        MOVE 6 TO icp-return-code
+        GO TO 0099-INTCALC-EXIT
+    END-IF.
+
+0075-COMPUTE-INTEREST.
+    COMPUTE icp-interest-amt ROUNDED =
+        icp-principal-amt * icp-annual-rate * icp-days-elapsed / 360.
+
+0099-INTCALC-EXIT.
+    GOBACK.
+END PROGRAM INTCALC.
+
+*> ***************************************************************
+*> Author: Jay Moseley, CCP
+*> Date: August, 2026
+*> Purpose: Computes a late fee on a past due balance: 1.5 percent
+*>          of the balance for every full 30 day period the balance
+*>          has been outstanding, with a minimum fee of 10.00 once
+*>          the balance is late at all.  Amount fields are COMP-3
+*>          so this function can be shared by any batch job that
+*>          needs a currency safe late fee calculation.
+*>
+*> Parameters:
+*>   1) BALANCE-DUE  - the past due balance, COMP-3.
+*>   2) DAYS-LATE    - the number of days the balance is past due,
+*>                     BINARY-LONG.
+*> Returns the computed late fee, COMP-3.  A balance that is not
+*> yet late (DAYS-LATE not greater than zero) returns a fee of
+*> zero.
+*> ***************************************************************
+IDENTIFICATION DIVISION.
+FUNCTION-ID. LATEFEE.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    77 wk-late-periods  USAGE BINARY-LONG.
+LINKAGE SECTION.
+    77 balance-due  PIC S9(9)V99 COMP-3.
+    77 days-late    USAGE BINARY-LONG.
+    77 fee-result   PIC S9(9)V99 COMP-3.
+PROCEDURE DIVISION USING balance-due days-late RETURNING fee-result.
+0025-INITIALIZE.
+    MOVE ZERO TO fee-result.
+    IF days-late IS NOT GREATER THAN ZERO
+        GOBACK
+    END-IF.
+
+0050-COMPUTE-FEE.
+    DIVIDE days-late BY 30 GIVING wk-late-periods.
+    COMPUTE fee-result ROUNDED =
+        balance-due * 0.015 * wk-late-periods.
+    IF fee-result IS LESS THAN 10.00
+        MOVE 10.00 TO fee-result
+    END-IF.
+
+    GOBACK.
+END FUNCTION LATEFEE.
